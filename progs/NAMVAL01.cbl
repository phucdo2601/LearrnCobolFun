@@ -0,0 +1,170 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    NAMVAL01.
+000030 AUTHOR.        PD.
+000040 INSTALLATION.  LEARNCOBOLFUN BATCH.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD-HISTORY                                                *
+000090*    2026-08-09  PD  ORIGINAL - NAME-FIELD VALIDATION MODULE,   *
+000100*                    MODELED ON THE LES05-STRING-B01 TALLYING   *
+000110*                    APPROACH - A RUNNING COUNT OF DISALLOWED   *
+000120*                    CHARACTERS IS BUILT UP ONE POSITION AT A   *
+000130*                    TIME (INSPECT HAS NO "NOT ALPHABETIC"      *
+000140*                    CLASS TO TALLY DIRECTLY) AND ANY ITM-NAME  *
+000150*                    WHOSE TALLY IS ABOVE ZERO IS WRITTEN TO    *
+000160*                    THE NAME-EXCEPTIONS REPORT.                *
+000170*****************************************************************
+000180 ENVIRONMENT DIVISION.
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT ITEM-MASTER-FILE ASSIGN TO ITEMMAST
+000220         ORGANIZATION IS INDEXED
+000230         ACCESS MODE IS SEQUENTIAL
+000240         RECORD KEY IS ITM-ID
+000250         FILE STATUS IS WS-ITM-FILE-STATUS.
+000260
+000270     SELECT NAME-EXCEPT-RPT ASSIGN TO NAMEXCRP
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WS-RPT-FILE-STATUS.
+000300
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  ITEM-MASTER-FILE
+000340     LABEL RECORDS ARE STANDARD.
+000350     COPY ITMMAST.
+000360
+000370 FD  NAME-EXCEPT-RPT
+000380     LABEL RECORDS ARE STANDARD.
+000390     COPY NAMEXCPT.
+000400
+000410 WORKING-STORAGE SECTION.
+000420     01  WS-ITM-FILE-STATUS       PIC X(02).
+000430         88  WS-ITM-OK            VALUE '00'.
+000440         88  WS-ITM-EOF           VALUE '10'.
+000450
+000460     01  WS-RPT-FILE-STATUS       PIC X(02).
+000470         88  WS-RPT-OK            VALUE '00'.
+000480
+000490     01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+000500         88  WS-EOF               VALUE 'Y'.
+000510
+000520     01  WS-NAME-SUB              PIC 9(02) COMP.
+000530     01  WS-ONE-CHAR              PIC X(01).
+000540     01  WS-INVALID-CHAR-CNT      PIC 9(02) COMP.
+000550     01  WS-RECORD-COUNT          PIC 9(07) COMP VALUE 0.
+000560     01  WS-EXCEPTION-COUNT       PIC 9(07) COMP VALUE 0.
+000570
+000580 PROCEDURE DIVISION.
+000590*****************************************************************
+000600*    0000-MAINLINE                                              *
+000610*****************************************************************
+000620 0000-MAINLINE.
+000630     PERFORM 1000-INITIALIZE
+000640         THRU 1000-INITIALIZE-EXIT.
+000650
+000660     PERFORM 2000-VALIDATE-NAME
+000670         THRU 2000-VALIDATE-NAME-EXIT
+000680         UNTIL WS-EOF.
+000690
+000700     DISPLAY 'NAMVAL01: RECORDS SCANNED...... ' WS-RECORD-COUNT.
+000710     DISPLAY 'NAMVAL01: NAME EXCEPTIONS....... '
+000720         WS-EXCEPTION-COUNT.
+000730
+000740     PERFORM 9999-TERMINATE
+000750         THRU 9999-TERMINATE-EXIT.
+000760
+000770     STOP RUN.
+000780
+000790*****************************************************************
+000800*    1000-INITIALIZE                                            *
+000810*****************************************************************
+000820 1000-INITIALIZE.
+000830     OPEN INPUT ITEM-MASTER-FILE.
+000840     IF NOT WS-ITM-OK
+000850         DISPLAY 'NAMVAL01: OPEN ITEM-MASTER FAILED '
+000860             WS-ITM-FILE-STATUS
+000870         MOVE 'Y' TO WS-EOF-SW
+000880     END-IF.
+000890
+000900     OPEN OUTPUT NAME-EXCEPT-RPT.
+000910     IF NOT WS-RPT-OK
+000920         DISPLAY 'NAMVAL01: OPEN NAME-EXCEPT-RPT FAILED '
+000930             WS-RPT-FILE-STATUS
+000940     END-IF.
+000950
+000960     PERFORM 8000-READ-ITEM-MASTER
+000970         THRU 8000-READ-ITEM-MASTER-EXIT.
+000980 1000-INITIALIZE-EXIT.
+000990     EXIT.
+001000
+001010*****************************************************************
+001020*    2000-VALIDATE-NAME                                         *
+001030*    TALLY THE DISALLOWED CHARACTERS IN ITM-NAME AND WRITE A    *
+001040*    NAME-EXCEPTION RECORD WHEN ANY ARE FOUND.                  *
+001050*****************************************************************
+001060 2000-VALIDATE-NAME.
+001070     ADD 1 TO WS-RECORD-COUNT.
+001080     MOVE 0 TO WS-INVALID-CHAR-CNT.
+001090     MOVE 1 TO WS-NAME-SUB.
+001100     PERFORM 2100-CHECK-NAME-CHAR
+001110         THRU 2100-CHECK-NAME-CHAR-EXIT
+001120         VARYING WS-NAME-SUB FROM 1 BY 1
+001130         UNTIL WS-NAME-SUB > 6.
+001140
+001150     IF WS-INVALID-CHAR-CNT > 0
+001160         ADD 1 TO WS-EXCEPTION-COUNT
+001170         PERFORM 2200-WRITE-NAME-EXCEPTION
+001180             THRU 2200-WRITE-NAME-EXCEPTION-EXIT
+001190     END-IF.
+001200
+001210     PERFORM 8000-READ-ITEM-MASTER
+001220         THRU 8000-READ-ITEM-MASTER-EXIT.
+001230 2000-VALIDATE-NAME-EXIT.
+001240     EXIT.
+001250
+001260*****************************************************************
+001270*    2100-CHECK-NAME-CHAR                                       *
+001280*    TEST ONE CHARACTER OF ITM-NAME.  ONLY ALPHABETIC OR SPACE  *
+001290*    IS ALLOWED IN A NAME FIELD.                                *
+001300*****************************************************************
+001310 2100-CHECK-NAME-CHAR.
+001320     MOVE ITM-NAME(WS-NAME-SUB:1) TO WS-ONE-CHAR.
+001330     IF WS-ONE-CHAR IS NOT ALPHABETIC AND WS-ONE-CHAR NOT = SPACE
+001340         ADD 1 TO WS-INVALID-CHAR-CNT
+001350     END-IF.
+001360 2100-CHECK-NAME-CHAR-EXIT.
+001370     EXIT.
+001380
+001390*****************************************************************
+001400*    2200-WRITE-NAME-EXCEPTION                                  *
+001410*****************************************************************
+001420 2200-WRITE-NAME-EXCEPTION.
+001430     MOVE ITM-ID             TO NEX-ITM-ID.
+001440     MOVE ITM-NAME           TO NEX-ITM-NAME.
+001450     MOVE WS-INVALID-CHAR-CNT TO NEX-INVALID-CHAR-CNT.
+001460     WRITE NAME-EXCEPTION-REC.
+001470 2200-WRITE-NAME-EXCEPTION-EXIT.
+001480     EXIT.
+001490
+001500*****************************************************************
+001510*    8000-READ-ITEM-MASTER                                      *
+001520*****************************************************************
+001530 8000-READ-ITEM-MASTER.
+001540     READ ITEM-MASTER-FILE
+001550         AT END
+001560             MOVE 'Y' TO WS-EOF-SW
+001570     END-READ.
+001580 8000-READ-ITEM-MASTER-EXIT.
+001590     EXIT.
+001600
+001610*****************************************************************
+001620*    9999-TERMINATE                                             *
+001630*****************************************************************
+001640 9999-TERMINATE.
+001650     IF WS-ITM-OK OR WS-ITM-EOF
+001660         CLOSE ITEM-MASTER-FILE
+001670     END-IF.
+001680     CLOSE NAME-EXCEPT-RPT.
+001690 9999-TERMINATE-EXIT.
+001700     EXIT.

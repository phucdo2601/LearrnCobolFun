@@ -0,0 +1,147 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CYCLCTL1.
+000030 AUTHOR.        PD.
+000040 INSTALLATION.  LEARNCOBOLFUN BATCH.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD-HISTORY                                                *
+000090*    2026-08-09  PD  ORIGINAL - BATCH WINDOW / CYCLE CONTROL     *
+000100*                    STEP.  RUNS FIRST IN THE NIGHTLY JOB        *
+000110*                    STREAM.  WHEN THE CYCLE CONTROL FILE SHOWS  *
+000120*                    TODAY'S CYCLE ALREADY COMPLETED, IT SETS A  *
+000130*                    NONZERO RETURN CODE SO THE COND=(0,NE)      *
+000140*                    STEPS BEHIND IT ARE SKIPPED INSTEAD OF      *
+000150*                    POSTING THE SAME DAY'S WORK TWICE.          *
+000160*                    OTHERWISE IT ADVANCES THE CYCLE NUMBER AND  *
+000170*                    WRITES THE NEW CONTROL RECORD FOR THE NEXT  *
+000180*                    RUN TO READ BACK.                           *
+000190*****************************************************************
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT CYCLE-CONTROL-FILE ASSIGN TO CYCLCTL
+000240         ORGANIZATION IS LINE SEQUENTIAL
+000250         FILE STATUS IS WS-CYC-FILE-STATUS.
+000260
+000270     SELECT CYCLE-CONTROL-OUT ASSIGN TO CYCLCTLO
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WS-OUT-FILE-STATUS.
+000300
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  CYCLE-CONTROL-FILE
+000340     LABEL RECORDS ARE STANDARD.
+000350     COPY CYCLCTL.
+000360
+000370 FD  CYCLE-CONTROL-OUT
+000380     LABEL RECORDS ARE STANDARD.
+000390     COPY CYCLCTL
+000400         REPLACING CYCLE-CONTROL-REC BY CYCLE-CONTROL-OUT-REC.
+000410
+000420 WORKING-STORAGE SECTION.
+000430     01  WS-CYC-FILE-STATUS       PIC X(02).
+000440         88  WS-CYC-OK            VALUE '00'.
+000450         88  WS-CYC-NOT-FOUND     VALUE '35'.
+000460
+000470     01  WS-OUT-FILE-STATUS       PIC X(02).
+000480         88  WS-OUT-OK            VALUE '00'.
+000490
+000500     01  WS-CURRENT-DATE          PIC 9(08).
+000510     01  WS-ALREADY-RUN-SW        PIC X(01) VALUE 'N'.
+000520         88  WS-ALREADY-RUN       VALUE 'Y'.
+000530
+000540 PROCEDURE DIVISION.
+000550*****************************************************************
+000560*    0000-MAINLINE                                              *
+000570*****************************************************************
+000580 0000-MAINLINE.
+000590     PERFORM 1000-READ-CYCLE-CONTROL
+000600         THRU 1000-READ-CYCLE-CONTROL-EXIT.
+000610
+000620     PERFORM 2000-CHECK-CYCLE
+000630         THRU 2000-CHECK-CYCLE-EXIT.
+000640
+000650     IF NOT WS-ALREADY-RUN
+000660         PERFORM 3000-ADVANCE-CYCLE
+000670             THRU 3000-ADVANCE-CYCLE-EXIT
+000680     END-IF.
+000690
+000700     STOP RUN.
+000710
+000720*****************************************************************
+000730*    1000-READ-CYCLE-CONTROL                                    *
+000740*    THE CONTROL FILE IS OPTIONAL - WHEN IT IS NOT PRESENT THIS  *
+000750*    IS TREATED AS THE FIRST EVER CYCLE.                         *
+000760*****************************************************************
+000770 1000-READ-CYCLE-CONTROL.
+000780     MOVE 0 TO CYC-LAST-RUN-DATE OF CYCLE-CONTROL-REC.
+000790     MOVE 0 TO CYC-CYCLE-NUMBER OF CYCLE-CONTROL-REC.
+000800     MOVE 'F' TO CYC-LAST-RUN-STATUS OF CYCLE-CONTROL-REC.
+000810
+000820     OPEN INPUT CYCLE-CONTROL-FILE.
+000830     IF WS-CYC-NOT-FOUND
+000840         GO TO 1000-READ-CYCLE-CONTROL-EXIT
+000850     END-IF.
+000860     IF NOT WS-CYC-OK
+000870         DISPLAY 'CYCLCTL1: OPEN CYCLE-CONTROL-FILE FAILED '
+000880             WS-CYC-FILE-STATUS
+000890         GO TO 1000-READ-CYCLE-CONTROL-EXIT
+000900     END-IF.
+000910
+000920     READ CYCLE-CONTROL-FILE
+000930         AT END
+000940             CONTINUE
+000950     END-READ.
+000960     CLOSE CYCLE-CONTROL-FILE.
+000970 1000-READ-CYCLE-CONTROL-EXIT.
+000980     EXIT.
+000990
+001000*****************************************************************
+001010*    2000-CHECK-CYCLE                                           *
+001020*    TODAY'S CYCLE HAS ALREADY RUN WHEN THE LAST COMPLETED RUN   *
+001030*    DATE ON FILE MATCHES TODAY.                                 *
+001040*****************************************************************
+001050 2000-CHECK-CYCLE.
+001060     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+001070     IF CYC-LAST-RUN-DATE OF CYCLE-CONTROL-REC = WS-CURRENT-DATE
+001080         AND CYC-STATUS-COMPLETE OF CYCLE-CONTROL-REC
+001090         MOVE 'Y' TO WS-ALREADY-RUN-SW
+001100         DISPLAY 'CYCLCTL1: CYCLE ALREADY COMPLETED FOR '
+001110             WS-CURRENT-DATE
+001120         MOVE 4 TO RETURN-CODE
+001130     END-IF.
+001140 2000-CHECK-CYCLE-EXIT.
+001150     EXIT.
+001160
+001170*****************************************************************
+001180*    3000-ADVANCE-CYCLE                                         *
+001190*    START A NEW CYCLE FOR TODAY AND WRITE THE UPDATED CONTROL   *
+001200*    RECORD FOR THE NEXT RUN TO READ BACK.                       *
+001210*****************************************************************
+001220 3000-ADVANCE-CYCLE.
+001230     ADD 1 TO CYC-CYCLE-NUMBER OF CYCLE-CONTROL-REC.
+001240     MOVE WS-CURRENT-DATE
+001241         TO CYC-LAST-RUN-DATE OF CYCLE-CONTROL-REC.
+001250     MOVE 'C' TO CYC-LAST-RUN-STATUS OF CYCLE-CONTROL-REC.
+001260
+001270     DISPLAY 'CYCLCTL1: STARTING CYCLE.......... '
+001280         CYC-CYCLE-NUMBER OF CYCLE-CONTROL-REC.
+001290
+001300     MOVE CYC-LAST-RUN-DATE OF CYCLE-CONTROL-REC
+001310         TO CYC-LAST-RUN-DATE OF CYCLE-CONTROL-OUT-REC.
+001320     MOVE CYC-CYCLE-NUMBER OF CYCLE-CONTROL-REC
+001330         TO CYC-CYCLE-NUMBER OF CYCLE-CONTROL-OUT-REC.
+001340     MOVE CYC-LAST-RUN-STATUS OF CYCLE-CONTROL-REC
+001350         TO CYC-LAST-RUN-STATUS OF CYCLE-CONTROL-OUT-REC.
+001360
+001370     OPEN OUTPUT CYCLE-CONTROL-OUT.
+001380     IF NOT WS-OUT-OK
+001390         DISPLAY 'CYCLCTL1: OPEN CYCLE-CONTROL-OUT FAILED '
+001400             WS-OUT-FILE-STATUS
+001410     ELSE
+001420         WRITE CYCLE-CONTROL-OUT-REC
+001430         CLOSE CYCLE-CONTROL-OUT
+001440     END-IF.
+001450 3000-ADVANCE-CYCLE-EXIT.
+001460     EXIT.

@@ -0,0 +1,473 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ITEMMNT1.
+000030 AUTHOR.        PD.
+000040 INSTALLATION.  LEARNCOBOLFUN BATCH.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD-HISTORY                                                *
+000090*    2026-08-09  PD  ORIGINAL - ITEM-MASTER MAINTENANCE          *
+000100*                    PROGRAM.  APPLIES ADD/CHANGE/DELETE         *
+000110*                    TRANSACTIONS FROM ITEM-TRAN-FILE TO         *
+000120*                    ITEM-MASTER AND REPORTS ANY TRANSACTION     *
+000130*                    IT CANNOT APPLY.  EVERY CHANGE TRANSACTION  *
+000140*                    THAT ALTERS ITM-NUM1 ALSO WRITES A BEFORE/  *
+000150*                    AFTER RECORD TO THE PRICE-CHANGE-TRAIL-FILE.*
+000160*    2026-08-09  PD  A CHANGE TRANSACTION THAT WOULD MARK AN     *
+000170*                    ITEM DOWN TO A NEGATIVE PRICE IS NO LONGER  *
+000180*                    APPLIED DIRECTLY - IT IS PARKED ON THE      *
+000190*                    PRICE-MARKDOWN-APPROVAL-FILE FOR ITMAPPR1   *
+000200*                    TO APPLY OR REJECT ONCE REVIEWED.           *
+000210*    2026-08-09  PD  A CHANGE TRANSACTION THAT ALTERS ITM-NAME   *
+000220*                    NOW ALSO WRITES A BEFORE/AFTER RECORD TO    *
+000230*                    THE NAME-CHANGE-TRAIL-FILE, THE SAME WAY A  *
+000240*                    PRICE CHANGE IS LOGGED TO PRCTRAIL.         *
+000250*    2026-08-09  PD  EVERY ADD, CHANGE, OR DELETE THIS PROGRAM   *
+000260*                    ACTUALLY APPLIES TO ITEM-MASTER NOW ALSO    *
+000270*                    WRITES A RECORD TO THE NEW ITEM-CHANGE-     *
+000280*                    FEED-FILE, SO A DOWNSTREAM CONSUMER CAN     *
+000290*                    FOLLOW ITEM-MASTER ACTIVITY IN REAL TIME    *
+000300*                    INSTEAD OF WAITING FOR A FULL EXTRACT.      *
+000310*    2026-08-09  PD  A CHANGE TRANSACTION HELD FOR MARKDOWN      *
+000320*                    APPROVAL NO LONGER DROPS A NAME OR          *
+000330*                    ITM-NUM3 CHANGE CARRIED ON THE SAME         *
+000340*                    TRANSACTION - ONLY ITM-NUM1 IS PARKED; THE  *
+000350*                    NAME AND ITM-NUM3 ARE APPLIED AND LOGGED    *
+000360*                    RIGHT AWAY, THE SAME AS ANY OTHER CHANGE.  *
+000370*    2026-08-09  PD  REVIEW FIX - 9999-TERMINATE ONLY CLOSED     *
+000380*                    ITEM-MASTER-FILE WHEN WS-ITM-OK, BUT A      *
+000390*                    DUPLICATE-KEY OR NOT-FOUND INVALID KEY ON   *
+000400*                    THE LAST TRANSACTION LEAVES THAT STATUS SET*
+000410*                    AND SKIPPED THE CLOSE.  GUARD NOW COVERS    *
+000420*                   EVERY STATUS A SUCCESSFUL OPEN LEAVES IT IN.*
+000430*****************************************************************
+000440 ENVIRONMENT DIVISION.
+000450 INPUT-OUTPUT SECTION.
+000460 FILE-CONTROL.
+000470     SELECT ITEM-MASTER-FILE ASSIGN TO ITEMMAST
+000480         ORGANIZATION IS INDEXED
+000490         ACCESS MODE IS DYNAMIC
+000500         RECORD KEY IS ITM-ID
+000510         FILE STATUS IS WS-ITM-FILE-STATUS.
+000520
+000530     SELECT ITEM-TRAN-FILE ASSIGN TO ITEMTRAN
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS WS-TRAN-FILE-STATUS.
+000560
+000570     SELECT ITEM-EXCEPT-RPT ASSIGN TO ITEMEXRP
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS WS-RPT-FILE-STATUS.
+000600
+000610     SELECT PRICE-CHANGE-TRAIL-FILE ASSIGN TO PRCTRAIL
+000620         ORGANIZATION IS LINE SEQUENTIAL
+000630         FILE STATUS IS WS-PCT-FILE-STATUS.
+000640
+000650     SELECT PRICE-MARKDOWN-APPROVAL-FILE ASSIGN TO PRCAPPR
+000660         ORGANIZATION IS LINE SEQUENTIAL
+000670         FILE STATUS IS WS-PAP-FILE-STATUS.
+000680
+000690     SELECT NAME-CHANGE-TRAIL-FILE ASSIGN TO NAMTRAIL
+000700         ORGANIZATION IS LINE SEQUENTIAL
+000710         FILE STATUS IS WS-NCT-FILE-STATUS.
+000720
+000730     SELECT ITEM-CHANGE-FEED-FILE ASSIGN TO ITMFEED
+000740         ORGANIZATION IS LINE SEQUENTIAL
+000750         FILE STATUS IS WS-CDF-FILE-STATUS.
+000760
+000770 DATA DIVISION.
+000780 FILE SECTION.
+000790 FD  ITEM-MASTER-FILE
+000800     LABEL RECORDS ARE STANDARD.
+000810     COPY ITMMAST.
+000820
+000830 FD  ITEM-TRAN-FILE
+000840     LABEL RECORDS ARE STANDARD.
+000850     COPY ITEMTRAN.
+000860
+000870 FD  ITEM-EXCEPT-RPT
+000880     LABEL RECORDS ARE STANDARD.
+000890     COPY ITEMEXCP.
+000900
+000910 FD  PRICE-CHANGE-TRAIL-FILE
+000920     LABEL RECORDS ARE STANDARD.
+000930     COPY PRCTRAIL.
+000940
+000950 FD  PRICE-MARKDOWN-APPROVAL-FILE
+000960     LABEL RECORDS ARE STANDARD.
+000970     COPY PRCAPPR.
+000980
+000990 FD  NAME-CHANGE-TRAIL-FILE
+001000     LABEL RECORDS ARE STANDARD.
+001010     COPY NAMTRAIL.
+001020
+001030 FD  ITEM-CHANGE-FEED-FILE
+001040     LABEL RECORDS ARE STANDARD.
+001050     COPY ITMFEED.
+001060
+001070 WORKING-STORAGE SECTION.
+001080     01  WS-ITM-FILE-STATUS       PIC X(02).
+001090         88  WS-ITM-OK            VALUE '00'.
+001100         88  WS-ITM-NOT-FOUND     VALUE '23'.
+001110         88  WS-ITM-DUPLICATE     VALUE '22'.
+001120
+001130     01  WS-TRAN-FILE-STATUS      PIC X(02).
+001140         88  WS-TRAN-OK           VALUE '00'.
+001150         88  WS-TRAN-EOF          VALUE '10'.
+001160
+001170     01  WS-RPT-FILE-STATUS       PIC X(02).
+001180         88  WS-RPT-OK            VALUE '00'.
+001190
+001200     01  WS-PCT-FILE-STATUS       PIC X(02).
+001210         88  WS-PCT-OK            VALUE '00'.
+001220
+001230     01  WS-PAP-FILE-STATUS       PIC X(02).
+001240         88  WS-PAP-OK            VALUE '00'.
+001250
+001260     01  WS-NCT-FILE-STATUS       PIC X(02).
+001270         88  WS-NCT-OK            VALUE '00'.
+001280
+001290     01  WS-CDF-FILE-STATUS       PIC X(02).
+001300         88  WS-CDF-OK            VALUE '00'.
+001310
+001320     01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+001330         88  WS-EOF               VALUE 'Y'.
+001340
+001350     01  WS-OLD-NUM1              PIC S9(3)V9(2).
+001360     01  WS-OLD-NAME              PIC A(06).
+001370
+001380*****************************************************************
+001390*    TRANSACTION COUNTERS                                       *
+001400*****************************************************************
+001410     01  WS-COUNTERS.
+001420         05  WS-ADD-COUNT         PIC 9(07) COMP VALUE 0.
+001430         05  WS-CHANGE-COUNT      PIC 9(07) COMP VALUE 0.
+001440         05  WS-DELETE-COUNT      PIC 9(07) COMP VALUE 0.
+001450         05  WS-PRICE-CHG-COUNT   PIC 9(07) COMP VALUE 0.
+001460         05  WS-MARKDOWN-HELD-CNT PIC 9(07) COMP VALUE 0.
+001470         05  WS-NAME-CHG-COUNT    PIC 9(07) COMP VALUE 0.
+001480         05  WS-FEED-COUNT        PIC 9(07) COMP VALUE 0.
+001490         05  WS-EXCEPTION-COUNT   PIC 9(07) COMP VALUE 0.
+001500
+001510 PROCEDURE DIVISION.
+001520*****************************************************************
+001530*    0000-MAINLINE                                              *
+001540*****************************************************************
+001550 0000-MAINLINE.
+001560     PERFORM 1000-INITIALIZE
+001570         THRU 1000-INITIALIZE-EXIT.
+001580
+001590     PERFORM 2000-APPLY-TRANSACTION
+001600         THRU 2000-APPLY-TRANSACTION-EXIT
+001610         UNTIL WS-EOF.
+001620
+001630     DISPLAY 'ITEMMNT1: ADDS APPLIED.......... ' WS-ADD-COUNT.
+001640     DISPLAY 'ITEMMNT1: CHANGES APPLIED....... ' WS-CHANGE-COUNT.
+001650     DISPLAY 'ITEMMNT1: DELETES APPLIED....... ' WS-DELETE-COUNT.
+001660     DISPLAY 'ITEMMNT1: PRICE CHANGES LOGGED.. '
+001670         WS-PRICE-CHG-COUNT.
+001680     DISPLAY 'ITEMMNT1: MARKDOWNS HELD FOR '
+001690         'APPROVAL.. ' WS-MARKDOWN-HELD-CNT.
+001700     DISPLAY 'ITEMMNT1: NAME CHANGES LOGGED... '
+001710         WS-NAME-CHG-COUNT.
+001720     DISPLAY 'ITEMMNT1: CHANGE-FEED RECORDS WRITTEN '
+001730         WS-FEED-COUNT.
+001740     DISPLAY 'ITEMMNT1: EXCEPTIONS............ '
+001750         WS-EXCEPTION-COUNT.
+001760
+001770     PERFORM 9999-TERMINATE
+001780         THRU 9999-TERMINATE-EXIT.
+001790
+001800     STOP RUN.
+001810
+001820*****************************************************************
+001830*    1000-INITIALIZE                                            *
+001840*****************************************************************
+001850 1000-INITIALIZE.
+001860     OPEN I-O ITEM-MASTER-FILE.
+001870     IF NOT WS-ITM-OK
+001880         DISPLAY 'ITEMMNT1: OPEN ITEM-MASTER FAILED '
+001890             WS-ITM-FILE-STATUS
+001900         MOVE 'Y' TO WS-EOF-SW
+001910     END-IF.
+001920
+001930     OPEN INPUT ITEM-TRAN-FILE.
+001940     IF NOT WS-TRAN-OK
+001950         DISPLAY 'ITEMMNT1: OPEN ITEM-TRAN-FILE FAILED '
+001960             WS-TRAN-FILE-STATUS
+001970         MOVE 'Y' TO WS-EOF-SW
+001980     END-IF.
+001990
+002000     OPEN OUTPUT ITEM-EXCEPT-RPT.
+002010     IF NOT WS-RPT-OK
+002020         DISPLAY 'ITEMMNT1: OPEN ITEM-EXCEPT-RPT FAILED '
+002030             WS-RPT-FILE-STATUS
+002040     END-IF.
+002050
+002060     OPEN OUTPUT PRICE-CHANGE-TRAIL-FILE.
+002070     IF NOT WS-PCT-OK
+002080         DISPLAY 'ITEMMNT1: OPEN PRICE-CHANGE-TRAIL-FILE FAILED '
+002090             WS-PCT-FILE-STATUS
+002100     END-IF.
+002110
+002120     OPEN OUTPUT PRICE-MARKDOWN-APPROVAL-FILE.
+002130     IF NOT WS-PAP-OK
+002140         DISPLAY
+002150             'ITEMMNT1: OPEN PRICE-MARKDOWN-APPROVAL-FILE FAILED '
+002160             WS-PAP-FILE-STATUS
+002170     END-IF.
+002180
+002190     OPEN OUTPUT NAME-CHANGE-TRAIL-FILE.
+002200     IF NOT WS-NCT-OK
+002210         DISPLAY 'ITEMMNT1: OPEN NAME-CHANGE-TRAIL-FILE FAILED '
+002220             WS-NCT-FILE-STATUS
+002230     END-IF.
+002240
+002250     OPEN OUTPUT ITEM-CHANGE-FEED-FILE.
+002260     IF NOT WS-CDF-OK
+002270         DISPLAY 'ITEMMNT1: OPEN ITEM-CHANGE-FEED-FILE FAILED '
+002280             WS-CDF-FILE-STATUS
+002290     END-IF.
+002300
+002310     PERFORM 8000-READ-TRANSACTION
+002320         THRU 8000-READ-TRANSACTION-EXIT.
+002330 1000-INITIALIZE-EXIT.
+002340     EXIT.
+002350
+002360*****************************************************************
+002370*    2000-APPLY-TRANSACTION                                     *
+002380*    DISPATCH THE CURRENT TRANSACTION BY ACTION CODE AND READ    *
+002390*    THE NEXT ONE.                                               *
+002400*****************************************************************
+002410 2000-APPLY-TRANSACTION.
+002420     EVALUATE TRUE
+002430         WHEN ITT-ADD
+002440             PERFORM 2100-ADD-ITEM
+002450                 THRU 2100-ADD-ITEM-EXIT
+002460         WHEN ITT-CHANGE
+002470             PERFORM 2200-CHANGE-ITEM
+002480                 THRU 2200-CHANGE-ITEM-EXIT
+002490         WHEN ITT-DELETE
+002500             PERFORM 2300-DELETE-ITEM
+002510                 THRU 2300-DELETE-ITEM-EXIT
+002520         WHEN OTHER
+002530             MOVE ITT-ACTION  TO IEX-ACTION
+002540             MOVE ITT-ITM-ID  TO IEX-ITM-ID
+002550             MOVE 'INVALID ACTION CODE'
+002560                 TO IEX-REASON
+002570             PERFORM 2900-WRITE-EXCEPTION
+002580                 THRU 2900-WRITE-EXCEPTION-EXIT
+002590     END-EVALUATE.
+002600
+002610     PERFORM 8000-READ-TRANSACTION
+002620         THRU 8000-READ-TRANSACTION-EXIT.
+002630 2000-APPLY-TRANSACTION-EXIT.
+002640     EXIT.
+002650
+002660*****************************************************************
+002670*    2100-ADD-ITEM                                              *
+002680*****************************************************************
+002690 2100-ADD-ITEM.
+002700     MOVE ITT-ITM-ID   TO ITM-ID.
+002710     MOVE ITT-ITM-NAME TO ITM-NAME.
+002720     MOVE ITT-ITM-NUM1 TO ITM-NUM1.
+002730     MOVE ITT-ITM-NUM3 TO ITM-NUM3.
+002740
+002750     WRITE ITEM-MASTER-REC
+002760         INVALID KEY
+002770             MOVE 'A'         TO IEX-ACTION
+002780             MOVE ITT-ITM-ID  TO IEX-ITM-ID
+002790             MOVE 'DUPLICATE ITEM ID'
+002800                 TO IEX-REASON
+002810             PERFORM 2900-WRITE-EXCEPTION
+002820                 THRU 2900-WRITE-EXCEPTION-EXIT
+002830     END-WRITE.
+002840
+002850     IF WS-ITM-OK
+002860         ADD 1 TO WS-ADD-COUNT
+002870         MOVE 'A'             TO CDF-ACTION
+002880         MOVE ITT-ITM-ID      TO CDF-ITM-ID
+002890         MOVE ITT-ITM-NAME    TO CDF-ITM-NAME
+002900         MOVE ITT-ITM-NUM1    TO CDF-ITM-NUM1
+002910         MOVE ITT-CHANGE-DATE TO CDF-CHANGE-DATE
+002920         PERFORM 2950-WRITE-CHANGE-FEED
+002930             THRU 2950-WRITE-CHANGE-FEED-EXIT
+002940     END-IF.
+002950 2100-ADD-ITEM-EXIT.
+002960     EXIT.
+002970
+002980*****************************************************************
+002990*    2200-CHANGE-ITEM                                           *
+003000*    WHEN THE TRANSACTION CHANGES ITM-NUM1, THE OLD PRICE IS     *
+003010*    KEPT IN WS-OLD-NUM1 BEFORE THE REWRITE SO 2250-LOG-PRICE-   *
+003020*    CHANGE CAN WRITE BOTH THE OLD AND NEW VALUE TO THE TRAIL.   *
+003030*    A NEGATIVE ITT-ITM-NUM1 ONLY HOLDS THE PRICE FOR APPROVAL - *
+003040*    THE NAME AND ITM-NUM3 ON THE SAME TRANSACTION ARE APPLIED   *
+003050*    AND LOGGED NOW, NOT PARKED ALONG WITH THE PRICE.            *
+003060*****************************************************************
+003070 2200-CHANGE-ITEM.
+003080     MOVE ITT-ITM-ID TO ITM-ID.
+003090     READ ITEM-MASTER-FILE
+003100         INVALID KEY
+003110             MOVE 'C'         TO IEX-ACTION
+003120             MOVE ITT-ITM-ID  TO IEX-ITM-ID
+003130             MOVE 'ITEM ID NOT ON FILE'
+003140                 TO IEX-REASON
+003150             PERFORM 2900-WRITE-EXCEPTION
+003160                 THRU 2900-WRITE-EXCEPTION-EXIT
+003170     END-READ.
+003180
+003190     IF WS-ITM-OK
+003200         MOVE ITM-NUM1     TO WS-OLD-NUM1
+003210         MOVE ITM-NAME     TO WS-OLD-NAME
+003220         MOVE ITT-ITM-NAME TO ITM-NAME
+003230         MOVE ITT-ITM-NUM3 TO ITM-NUM3
+003240         IF ITT-ITM-NUM1 < 0
+003250             PERFORM 2260-HOLD-FOR-APPROVAL
+003260                 THRU 2260-HOLD-FOR-APPROVAL-EXIT
+003270         ELSE
+003280             MOVE ITT-ITM-NUM1 TO ITM-NUM1
+003290         END-IF
+003300         REWRITE ITEM-MASTER-REC
+003310         ADD 1 TO WS-CHANGE-COUNT
+003320         IF ITM-NUM1 NOT = WS-OLD-NUM1
+003330             PERFORM 2250-LOG-PRICE-CHANGE
+003340                 THRU 2250-LOG-PRICE-CHANGE-EXIT
+003350         END-IF
+003360         IF ITM-NAME NOT = WS-OLD-NAME
+003370             PERFORM 2270-LOG-NAME-CHANGE
+003380                 THRU 2270-LOG-NAME-CHANGE-EXIT
+003390         END-IF
+003400         MOVE 'C'             TO CDF-ACTION
+003410         MOVE ITT-ITM-ID      TO CDF-ITM-ID
+003420         MOVE ITM-NAME        TO CDF-ITM-NAME
+003430         MOVE ITM-NUM1        TO CDF-ITM-NUM1
+003440         MOVE ITT-CHANGE-DATE TO CDF-CHANGE-DATE
+003450         PERFORM 2950-WRITE-CHANGE-FEED
+003460             THRU 2950-WRITE-CHANGE-FEED-EXIT
+003470     END-IF.
+003480 2200-CHANGE-ITEM-EXIT.
+003490     EXIT.
+003500
+003510*****************************************************************
+003520*    2260-HOLD-FOR-APPROVAL                                     *
+003530*    A CHANGE THAT WOULD MARK THE ITEM DOWN TO A NEGATIVE PRICE  *
+003540*    IS NOT APPLIED HERE - IT IS PARKED PENDING APPROVAL SO A    *
+003550*    REVIEWER CAN DECIDE WHETHER THE MARKDOWN SHOULD STAND.      *
+003560*****************************************************************
+003570 2260-HOLD-FOR-APPROVAL.
+003580     ADD 1 TO WS-MARKDOWN-HELD-CNT.
+003590     MOVE ITT-ITM-ID      TO PAP-ITM-ID.
+003600     MOVE WS-OLD-NUM1     TO PAP-OLD-PRICE.
+003610     MOVE ITT-ITM-NUM1    TO PAP-NEW-PRICE.
+003620     MOVE ITT-CHANGE-DATE TO PAP-CHANGE-DATE.
+003630     MOVE 'P'             TO PAP-STATUS.
+003640     WRITE PRICE-APPROVAL-REC.
+003650 2260-HOLD-FOR-APPROVAL-EXIT.
+003660     EXIT.
+003670
+003680*****************************************************************
+003690*    2250-LOG-PRICE-CHANGE                                      *
+003700*****************************************************************
+003710 2250-LOG-PRICE-CHANGE.
+003720     ADD 1 TO WS-PRICE-CHG-COUNT.
+003730     MOVE ITT-ITM-ID      TO PCT-ITM-ID.
+003740     MOVE WS-OLD-NUM1     TO PCT-OLD-PRICE.
+003750     MOVE ITT-ITM-NUM1    TO PCT-NEW-PRICE.
+003760     MOVE ITT-CHANGE-DATE TO PCT-CHANGE-DATE.
+003770     WRITE PRICE-CHANGE-TRAIL-REC.
+003780 2250-LOG-PRICE-CHANGE-EXIT.
+003790     EXIT.
+003800
+003810*****************************************************************
+003820*    2270-LOG-NAME-CHANGE                                       *
+003830*****************************************************************
+003840 2270-LOG-NAME-CHANGE.
+003850     ADD 1 TO WS-NAME-CHG-COUNT.
+003860     MOVE ITT-ITM-ID      TO NCT-ITM-ID.
+003870     MOVE WS-OLD-NAME     TO NCT-OLD-NAME.
+003880     MOVE ITT-ITM-NAME    TO NCT-NEW-NAME.
+003890     MOVE ITT-CHANGE-DATE TO NCT-CHANGE-DATE.
+003900     WRITE NAME-CHANGE-TRAIL-REC.
+003910 2270-LOG-NAME-CHANGE-EXIT.
+003920     EXIT.
+003930
+003940*****************************************************************
+003950*    2300-DELETE-ITEM                                           *
+003960*****************************************************************
+003970 2300-DELETE-ITEM.
+003980     MOVE ITT-ITM-ID TO ITM-ID.
+003990     DELETE ITEM-MASTER-FILE
+004000         INVALID KEY
+004010             MOVE 'D'         TO IEX-ACTION
+004020             MOVE ITT-ITM-ID  TO IEX-ITM-ID
+004030             MOVE 'ITEM ID NOT ON FILE'
+004040                 TO IEX-REASON
+004050             PERFORM 2900-WRITE-EXCEPTION
+004060                 THRU 2900-WRITE-EXCEPTION-EXIT
+004070     END-DELETE.
+004080
+004090     IF WS-ITM-OK
+004100         ADD 1 TO WS-DELETE-COUNT
+004110         MOVE 'D'             TO CDF-ACTION
+004120         MOVE ITT-ITM-ID      TO CDF-ITM-ID
+004130         MOVE SPACES          TO CDF-ITM-NAME
+004140         MOVE 0               TO CDF-ITM-NUM1
+004150         MOVE ITT-CHANGE-DATE TO CDF-CHANGE-DATE
+004160         PERFORM 2950-WRITE-CHANGE-FEED
+004170             THRU 2950-WRITE-CHANGE-FEED-EXIT
+004180     END-IF.
+004190 2300-DELETE-ITEM-EXIT.
+004200     EXIT.
+004210
+004220*****************************************************************
+004230*    2900-WRITE-EXCEPTION                                       *
+004240*****************************************************************
+004250 2900-WRITE-EXCEPTION.
+004260     ADD 1 TO WS-EXCEPTION-COUNT.
+004270     WRITE ITEM-EXCEPTION-REC.
+004280 2900-WRITE-EXCEPTION-EXIT.
+004290     EXIT.
+004300
+004310*****************************************************************
+004320*    2950-WRITE-CHANGE-FEED                                     *
+004330*    WRITE ONE REAL-TIME FEED RECORD FOR AN ADD, CHANGE, OR      *
+004340*    DELETE THE CALLER HAS ALREADY APPLIED TO ITEM-MASTER.  THE  *
+004350*    CALLER MOVES CDF-ACTION/CDF-ITM-ID/CDF-ITM-NAME/CDF-ITM-    *
+004360*    NUM1/CDF-CHANGE-DATE BEFORE THE PERFORM; THIS PARAGRAPH     *
+004370*    ONLY STAMPS THE TIME AND WRITES THE RECORD.                *
+004380*****************************************************************
+004390 2950-WRITE-CHANGE-FEED.
+004400     ADD 1 TO WS-FEED-COUNT.
+004410     ACCEPT CDF-CHANGE-TIME FROM TIME.
+004420     WRITE ITEM-CHANGE-FEED-REC.
+004430 2950-WRITE-CHANGE-FEED-EXIT.
+004440     EXIT.
+004450
+004460*****************************************************************
+004470*    8000-READ-TRANSACTION                                      *
+004480*****************************************************************
+004490 8000-READ-TRANSACTION.
+004500     READ ITEM-TRAN-FILE
+004510         AT END
+004520             MOVE 'Y' TO WS-EOF-SW
+004530     END-READ.
+004540 8000-READ-TRANSACTION-EXIT.
+004550     EXIT.
+004560
+004570*****************************************************************
+004580*    9999-TERMINATE                                             *
+004590*****************************************************************
+004600 9999-TERMINATE.
+004610     IF WS-ITM-OK OR WS-ITM-NOT-FOUND OR WS-ITM-DUPLICATE
+004620         CLOSE ITEM-MASTER-FILE
+004630     END-IF.
+004640     IF WS-TRAN-OK OR WS-TRAN-EOF
+004650         CLOSE ITEM-TRAN-FILE
+004660     END-IF.
+004670     CLOSE ITEM-EXCEPT-RPT.
+004680     CLOSE PRICE-CHANGE-TRAIL-FILE.
+004690     CLOSE PRICE-MARKDOWN-APPROVAL-FILE.
+004700     CLOSE NAME-CHANGE-TRAIL-FILE.
+004710     CLOSE ITEM-CHANGE-FEED-FILE.
+004720 9999-TERMINATE-EXIT.
+004730     EXIT.

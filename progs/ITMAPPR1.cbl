@@ -0,0 +1,371 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ITMAPPR1.
+000030 AUTHOR.        PD.
+000040 INSTALLATION.  LEARNCOBOLFUN BATCH.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD-HISTORY                                                *
+000090*    2026-08-09  PD  ORIGINAL - PRICE-MARKDOWN APPROVAL          *
+000100*                    PROGRAM.  MATCHES EACH PENDING RECORD ON    *
+000110*                    THE PRICE-MARKDOWN-APPROVAL-FILE WRITTEN BY *
+000120*                    ITEMMNT1 AGAINST THE APPROVAL-DECISION-FILE *
+000130*                    PREPARED BY THE REVIEWER.  AN APPROVED      *
+000140*                    MARKDOWN IS APPLIED TO ITEM-MASTER AND      *
+000150*                    LOGGED TO THE PRICE-CHANGE-TRAIL-FILE; A    *
+000160*                    REJECTED MARKDOWN IS DROPPED AND REPORTED;  *
+000170*                    A PENDING RECORD WITH NO MATCHING DECISION  *
+000180*                    IS CARRIED FORWARD TO THE NEXT GENERATION   *
+000190*                    OF THE PRICE-MARKDOWN-APPROVAL-FILE.        *
+000200*    2026-08-09  PD  REVIEW FIX - A PENDING RECORD WHOSE ITEM    *
+000210*                    NO LONGER EXISTS ON ITEM-MASTER NOW FALLS   *
+000220*                    THROUGH TO 2200-REJECT-MARKDOWN INSTEAD OF  *
+000230*                    BEING SILENTLY DROPPED, SO WS-APPROVED-     *
+000240*                    COUNT + WS-REJECTED-COUNT + WS-CARRIED-     *
+000250*                    COUNT ALWAYS TIES TO WS-READ-COUNT.  ALSO   *
+000260*                    ADDED WS-ITM-NOT-FOUND SO 9999-TERMINATE    *
+000270*                    STILL CLOSES ITEM-MASTER-FILE WHEN THE LAST *
+000280*                    RECORD PROCESSED HIT THIS INVALID KEY.      *
+000290*****************************************************************
+000300 ENVIRONMENT DIVISION.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT ITEM-MASTER-FILE ASSIGN TO ITEMMAST
+000340         ORGANIZATION IS INDEXED
+000350         ACCESS MODE IS DYNAMIC
+000360         RECORD KEY IS ITM-ID
+000370         FILE STATUS IS WS-ITM-FILE-STATUS.
+000380
+000390     SELECT PRICE-MARKDOWN-APPROVAL-FILE ASSIGN TO PRCAPPR
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS WS-PAP-FILE-STATUS.
+000420
+000430     SELECT PRICE-MARKDOWN-APPROVAL-OUT ASSIGN TO PRCAPPRO
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS WS-PAO-FILE-STATUS.
+000460
+000470     SELECT APPROVAL-DECISION-FILE ASSIGN TO APPRDEC
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490         FILE STATUS IS WS-ADC-FILE-STATUS.
+000500
+000510     SELECT PRICE-CHANGE-TRAIL-FILE ASSIGN TO PRCTRAIL
+000520         ORGANIZATION IS LINE SEQUENTIAL
+000530         FILE STATUS IS WS-PCT-FILE-STATUS.
+000540
+000550     SELECT MARKDOWN-REJECT-RPT ASSIGN TO MKDREJRP
+000560         ORGANIZATION IS LINE SEQUENTIAL
+000570         FILE STATUS IS WS-RPT-FILE-STATUS.
+000580
+000590 DATA DIVISION.
+000600 FILE SECTION.
+000610 FD  ITEM-MASTER-FILE
+000620     LABEL RECORDS ARE STANDARD.
+000630     COPY ITMMAST.
+000640
+000650 FD  PRICE-MARKDOWN-APPROVAL-FILE
+000660     LABEL RECORDS ARE STANDARD.
+000670     COPY PRCAPPR.
+000680
+000690 FD  PRICE-MARKDOWN-APPROVAL-OUT
+000700     LABEL RECORDS ARE STANDARD.
+000710     01  APPROVAL-OUT-LINE        PIC X(80).
+000720
+000730 FD  APPROVAL-DECISION-FILE
+000740     LABEL RECORDS ARE STANDARD.
+000750     COPY APPRDEC.
+000760
+000770 FD  PRICE-CHANGE-TRAIL-FILE
+000780     LABEL RECORDS ARE STANDARD.
+000790     COPY PRCTRAIL.
+000800
+000810 FD  MARKDOWN-REJECT-RPT
+000820     LABEL RECORDS ARE STANDARD.
+000830     01  MARKDOWN-REJECT-LINE     PIC X(80).
+000840
+000850 WORKING-STORAGE SECTION.
+000860     01  WS-ITM-FILE-STATUS       PIC X(02).
+000870         88  WS-ITM-OK            VALUE '00'.
+000880         88  WS-ITM-NOT-FOUND     VALUE '23'.
+000890
+000900     01  WS-PAP-FILE-STATUS       PIC X(02).
+000910         88  WS-PAP-OK            VALUE '00'.
+000920         88  WS-PAP-EOF           VALUE '10'.
+000930
+000940     01  WS-PAO-FILE-STATUS       PIC X(02).
+000950         88  WS-PAO-OK            VALUE '00'.
+000960
+000970     01  WS-ADC-FILE-STATUS       PIC X(02).
+000980         88  WS-ADC-OK            VALUE '00'.
+000990
+001000     01  WS-PCT-FILE-STATUS       PIC X(02).
+001010         88  WS-PCT-OK            VALUE '00'.
+001020
+001030     01  WS-RPT-FILE-STATUS       PIC X(02).
+001040         88  WS-RPT-OK            VALUE '00'.
+001050
+001060     01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+001070         88  WS-EOF               VALUE 'Y'.
+001080
+001090     01  WS-DECISION-FOUND-SW     PIC X(01) VALUE 'N'.
+001100         88  WS-DECISION-FOUND    VALUE 'Y'.
+001110
+001120*****************************************************************
+001130*    DECISION TABLE - THE WHOLE APPROVAL-DECISION-FILE IS READ   *
+001140*    INTO MEMORY ONCE SO EACH PENDING RECORD CAN BE MATCHED      *
+001150*    AGAINST IT WITHOUT RE-READING THE FILE FOR EVERY ITEM.      *
+001160*****************************************************************
+001170     01  WS-ADC-COUNT             PIC 9(03) COMP VALUE 0.
+001180     01  WS-MAX-ADC-ROWS          PIC 9(03) COMP VALUE 100.
+001190     01  WS-ADC-TABLE.
+001200         05  WS-ADC-ROW OCCURS 0 TO 100 TIMES
+001210                 DEPENDING ON WS-ADC-COUNT.
+001220             10  WS-ADC-ITM-ID    PIC X(05).
+001230             10  WS-ADC-DECISION  PIC X(01).
+001240             10  WS-ADC-APPROVER  PIC X(08).
+001250     01  WS-ADC-SUB               PIC 9(03) COMP.
+001260
+001270*****************************************************************
+001280*    CONTROL TOTALS                                             *
+001290*****************************************************************
+001300     01  WS-TOTALS.
+001310         05  WS-READ-COUNT        PIC 9(07) COMP VALUE 0.
+001320         05  WS-APPROVED-COUNT    PIC 9(07) COMP VALUE 0.
+001330         05  WS-REJECTED-COUNT    PIC 9(07) COMP VALUE 0.
+001340         05  WS-CARRIED-COUNT     PIC 9(07) COMP VALUE 0.
+001350
+001360*****************************************************************
+001370*    REPORT LINE LAYOUT                                         *
+001380*****************************************************************
+001390     01  WS-REJECT-LINE.
+001400         05  WS-REJ-ITM-ID        PIC X(05).
+001410         05  FILLER               PIC X(01).
+001420         05  WS-REJ-NEW-PRICE     PIC -(3)9.99.
+001430         05  FILLER               PIC X(01).
+001440         05  WS-REJ-APPROVER      PIC X(08).
+001450         05  FILLER               PIC X(61).
+001460
+001470 PROCEDURE DIVISION.
+001480*****************************************************************
+001490*    0000-MAINLINE                                              *
+001500*****************************************************************
+001510 0000-MAINLINE.
+001520     PERFORM 1000-INITIALIZE
+001530         THRU 1000-INITIALIZE-EXIT.
+001540
+001550     PERFORM 2000-ACTION-PENDING
+001560         THRU 2000-ACTION-PENDING-EXIT
+001570         UNTIL WS-EOF.
+001580
+001590     DISPLAY 'ITMAPPR1: PENDING RECORDS READ.. ' WS-READ-COUNT.
+001600     DISPLAY 'ITMAPPR1: MARKDOWNS APPROVED.... '
+001610         WS-APPROVED-COUNT.
+001620     DISPLAY 'ITMAPPR1: MARKDOWNS REJECTED.... '
+001630         WS-REJECTED-COUNT.
+001640     DISPLAY 'ITMAPPR1: CARRIED FORWARD....... '
+001650         WS-CARRIED-COUNT.
+001660
+001670     PERFORM 9999-TERMINATE
+001680         THRU 9999-TERMINATE-EXIT.
+001690
+001700     STOP RUN.
+001710
+001720*****************************************************************
+001730*    1000-INITIALIZE                                            *
+001740*****************************************************************
+001750 1000-INITIALIZE.
+001760     OPEN I-O ITEM-MASTER-FILE.
+001770     IF NOT WS-ITM-OK
+001780         DISPLAY 'ITMAPPR1: OPEN ITEM-MASTER FAILED '
+001790             WS-ITM-FILE-STATUS
+001800         MOVE 'Y' TO WS-EOF-SW
+001810     END-IF.
+001820
+001830     OPEN INPUT PRICE-MARKDOWN-APPROVAL-FILE.
+001840     IF NOT WS-PAP-OK
+001850         DISPLAY
+001860             'ITMAPPR1: OPEN PRICE-MARKDOWN-APPROVAL-FILE FAILED '
+001870             WS-PAP-FILE-STATUS
+001880         MOVE 'Y' TO WS-EOF-SW
+001890     END-IF.
+001900
+001910     OPEN OUTPUT PRICE-MARKDOWN-APPROVAL-OUT.
+001920     IF NOT WS-PAO-OK
+001930         DISPLAY
+001940             'ITMAPPR1: OPEN PRICE-MARKDOWN-APPROVAL-OUT FAILED '
+001950             WS-PAO-FILE-STATUS
+001960     END-IF.
+001970
+001980     OPEN OUTPUT PRICE-CHANGE-TRAIL-FILE.
+001990     IF NOT WS-PCT-OK
+002000         DISPLAY 'ITMAPPR1: OPEN PRICE-CHANGE-TRAIL-FILE FAILED '
+002010             WS-PCT-FILE-STATUS
+002020     END-IF.
+002030
+002040     OPEN OUTPUT MARKDOWN-REJECT-RPT.
+002050     IF NOT WS-RPT-OK
+002060         DISPLAY 'ITMAPPR1: OPEN MARKDOWN-REJECT-RPT FAILED '
+002070             WS-RPT-FILE-STATUS
+002080     END-IF.
+002090
+002100     PERFORM 1100-LOAD-DECISIONS
+002110         THRU 1100-LOAD-DECISIONS-EXIT.
+002120
+002130     PERFORM 8000-READ-PENDING
+002140         THRU 8000-READ-PENDING-EXIT.
+002150 1000-INITIALIZE-EXIT.
+002160     EXIT.
+002170
+002180*****************************************************************
+002190*    1100-LOAD-DECISIONS                                        *
+002200*    THE APPROVAL-DECISION-FILE IS OPTIONAL - IF IT IS NOT       *
+002210*    PRESENT, THE TABLE IS LEFT EMPTY AND EVERY PENDING RECORD   *
+002220*    IS SIMPLY CARRIED FORWARD TO THE NEXT GENERATION.           *
+002230*****************************************************************
+002240 1100-LOAD-DECISIONS.
+002250     OPEN INPUT APPROVAL-DECISION-FILE.
+002260     IF WS-ADC-OK
+002270         PERFORM 1110-READ-DECISION
+002280             THRU 1110-READ-DECISION-EXIT
+002290             UNTIL WS-ADC-FILE-STATUS = '10'
+002300         CLOSE APPROVAL-DECISION-FILE
+002310     ELSE
+002320         DISPLAY 'ITMAPPR1: NO APPROVAL-DECISION-FILE - '
+002330             'ALL PENDING MARKDOWNS WILL BE CARRIED FORWARD'
+002340     END-IF.
+002350 1100-LOAD-DECISIONS-EXIT.
+002360     EXIT.
+002370
+002380*****************************************************************
+002390*    1110-READ-DECISION                                         *
+002400*****************************************************************
+002410 1110-READ-DECISION.
+002420     READ APPROVAL-DECISION-FILE
+002430         AT END
+002440             MOVE '10' TO WS-ADC-FILE-STATUS
+002450         NOT AT END
+002460             IF WS-ADC-COUNT < WS-MAX-ADC-ROWS
+002470                 ADD 1 TO WS-ADC-COUNT
+002480                 MOVE ADC-ITM-ID   TO WS-ADC-ITM-ID(WS-ADC-COUNT)
+002490                 MOVE ADC-DECISION
+002500                     TO WS-ADC-DECISION(WS-ADC-COUNT)
+002510                 MOVE ADC-APPROVER-ID
+002520                     TO WS-ADC-APPROVER(WS-ADC-COUNT)
+002530             END-IF
+002540     END-READ.
+002550 1110-READ-DECISION-EXIT.
+002560     EXIT.
+002570
+002580*****************************************************************
+002590*    2000-ACTION-PENDING                                        *
+002600*    LOOK UP THE PENDING RECORD'S DECISION, IF ANY, AND EITHER   *
+002610*    APPLY IT, REJECT IT, OR CARRY IT FORWARD UNDECIDED.         *
+002620*****************************************************************
+002630 2000-ACTION-PENDING.
+002640     ADD 1 TO WS-READ-COUNT.
+002650     PERFORM 2050-FIND-DECISION
+002660         THRU 2050-FIND-DECISION-EXIT.
+002670
+002680     IF WS-DECISION-FOUND
+002690         IF WS-ADC-DECISION(WS-ADC-SUB) = 'A'
+002700             PERFORM 2100-APPLY-MARKDOWN
+002710                 THRU 2100-APPLY-MARKDOWN-EXIT
+002720         ELSE
+002730             PERFORM 2200-REJECT-MARKDOWN
+002740                 THRU 2200-REJECT-MARKDOWN-EXIT
+002750         END-IF
+002760     ELSE
+002770         ADD 1 TO WS-CARRIED-COUNT
+002780         WRITE APPROVAL-OUT-LINE FROM PRICE-APPROVAL-REC
+002790     END-IF.
+002800
+002810     PERFORM 8000-READ-PENDING
+002820         THRU 8000-READ-PENDING-EXIT.
+002830 2000-ACTION-PENDING-EXIT.
+002840     EXIT.
+002850
+002860*****************************************************************
+002870*    2050-FIND-DECISION                                         *
+002880*****************************************************************
+002890 2050-FIND-DECISION.
+002900     MOVE 'N' TO WS-DECISION-FOUND-SW.
+002910     MOVE 0   TO WS-ADC-SUB.
+002920     PERFORM 2060-SEARCH-DECISIONS
+002930         THRU 2060-SEARCH-DECISIONS-EXIT
+002940         VARYING WS-ADC-SUB FROM 1 BY 1
+002950         UNTIL WS-ADC-SUB > WS-ADC-COUNT
+002960             OR WS-DECISION-FOUND.
+002970 2050-FIND-DECISION-EXIT.
+002980     EXIT.
+002990
+003000*****************************************************************
+003010*    2060-SEARCH-DECISIONS                                      *
+003020*****************************************************************
+003030 2060-SEARCH-DECISIONS.
+003040     IF WS-ADC-ITM-ID(WS-ADC-SUB) = PAP-ITM-ID
+003050         MOVE 'Y' TO WS-DECISION-FOUND-SW
+003060     END-IF.
+003070 2060-SEARCH-DECISIONS-EXIT.
+003080     EXIT.
+003090
+003100*****************************************************************
+003110*    2100-APPLY-MARKDOWN                                        *
+003120*****************************************************************
+003130 2100-APPLY-MARKDOWN.
+003140     MOVE PAP-ITM-ID TO ITM-ID.
+003150     READ ITEM-MASTER-FILE
+003160         INVALID KEY
+003170             PERFORM 2200-REJECT-MARKDOWN
+003180                 THRU 2200-REJECT-MARKDOWN-EXIT
+003190     END-READ.
+003200
+003210     IF WS-ITM-OK
+003220         MOVE PAP-NEW-PRICE TO ITM-NUM1
+003230         REWRITE ITEM-MASTER-REC
+003240         ADD 1 TO WS-APPROVED-COUNT
+003250         MOVE PAP-ITM-ID      TO PCT-ITM-ID
+003260         MOVE PAP-OLD-PRICE   TO PCT-OLD-PRICE
+003270         MOVE PAP-NEW-PRICE   TO PCT-NEW-PRICE
+003280         MOVE PAP-CHANGE-DATE TO PCT-CHANGE-DATE
+003290         WRITE PRICE-CHANGE-TRAIL-REC
+003300     END-IF.
+003310 2100-APPLY-MARKDOWN-EXIT.
+003320     EXIT.
+003330
+003340*****************************************************************
+003350*    2200-REJECT-MARKDOWN                                       *
+003360*****************************************************************
+003370 2200-REJECT-MARKDOWN.
+003380     ADD 1 TO WS-REJECTED-COUNT.
+003390     MOVE PAP-ITM-ID    TO WS-REJ-ITM-ID.
+003400     MOVE PAP-NEW-PRICE TO WS-REJ-NEW-PRICE.
+003410     MOVE WS-ADC-APPROVER(WS-ADC-SUB) TO WS-REJ-APPROVER.
+003420     WRITE MARKDOWN-REJECT-LINE FROM WS-REJECT-LINE.
+003430 2200-REJECT-MARKDOWN-EXIT.
+003440     EXIT.
+003450
+003460*****************************************************************
+003470*    8000-READ-PENDING                                          *
+003480*****************************************************************
+003490 8000-READ-PENDING.
+003500     READ PRICE-MARKDOWN-APPROVAL-FILE
+003510         AT END
+003520             MOVE 'Y' TO WS-EOF-SW
+003530     END-READ.
+003540 8000-READ-PENDING-EXIT.
+003550     EXIT.
+003560
+003570*****************************************************************
+003580*    9999-TERMINATE                                             *
+003590*****************************************************************
+003600 9999-TERMINATE.
+003610     IF WS-ITM-OK OR WS-ITM-NOT-FOUND
+003620         CLOSE ITEM-MASTER-FILE
+003630     END-IF.
+003640     IF WS-PAP-OK OR WS-PAP-EOF
+003650         CLOSE PRICE-MARKDOWN-APPROVAL-FILE
+003660     END-IF.
+003670     CLOSE PRICE-MARKDOWN-APPROVAL-OUT.
+003680     CLOSE PRICE-CHANGE-TRAIL-FILE.
+003690     CLOSE MARKDOWN-REJECT-RPT.
+003700 9999-TERMINATE-EXIT.
+003710     EXIT.

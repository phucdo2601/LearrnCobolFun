@@ -0,0 +1,238 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ORDSUSP1.
+000030 AUTHOR.        PD.
+000040 INSTALLATION.  LEARNCOBOLFUN BATCH.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD-HISTORY                                                *
+000090*    2026-08-09  PD  ORIGINAL - SUSPENSE RE-ENTRY PROGRAM.       *
+000100*                    RE-ATTEMPTS EACH ORDER PARKED IN THE        *
+000110*                    ORDER-SUSPENSE-FILE BY ORDPOST1 AGAINST THE *
+000120*                    CURRENT CUSTOMER-MASTER.  ORDERS THAT POST  *
+000130*                    SUCCESSFULLY DROP OFF SUSPENSE; ORDERS THAT *
+000140*                    STILL FAIL ARE CARRIED FORWARD, WITH THEIR  *
+000150*                    RETRY COUNT INCREMENTED, TO A NEW SUSPENSE  *
+000160*                    GENERATION FOR THE NEXT RE-ENTRY RUN.  AN   *
+000170*                    ORDER THAT HAS NOW FAILED WS-MAX-RETRIES    *
+000180*                    TIMES IS REPORTED AS A PERMANENT REJECT     *
+000190*                    INSTEAD OF BEING CARRIED FORWARD AGAIN.     *
+000200*    2026-08-09  PD  REVIEW FIX - 9999-TERMINATE ONLY CLOSED     *
+000210*                    CUSTOMER-MASTER-FILE WHEN WS-CUST-OK, BUT A *
+000220*                    NOT-FOUND INVALID KEY ON THE LAST ORDER     *
+000230*                    LEFT THAT STATUS SET AND SKIPPED THE CLOSE. *
+000240*                    GUARD NOW COVERS WS-CUST-NOT-FOUND TOO.     *
+000250*****************************************************************
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT CUSTOMER-MASTER-FILE ASSIGN TO CUSTMAST
+000300         ORGANIZATION IS INDEXED
+000310         ACCESS MODE IS DYNAMIC
+000320         RECORD KEY IS CUST-ID
+000330         FILE STATUS IS WS-CUST-FILE-STATUS.
+000340
+000350     SELECT ORDER-SUSPENSE-FILE ASSIGN TO ORDSUSP
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-SUS-FILE-STATUS.
+000380
+000390     SELECT ORDER-SUSPENSE-OUT ASSIGN TO ORDSUSPO
+000400         ORGANIZATION IS LINE SEQUENTIAL
+000410         FILE STATUS IS WS-SUO-FILE-STATUS.
+000420
+000430     SELECT ORDER-REJECT-RPT ASSIGN TO ORDREJRP
+000440         ORGANIZATION IS LINE SEQUENTIAL
+000450         FILE STATUS IS WS-RPT-FILE-STATUS.
+000460
+000470 DATA DIVISION.
+000480 FILE SECTION.
+000490 FD  CUSTOMER-MASTER-FILE
+000500     LABEL RECORDS ARE STANDARD.
+000510     COPY CUSTMAST.
+000520
+000530 FD  ORDER-SUSPENSE-FILE
+000540     LABEL RECORDS ARE STANDARD.
+000550     COPY ORDSUSP.
+000560
+000570 FD  ORDER-SUSPENSE-OUT
+000580     LABEL RECORDS ARE STANDARD.
+000590     01  SUSPENSE-OUT-LINE        PIC X(80).
+000600
+000610 FD  ORDER-REJECT-RPT
+000620     LABEL RECORDS ARE STANDARD.
+000630     01  REJECT-RPT-LINE          PIC X(80).
+000640
+000650 WORKING-STORAGE SECTION.
+000660     01  WS-CUST-FILE-STATUS      PIC X(02).
+000670         88  WS-CUST-OK           VALUE '00'.
+000680         88  WS-CUST-NOT-FOUND    VALUE '23'.
+000690
+000700     01  WS-SUS-FILE-STATUS       PIC X(02).
+000710         88  WS-SUS-OK            VALUE '00'.
+000720         88  WS-SUS-EOF           VALUE '10'.
+000730
+000740     01  WS-SUO-FILE-STATUS       PIC X(02).
+000750         88  WS-SUO-OK            VALUE '00'.
+000760
+000770     01  WS-RPT-FILE-STATUS       PIC X(02).
+000780         88  WS-RPT-OK            VALUE '00'.
+000790
+000800     01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+000810         88  WS-EOF               VALUE 'Y'.
+000820
+000830     01  WS-MAX-RETRIES           PIC 9(02) VALUE 3.
+000840
+000850*****************************************************************
+000860*    CONTROL TOTALS                                             *
+000870*****************************************************************
+000880     01  WS-TOTALS.
+000890         05  WS-READ-COUNT        PIC 9(07) COMP VALUE 0.
+000900         05  WS-POSTED-COUNT      PIC 9(07) COMP VALUE 0.
+000910         05  WS-CARRIED-COUNT     PIC 9(07) COMP VALUE 0.
+000920         05  WS-REJECTED-COUNT    PIC 9(07) COMP VALUE 0.
+000930
+000940*****************************************************************
+000950*    REPORT LINE LAYOUT                                         *
+000960*****************************************************************
+000970     01  WS-REJECT-LINE.
+000980         05  WS-REJ-ORDER-ID      PIC X(06).
+000990         05  FILLER               PIC X(01).
+001000         05  WS-REJ-CUST-ID       PIC X(05).
+001010         05  FILLER               PIC X(01).
+001020         05  WS-REJ-REASON        PIC X(30).
+001030         05  FILLER               PIC X(37).
+001040
+001050 PROCEDURE DIVISION.
+001060*****************************************************************
+001070*    0000-MAINLINE                                              *
+001080*****************************************************************
+001090 0000-MAINLINE.
+001100     PERFORM 1000-INITIALIZE
+001110         THRU 1000-INITIALIZE-EXIT.
+001120
+001130     PERFORM 2000-RETRY-ORDER
+001140         THRU 2000-RETRY-ORDER-EXIT
+001150         UNTIL WS-EOF.
+001160
+001170     DISPLAY 'ORDSUSP1: SUSPENSE RECORDS READ. ' WS-READ-COUNT.
+001180     DISPLAY 'ORDSUSP1: POSTED THIS RUN....... ' WS-POSTED-COUNT.
+001190     DISPLAY 'ORDSUSP1: CARRIED FORWARD....... '
+001200         WS-CARRIED-COUNT.
+001210     DISPLAY 'ORDSUSP1: PERMANENTLY REJECTED.. '
+001220         WS-REJECTED-COUNT.
+001230
+001240     PERFORM 9999-TERMINATE
+001250         THRU 9999-TERMINATE-EXIT.
+001260
+001270     STOP RUN.
+001280
+001290*****************************************************************
+001300*    1000-INITIALIZE                                            *
+001310*****************************************************************
+001320 1000-INITIALIZE.
+001330     OPEN I-O CUSTOMER-MASTER-FILE.
+001340     IF NOT WS-CUST-OK
+001350         DISPLAY 'ORDSUSP1: OPEN CUSTOMER-MASTER FAILED '
+001360             WS-CUST-FILE-STATUS
+001370         MOVE 'Y' TO WS-EOF-SW
+001380     END-IF.
+001390
+001400     OPEN INPUT ORDER-SUSPENSE-FILE.
+001410     IF NOT WS-SUS-OK
+001420         DISPLAY 'ORDSUSP1: OPEN ORDER-SUSPENSE-FILE FAILED '
+001430             WS-SUS-FILE-STATUS
+001440         MOVE 'Y' TO WS-EOF-SW
+001450     END-IF.
+001460
+001470     OPEN OUTPUT ORDER-SUSPENSE-OUT.
+001480     IF NOT WS-SUO-OK
+001490         DISPLAY 'ORDSUSP1: OPEN ORDER-SUSPENSE-OUT FAILED '
+001500             WS-SUO-FILE-STATUS
+001510     END-IF.
+001520
+001530     OPEN OUTPUT ORDER-REJECT-RPT.
+001540     IF NOT WS-RPT-OK
+001550         DISPLAY 'ORDSUSP1: OPEN ORDER-REJECT-RPT FAILED '
+001560             WS-RPT-FILE-STATUS
+001570     END-IF.
+001580
+001590     PERFORM 8000-READ-SUSPENSE
+001600         THRU 8000-READ-SUSPENSE-EXIT.
+001610 1000-INITIALIZE-EXIT.
+001620     EXIT.
+001630
+001640*****************************************************************
+001650*    2000-RETRY-ORDER                                           *
+001660*    RE-ATTEMPT ONE SUSPENDED ORDER AGAINST THE CURRENT          *
+001670*    CUSTOMER-MASTER.                                            *
+001680*****************************************************************
+001690 2000-RETRY-ORDER.
+001700     ADD 1 TO WS-READ-COUNT.
+001710     MOVE SUS-CUST-ID TO CUST-ID.
+001720     READ CUSTOMER-MASTER-FILE
+001730         INVALID KEY
+001740             CONTINUE
+001750     END-READ.
+001760
+001770     IF WS-CUST-OK
+001780         ADD SUS-ORDER-AMOUNT TO CUST-BALANCE
+001790         REWRITE CUSTOMER-REC
+001800         ADD 1 TO WS-POSTED-COUNT
+001810     ELSE
+001820         PERFORM 2100-CARRY-OR-REJECT
+001830             THRU 2100-CARRY-OR-REJECT-EXIT
+001840     END-IF.
+001850
+001860     PERFORM 8000-READ-SUSPENSE
+001870         THRU 8000-READ-SUSPENSE-EXIT.
+001880 2000-RETRY-ORDER-EXIT.
+001890     EXIT.
+001900
+001910*****************************************************************
+001920*    2100-CARRY-OR-REJECT                                       *
+001930*    AN ORDER THAT STILL WON'T POST EITHER GOES BACK TO          *
+001940*    SUSPENSE WITH ITS RETRY COUNT BUMPED, OR, IF IT HAS ALREADY *
+001950*    REACHED WS-MAX-RETRIES, IS WRITTEN TO THE REJECT REPORT     *
+001960*    INSTEAD OF BEING CARRIED FORWARD AGAIN.                     *
+001970*****************************************************************
+001980 2100-CARRY-OR-REJECT.
+001990     ADD 1 TO SUS-RETRY-COUNT.
+002000
+002010     IF SUS-RETRY-COUNT >= WS-MAX-RETRIES
+002020         ADD 1 TO WS-REJECTED-COUNT
+002030         MOVE SUS-ORDER-ID  TO WS-REJ-ORDER-ID
+002040         MOVE SUS-CUST-ID   TO WS-REJ-CUST-ID
+002050         MOVE SUS-REASON    TO WS-REJ-REASON
+002060         WRITE REJECT-RPT-LINE FROM WS-REJECT-LINE
+002070     ELSE
+002080         ADD 1 TO WS-CARRIED-COUNT
+002090         WRITE SUSPENSE-OUT-LINE FROM ORDER-SUSPENSE-REC
+002100     END-IF.
+002110 2100-CARRY-OR-REJECT-EXIT.
+002120     EXIT.
+002130
+002140*****************************************************************
+002150*    8000-READ-SUSPENSE                                         *
+002160*****************************************************************
+002170 8000-READ-SUSPENSE.
+002180     READ ORDER-SUSPENSE-FILE
+002190         AT END
+002200             MOVE 'Y' TO WS-EOF-SW
+002210     END-READ.
+002220 8000-READ-SUSPENSE-EXIT.
+002230     EXIT.
+002240
+002250*****************************************************************
+002260*    9999-TERMINATE                                             *
+002270*****************************************************************
+002280 9999-TERMINATE.
+002290     IF WS-CUST-OK OR WS-CUST-NOT-FOUND
+002300         CLOSE CUSTOMER-MASTER-FILE
+002310     END-IF.
+002320     IF WS-SUS-OK OR WS-SUS-EOF
+002330         CLOSE ORDER-SUSPENSE-FILE
+002340     END-IF.
+002350     CLOSE ORDER-SUSPENSE-OUT.
+002360     CLOSE ORDER-REJECT-RPT.
+002370 9999-TERMINATE-EXIT.
+002380     EXIT.

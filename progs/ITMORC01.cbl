@@ -0,0 +1,263 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ITMORC01.
+000030 AUTHOR.        PD.
+000040 INSTALLATION.  LEARNCOBOLFUN BATCH.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD-HISTORY                                                *
+000090*    2026-08-09  PD  ORIGINAL - INDEPENDENTLY RE-TOTALS THE      *
+000100*                    ITEM-MASTER AND ORDER-TRANSACTION FILES     *
+000110*                    AND REPORTS THE TWO CONTROL TOTALS SIDE BY  *
+000120*                    SIDE SO THE TWO FILES CAN BE RECONCILED     *
+000130*                    WITHOUT RERUNNING EITHER FILE'S OWN JOB.    *
+000140*****************************************************************
+000150 ENVIRONMENT DIVISION.
+000160 INPUT-OUTPUT SECTION.
+000170 FILE-CONTROL.
+000180     SELECT ITEM-MASTER-FILE ASSIGN TO ITEMMAST
+000190         ORGANIZATION IS INDEXED
+000200         ACCESS MODE IS SEQUENTIAL
+000210         RECORD KEY IS ITM-ID
+000220         FILE STATUS IS WS-ITM-FILE-STATUS.
+000230
+000240     SELECT ORDER-TRAN-FILE ASSIGN TO ORDTRAN
+000250         ORGANIZATION IS LINE SEQUENTIAL
+000260         FILE STATUS IS WS-ORD-FILE-STATUS.
+000270
+000280     SELECT RECONCILE-RPT ASSIGN TO ITMORCRP
+000290         ORGANIZATION IS LINE SEQUENTIAL
+000300         FILE STATUS IS WS-RPT-FILE-STATUS.
+000310
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  ITEM-MASTER-FILE
+000350     LABEL RECORDS ARE STANDARD.
+000360     COPY ITMMAST.
+000370
+000380 FD  ORDER-TRAN-FILE
+000390     LABEL RECORDS ARE STANDARD.
+000400     COPY ORDPOST.
+000410
+000420 FD  RECONCILE-RPT
+000430     LABEL RECORDS ARE STANDARD.
+000440     01  RECONCILE-RPT-LINE       PIC X(80).
+000450
+000460 WORKING-STORAGE SECTION.
+000470     01  WS-ITM-FILE-STATUS       PIC X(02).
+000480         88  WS-ITM-OK            VALUE '00'.
+000490         88  WS-ITM-EOF           VALUE '10'.
+000500
+000510     01  WS-ORD-FILE-STATUS       PIC X(02).
+000520         88  WS-ORD-OK            VALUE '00'.
+000530         88  WS-ORD-EOF           VALUE '10'.
+000540
+000550     01  WS-RPT-FILE-STATUS       PIC X(02).
+000560         88  WS-RPT-OK            VALUE '00'.
+000570
+000580     01  WS-ITM-EOF-SW            PIC X(01) VALUE 'N'.
+000590         88  WS-ITM-AT-EOF        VALUE 'Y'.
+000600
+000610     01  WS-ORD-EOF-SW            PIC X(01) VALUE 'N'.
+000620         88  WS-ORD-AT-EOF        VALUE 'Y'.
+000630
+000640*****************************************************************
+000650*    CONTROL TOTAL ACCUMULATORS - ONE SET PER FILE               *
+000660*****************************************************************
+000670     01  WS-TOTALS.
+000680         05  WS-ITEM-COUNT        PIC 9(07) COMP VALUE 0.
+000690         05  WS-ITEM-PRICE-TOTAL  PIC S9(09)V9(2) COMP-3
+000700                                      VALUE 0.
+000710         05  WS-ORDER-COUNT       PIC 9(07) COMP VALUE 0.
+000720         05  WS-ORDER-AMOUNT-TOTAL PIC S9(09)V9(2) COMP-3
+000730                                      VALUE 0.
+000740         05  WS-COUNT-DIFFERENCE  PIC S9(07) COMP VALUE 0.
+000750         05  WS-AMOUNT-DIFFERENCE PIC S9(09)V9(2) COMP-3
+000760                                      VALUE 0.
+000770
+000780*****************************************************************
+000790*    REPORT LINE LAYOUTS                                        *
+000800*****************************************************************
+000810     01  WS-ITEM-LINE.
+000820         05  FILLER               PIC X(22) VALUE
+000830             'ITEM-MASTER COUNT.....'.
+000840         05  WS-RPT-ITEM-COUNT    PIC ZZZ,ZZ9.
+000850         05  FILLER               PIC X(50) VALUE SPACES.
+000860
+000870     01  WS-ITEM-TOTAL-LINE.
+000880         05  FILLER               PIC X(22) VALUE
+000890             'ITEM-MASTER PRICE TOT.'.
+000900         05  WS-RPT-ITEM-TOTAL    PIC ZZZ,ZZZ,ZZ9.99-.
+000910         05  FILLER               PIC X(45) VALUE SPACES.
+000920
+000930     01  WS-ORDER-LINE.
+000940         05  FILLER               PIC X(22) VALUE
+000950             'ORDER-TRAN COUNT......'.
+000960         05  WS-RPT-ORDER-COUNT   PIC ZZZ,ZZ9.
+000970         05  FILLER               PIC X(50) VALUE SPACES.
+000980
+000990     01  WS-ORDER-TOTAL-LINE.
+001000         05  FILLER               PIC X(22) VALUE
+001010             'ORDER-TRAN AMOUNT TOT.'.
+001020         05  WS-RPT-ORDER-TOTAL   PIC ZZZ,ZZZ,ZZ9.99-.
+001030         05  FILLER               PIC X(45) VALUE SPACES.
+001040
+001050     01  WS-COUNT-DIFF-LINE.
+001060         05  FILLER               PIC X(22) VALUE
+001070             'COUNT DIFFERENCE......'.
+001080         05  WS-RPT-COUNT-DIFF    PIC ZZZ,ZZ9-.
+001090         05  FILLER               PIC X(49) VALUE SPACES.
+001100
+001110     01  WS-AMOUNT-DIFF-LINE.
+001120         05  FILLER               PIC X(22) VALUE
+001130             'AMOUNT DIFFERENCE.....'.
+001140         05  WS-RPT-AMOUNT-DIFF   PIC ZZZ,ZZZ,ZZ9.99-.
+001150         05  FILLER               PIC X(45) VALUE SPACES.
+001160
+001170 PROCEDURE DIVISION.
+001180*****************************************************************
+001190*    0000-MAINLINE                                              *
+001200*****************************************************************
+001210 0000-MAINLINE.
+001220     PERFORM 1000-INITIALIZE
+001230         THRU 1000-INITIALIZE-EXIT.
+001240
+001250     PERFORM 2000-ACCUMULATE-ITEMS
+001260         THRU 2000-ACCUMULATE-ITEMS-EXIT
+001270         UNTIL WS-ITM-AT-EOF.
+001280
+001290     PERFORM 3000-ACCUMULATE-ORDERS
+001300         THRU 3000-ACCUMULATE-ORDERS-EXIT
+001310         UNTIL WS-ORD-AT-EOF.
+001320
+001330     PERFORM 4000-PRINT-RECONCILIATION
+001340         THRU 4000-PRINT-RECONCILIATION-EXIT.
+001350
+001360     PERFORM 9999-TERMINATE
+001370         THRU 9999-TERMINATE-EXIT.
+001380
+001390     STOP RUN.
+001400
+001410*****************************************************************
+001420*    1000-INITIALIZE                                            *
+001430*****************************************************************
+001440 1000-INITIALIZE.
+001450     OPEN INPUT ITEM-MASTER-FILE.
+001460     IF NOT WS-ITM-OK
+001470         DISPLAY 'ITMORC01: OPEN ITEM-MASTER FAILED '
+001480             WS-ITM-FILE-STATUS
+001490         MOVE 'Y' TO WS-ITM-EOF-SW
+001500     END-IF.
+001510
+001520     OPEN INPUT ORDER-TRAN-FILE.
+001530     IF NOT WS-ORD-OK
+001540         DISPLAY 'ITMORC01: OPEN ORDER-TRAN-FILE FAILED '
+001550             WS-ORD-FILE-STATUS
+001560         MOVE 'Y' TO WS-ORD-EOF-SW
+001570     END-IF.
+001580
+001590     OPEN OUTPUT RECONCILE-RPT.
+001600     IF NOT WS-RPT-OK
+001610         DISPLAY 'ITMORC01: OPEN RECONCILE-RPT FAILED '
+001620             WS-RPT-FILE-STATUS
+001630     END-IF.
+001640
+001650     PERFORM 8000-READ-ITEM-MASTER
+001660         THRU 8000-READ-ITEM-MASTER-EXIT.
+001670     PERFORM 8100-READ-ORDER-TRAN
+001680         THRU 8100-READ-ORDER-TRAN-EXIT.
+001690 1000-INITIALIZE-EXIT.
+001700     EXIT.
+001710
+001720*****************************************************************
+001730*    2000-ACCUMULATE-ITEMS                                      *
+001740*    INDEPENDENTLY RE-TOTAL THE ITEM-MASTER FILE.                *
+001750*****************************************************************
+001760 2000-ACCUMULATE-ITEMS.
+001770     ADD 1 TO WS-ITEM-COUNT.
+001780     ADD ITM-NUM1 TO WS-ITEM-PRICE-TOTAL.
+001790
+001800     PERFORM 8000-READ-ITEM-MASTER
+001810         THRU 8000-READ-ITEM-MASTER-EXIT.
+001820 2000-ACCUMULATE-ITEMS-EXIT.
+001830     EXIT.
+001840
+001850*****************************************************************
+001860*    3000-ACCUMULATE-ORDERS                                     *
+001870*    INDEPENDENTLY RE-TOTAL THE ORDER-TRANSACTION FILE.          *
+001880*****************************************************************
+001890 3000-ACCUMULATE-ORDERS.
+001900     ADD 1 TO WS-ORDER-COUNT.
+001910     ADD OPT-ORDER-AMOUNT TO WS-ORDER-AMOUNT-TOTAL.
+001920
+001930     PERFORM 8100-READ-ORDER-TRAN
+001940         THRU 8100-READ-ORDER-TRAN-EXIT.
+001950 3000-ACCUMULATE-ORDERS-EXIT.
+001960     EXIT.
+001970
+001980*****************************************************************
+001990*    4000-PRINT-RECONCILIATION                                  *
+002000*    PRINT BOTH FILES' CONTROL TOTALS AND THE DIFFERENCE        *
+002010*    BETWEEN THEM, SO AN OUT-OF-BALANCE CONDITION IS VISIBLE    *
+002020*    WITHOUT RERUNNING EITHER SOURCE JOB.                       *
+002030*****************************************************************
+002040 4000-PRINT-RECONCILIATION.
+002050     MOVE WS-ITEM-COUNT TO WS-RPT-ITEM-COUNT.
+002060     WRITE RECONCILE-RPT-LINE FROM WS-ITEM-LINE.
+002070
+002080     MOVE WS-ITEM-PRICE-TOTAL TO WS-RPT-ITEM-TOTAL.
+002090     WRITE RECONCILE-RPT-LINE FROM WS-ITEM-TOTAL-LINE.
+002100
+002110     MOVE WS-ORDER-COUNT TO WS-RPT-ORDER-COUNT.
+002120     WRITE RECONCILE-RPT-LINE FROM WS-ORDER-LINE.
+002130
+002140     MOVE WS-ORDER-AMOUNT-TOTAL TO WS-RPT-ORDER-TOTAL.
+002150     WRITE RECONCILE-RPT-LINE FROM WS-ORDER-TOTAL-LINE.
+002160
+002170     SUBTRACT WS-ORDER-COUNT FROM WS-ITEM-COUNT
+002180         GIVING WS-COUNT-DIFFERENCE.
+002190     MOVE WS-COUNT-DIFFERENCE TO WS-RPT-COUNT-DIFF.
+002200     WRITE RECONCILE-RPT-LINE FROM WS-COUNT-DIFF-LINE.
+002210
+002220     SUBTRACT WS-ORDER-AMOUNT-TOTAL FROM WS-ITEM-PRICE-TOTAL
+002230         GIVING WS-AMOUNT-DIFFERENCE.
+002240     MOVE WS-AMOUNT-DIFFERENCE TO WS-RPT-AMOUNT-DIFF.
+002250     WRITE RECONCILE-RPT-LINE FROM WS-AMOUNT-DIFF-LINE.
+002260 4000-PRINT-RECONCILIATION-EXIT.
+002270     EXIT.
+002280
+002290*****************************************************************
+002300*    8000-READ-ITEM-MASTER                                      *
+002310*****************************************************************
+002320 8000-READ-ITEM-MASTER.
+002330     READ ITEM-MASTER-FILE
+002340         AT END
+002350             MOVE 'Y' TO WS-ITM-EOF-SW
+002360     END-READ.
+002370 8000-READ-ITEM-MASTER-EXIT.
+002380     EXIT.
+002390
+002400*****************************************************************
+002410*    8100-READ-ORDER-TRAN                                       *
+002420*****************************************************************
+002430 8100-READ-ORDER-TRAN.
+002440     READ ORDER-TRAN-FILE
+002450         AT END
+002460             MOVE 'Y' TO WS-ORD-EOF-SW
+002470     END-READ.
+002480 8100-READ-ORDER-TRAN-EXIT.
+002490     EXIT.
+002500
+002510*****************************************************************
+002520*    9999-TERMINATE                                             *
+002530*****************************************************************
+002540 9999-TERMINATE.
+002550     IF WS-ITM-OK OR WS-ITM-EOF
+002560         CLOSE ITEM-MASTER-FILE
+002570     END-IF.
+002580     IF WS-ORD-OK OR WS-ORD-EOF
+002590         CLOSE ORDER-TRAN-FILE
+002600     END-IF.
+002610     CLOSE RECONCILE-RPT.
+002620 9999-TERMINATE-EXIT.
+002630     EXIT.

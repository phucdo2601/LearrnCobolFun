@@ -0,0 +1,228 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    MECLOSE1.
+000030 AUTHOR.        PD.
+000040 INSTALLATION.  LEARNCOBOLFUN BATCH.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD-HISTORY                                                *
+000090*    2026-08-09  PD  ORIGINAL - MONTH-END CLOSE REPORT.          *
+000100*                    SUMMARIZES CUSTOMER-MASTER BALANCES AND     *
+000110*                    STATUS COUNTS AS OF THE CLOSE OF THE        *
+000120*                    CURRENT POSTING CYCLE.                      *
+000130*****************************************************************
+000140 ENVIRONMENT DIVISION.
+000150 INPUT-OUTPUT SECTION.
+000160 FILE-CONTROL.
+000170     SELECT CUSTOMER-MASTER-FILE ASSIGN TO CUSTMAST
+000180         ORGANIZATION IS INDEXED
+000190         ACCESS MODE IS SEQUENTIAL
+000200         RECORD KEY IS CUST-ID
+000210         FILE STATUS IS WS-CUST-FILE-STATUS.
+000220
+000230     SELECT MONTH-END-CLOSE-RPT ASSIGN TO MECLSRPT
+000240         ORGANIZATION IS LINE SEQUENTIAL
+000250         FILE STATUS IS WS-RPT-FILE-STATUS.
+000260
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  CUSTOMER-MASTER-FILE
+000300     LABEL RECORDS ARE STANDARD.
+000310     COPY CUSTMAST.
+000320
+000330 FD  MONTH-END-CLOSE-RPT
+000340     LABEL RECORDS ARE STANDARD.
+000350     01  CLOSE-RPT-LINE           PIC X(80).
+000360
+000370 WORKING-STORAGE SECTION.
+000380     01  WS-CUST-FILE-STATUS      PIC X(02).
+000390         88  WS-CUST-OK           VALUE '00'.
+000400         88  WS-CUST-EOF          VALUE '10'.
+000410
+000420     01  WS-RPT-FILE-STATUS       PIC X(02).
+000430         88  WS-RPT-OK            VALUE '00'.
+000440
+000450     01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+000460         88  WS-EOF               VALUE 'Y'.
+000470
+000480*****************************************************************
+000490*    CONTROL TOTAL ACCUMULATORS                                 *
+000500*****************************************************************
+000510     01  WS-TOTALS.
+000520         05  WS-ACTIVE-COUNT      PIC 9(07) COMP VALUE 0.
+000530         05  WS-INACTIVE-COUNT    PIC 9(07) COMP VALUE 0.
+000540         05  WS-TOTAL-CUST-COUNT  PIC 9(07) COMP VALUE 0.
+000550         05  WS-TOTAL-BALANCE     PIC S9(09)V9(2) COMP-3 VALUE 0.
+000560         05  WS-HIGH-BALANCE      PIC S9(07)V9(2) COMP-3 VALUE 0.
+000570         05  WS-LOW-BALANCE       PIC S9(07)V9(2) COMP-3 VALUE 0.
+000580         05  WS-FIRST-CUST-SW     PIC X(01) VALUE 'Y'.
+000590             88  WS-FIRST-CUST    VALUE 'Y'.
+000600
+000610*****************************************************************
+000620*    REPORT LINE LAYOUTS                                        *
+000630*****************************************************************
+000640     01  WS-HEADING-LINE.
+000650         05  FILLER               PIC X(34) VALUE
+000660             'MONTH-END CLOSE - CUSTOMER MASTER'.
+000670         05  FILLER               PIC X(46) VALUE SPACES.
+000680
+000690     01  WS-ACTIVE-LINE.
+000700         05  FILLER               PIC X(20) VALUE
+000710             'ACTIVE CUSTOMERS....'.
+000720         05  WS-RPT-ACTIVE        PIC ZZZ,ZZ9.
+000730         05  FILLER               PIC X(52) VALUE SPACES.
+000740
+000750     01  WS-INACTIVE-LINE.
+000760         05  FILLER               PIC X(20) VALUE
+000770             'INACTIVE CUSTOMERS..'.
+000780         05  WS-RPT-INACTIVE      PIC ZZZ,ZZ9.
+000790         05  FILLER               PIC X(52) VALUE SPACES.
+000800
+000810     01  WS-TOTAL-CUST-LINE.
+000820         05  FILLER               PIC X(20) VALUE
+000830             'TOTAL CUSTOMERS.....'.
+000840         05  WS-RPT-TOTAL-CUST    PIC ZZZ,ZZ9.
+000850         05  FILLER               PIC X(52) VALUE SPACES.
+000860
+000870     01  WS-TOTAL-BAL-LINE.
+000880         05  FILLER               PIC X(20) VALUE
+000890             'TOTAL BALANCE.......'.
+000900         05  WS-RPT-TOTAL-BAL     PIC ZZZ,ZZZ,ZZ9.99-.
+000910         05  FILLER               PIC X(47) VALUE SPACES.
+000920
+000930     01  WS-HIGH-BAL-LINE.
+000940         05  FILLER               PIC X(20) VALUE
+000950             'HIGHEST BALANCE.....'.
+000960         05  WS-RPT-HIGH-BAL      PIC ZZZ,ZZZ,ZZ9.99-.
+000970         05  FILLER               PIC X(47) VALUE SPACES.
+000980
+000990     01  WS-LOW-BAL-LINE.
+001000         05  FILLER               PIC X(20) VALUE
+001010             'LOWEST BALANCE......'.
+001020         05  WS-RPT-LOW-BAL       PIC ZZZ,ZZZ,ZZ9.99-.
+001030         05  FILLER               PIC X(47) VALUE SPACES.
+001040
+001050 PROCEDURE DIVISION.
+001060*****************************************************************
+001070*    0000-MAINLINE                                              *
+001080*****************************************************************
+001090 0000-MAINLINE.
+001100     PERFORM 1000-INITIALIZE
+001110         THRU 1000-INITIALIZE-EXIT.
+001120
+001130     PERFORM 2000-ACCUMULATE-CUSTOMER
+001140         THRU 2000-ACCUMULATE-CUSTOMER-EXIT
+001150         UNTIL WS-EOF.
+001160
+001170     PERFORM 3000-PRINT-TOTALS
+001180         THRU 3000-PRINT-TOTALS-EXIT.
+001190
+001200     PERFORM 9999-TERMINATE
+001210         THRU 9999-TERMINATE-EXIT.
+001220
+001230     STOP RUN.
+001240
+001250*****************************************************************
+001260*    1000-INITIALIZE                                            *
+001270*****************************************************************
+001280 1000-INITIALIZE.
+001290     OPEN INPUT CUSTOMER-MASTER-FILE.
+001300     IF NOT WS-CUST-OK
+001310         DISPLAY 'MECLOSE1: OPEN CUSTOMER-MASTER FAILED '
+001320             WS-CUST-FILE-STATUS
+001330         MOVE 'Y' TO WS-EOF-SW
+001340     END-IF.
+001350
+001360     OPEN OUTPUT MONTH-END-CLOSE-RPT.
+001370     IF NOT WS-RPT-OK
+001380         DISPLAY 'MECLOSE1: OPEN MONTH-END-CLOSE-RPT FAILED '
+001390             WS-RPT-FILE-STATUS
+001400     END-IF.
+001410
+001420     PERFORM 8000-READ-CUSTOMER
+001430         THRU 8000-READ-CUSTOMER-EXIT.
+001440 1000-INITIALIZE-EXIT.
+001450     EXIT.
+001460
+001470*****************************************************************
+001480*    2000-ACCUMULATE-CUSTOMER                                   *
+001490*    CLASSIFY THE CURRENT CUSTOMER BY STATUS AND ROLL ITS        *
+001500*    BALANCE INTO THE CLOSE TOTALS, THEN READ THE NEXT ONE.      *
+001510*****************************************************************
+001520 2000-ACCUMULATE-CUSTOMER.
+001530     ADD 1 TO WS-TOTAL-CUST-COUNT.
+001540
+001550     IF CUST-ACTIVE
+001560         ADD 1 TO WS-ACTIVE-COUNT
+001570     ELSE
+001580         ADD 1 TO WS-INACTIVE-COUNT
+001590     END-IF.
+001600
+001610     ADD CUST-BALANCE TO WS-TOTAL-BALANCE.
+001620
+001630     IF WS-FIRST-CUST
+001640         MOVE CUST-BALANCE TO WS-HIGH-BALANCE
+001650         MOVE CUST-BALANCE TO WS-LOW-BALANCE
+001660         MOVE 'N' TO WS-FIRST-CUST-SW
+001670     ELSE
+001680         IF CUST-BALANCE > WS-HIGH-BALANCE
+001690             MOVE CUST-BALANCE TO WS-HIGH-BALANCE
+001700         END-IF
+001710         IF CUST-BALANCE < WS-LOW-BALANCE
+001720             MOVE CUST-BALANCE TO WS-LOW-BALANCE
+001730         END-IF
+001740     END-IF.
+001750
+001760     PERFORM 8000-READ-CUSTOMER
+001770         THRU 8000-READ-CUSTOMER-EXIT.
+001780 2000-ACCUMULATE-CUSTOMER-EXIT.
+001790     EXIT.
+001800
+001810*****************************************************************
+001820*    3000-PRINT-TOTALS                                          *
+001830*    WRITE THE MONTH-END CLOSE SUMMARY LINES TO THE REPORT.      *
+001840*****************************************************************
+001850 3000-PRINT-TOTALS.
+001860     WRITE CLOSE-RPT-LINE FROM WS-HEADING-LINE.
+001870
+001880     MOVE WS-ACTIVE-COUNT TO WS-RPT-ACTIVE.
+001890     WRITE CLOSE-RPT-LINE FROM WS-ACTIVE-LINE.
+001900
+001910     MOVE WS-INACTIVE-COUNT TO WS-RPT-INACTIVE.
+001920     WRITE CLOSE-RPT-LINE FROM WS-INACTIVE-LINE.
+001930
+001940     MOVE WS-TOTAL-CUST-COUNT TO WS-RPT-TOTAL-CUST.
+001950     WRITE CLOSE-RPT-LINE FROM WS-TOTAL-CUST-LINE.
+001960
+001970     MOVE WS-TOTAL-BALANCE TO WS-RPT-TOTAL-BAL.
+001980     WRITE CLOSE-RPT-LINE FROM WS-TOTAL-BAL-LINE.
+001990
+002000     MOVE WS-HIGH-BALANCE TO WS-RPT-HIGH-BAL.
+002010     WRITE CLOSE-RPT-LINE FROM WS-HIGH-BAL-LINE.
+002020
+002030     MOVE WS-LOW-BALANCE TO WS-RPT-LOW-BAL.
+002040     WRITE CLOSE-RPT-LINE FROM WS-LOW-BAL-LINE.
+002050 3000-PRINT-TOTALS-EXIT.
+002060     EXIT.
+002070
+002080*****************************************************************
+002090*    8000-READ-CUSTOMER                                         *
+002100*****************************************************************
+002110 8000-READ-CUSTOMER.
+002120     READ CUSTOMER-MASTER-FILE
+002130         AT END
+002140             MOVE 'Y' TO WS-EOF-SW
+002150     END-READ.
+002160 8000-READ-CUSTOMER-EXIT.
+002170     EXIT.
+002180
+002190*****************************************************************
+002200*    9999-TERMINATE                                             *
+002210*****************************************************************
+002220 9999-TERMINATE.
+002230     IF WS-CUST-OK OR WS-CUST-EOF
+002240         CLOSE CUSTOMER-MASTER-FILE
+002250     END-IF.
+002260     CLOSE MONTH-END-CLOSE-RPT.
+002270 9999-TERMINATE-EXIT.
+002280     EXIT.

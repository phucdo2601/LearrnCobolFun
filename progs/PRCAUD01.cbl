@@ -0,0 +1,200 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    PRCAUD01.
+000030 AUTHOR.        PD.
+000040 INSTALLATION.  LEARNCOBOLFUN BATCH.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD-HISTORY                                                *
+000090*    2026-08-09  PD  ORIGINAL - PRICE AUDIT / CONTROL-TOTAL      *
+000100*                    REPORT OVER ITM-NUM1/ITM-NUM3.              *
+000110*****************************************************************
+000120 ENVIRONMENT DIVISION.
+000130 INPUT-OUTPUT SECTION.
+000140 FILE-CONTROL.
+000150     SELECT ITEM-MASTER-FILE ASSIGN TO ITEMMAST
+000160         ORGANIZATION IS INDEXED
+000170         ACCESS MODE IS SEQUENTIAL
+000180         RECORD KEY IS ITM-ID
+000190         FILE STATUS IS WS-ITM-FILE-STATUS.
+000200
+000210     SELECT PRICE-AUDIT-RPT ASSIGN TO PRCAUDRP
+000220         ORGANIZATION IS LINE SEQUENTIAL
+000230         FILE STATUS IS WS-RPT-FILE-STATUS.
+000240
+000250 DATA DIVISION.
+000260 FILE SECTION.
+000270 FD  ITEM-MASTER-FILE
+000280     LABEL RECORDS ARE STANDARD.
+000290     COPY ITMMAST.
+000300
+000310 FD  PRICE-AUDIT-RPT
+000320     LABEL RECORDS ARE STANDARD.
+000330     01  AUDIT-RPT-LINE           PIC X(80).
+000340
+000350 WORKING-STORAGE SECTION.
+000360     01  WS-ITM-FILE-STATUS       PIC X(02).
+000370         88  WS-ITM-OK            VALUE '00'.
+000380         88  WS-ITM-EOF           VALUE '10'.
+000390
+000400     01  WS-RPT-FILE-STATUS       PIC X(02).
+000410         88  WS-RPT-OK            VALUE '00'.
+000420
+000430     01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+000440         88  WS-EOF               VALUE 'Y'.
+000450
+000460*****************************************************************
+000470*    CONTROL TOTAL ACCUMULATORS                                 *
+000480*****************************************************************
+000490     01  WS-TOTALS.
+000500         05  WS-RECORD-COUNT      PIC 9(07) COMP VALUE 0.
+000510         05  WS-TOTAL-POSITIVE    PIC S9(09)V9(2) COMP-3 VALUE 0.
+000520         05  WS-TOTAL-NEGATIVE    PIC S9(09)V9(2) COMP-3 VALUE 0.
+000530         05  WS-NET-TOTAL         PIC S9(09)V9(2) COMP-3 VALUE 0.
+000540         05  WS-RECORD-AMOUNT     PIC S9(03)V9(2) COMP-3.
+000550
+000560*****************************************************************
+000570*    REPORT LINE LAYOUTS                                        *
+000580*****************************************************************
+000590     01  WS-TOTALS-LINE.
+000600         05  FILLER               PIC X(20) VALUE
+000610             'RECORD COUNT.......'.
+000620         05  WS-RPT-RECORD-COUNT  PIC ZZZ,ZZ9.
+000630         05  FILLER               PIC X(52) VALUE SPACES.
+000640
+000650     01  WS-POS-LINE.
+000660         05  FILLER               PIC X(20) VALUE
+000670             'TOTAL POSITIVE......'.
+000680         05  WS-RPT-POSITIVE      PIC ZZZ,ZZZ,ZZ9.99-.
+000690         05  FILLER               PIC X(47) VALUE SPACES.
+000700
+000710     01  WS-NEG-LINE.
+000720         05  FILLER               PIC X(20) VALUE
+000730             'TOTAL NEGATIVE......'.
+000740         05  WS-RPT-NEGATIVE      PIC ZZZ,ZZZ,ZZ9.99-.
+000750         05  FILLER               PIC X(47) VALUE SPACES.
+000760
+000770     01  WS-NET-LINE.
+000780         05  FILLER               PIC X(20) VALUE
+000790             'NET TOTAL...........'.
+000800         05  WS-RPT-NET           PIC ZZZ,ZZZ,ZZ9.99-.
+000810         05  FILLER               PIC X(47) VALUE SPACES.
+000820
+000830 PROCEDURE DIVISION.
+000840*****************************************************************
+000850*    0000-MAINLINE                                              *
+000860*****************************************************************
+000870 0000-MAINLINE.
+000880     PERFORM 1000-INITIALIZE
+000890         THRU 1000-INITIALIZE-EXIT.
+000900
+000910     PERFORM 2000-ACCUMULATE-ITEM
+000920         THRU 2000-ACCUMULATE-ITEM-EXIT
+000930         UNTIL WS-EOF.
+000940
+000950     PERFORM 3000-PRINT-TOTALS
+000960         THRU 3000-PRINT-TOTALS-EXIT.
+000970
+000980     PERFORM 9999-TERMINATE
+000990         THRU 9999-TERMINATE-EXIT.
+001000
+001010     STOP RUN.
+001020
+001030*****************************************************************
+001040*    1000-INITIALIZE                                            *
+001050*****************************************************************
+001060 1000-INITIALIZE.
+001070     OPEN INPUT ITEM-MASTER-FILE.
+001080     IF NOT WS-ITM-OK
+001090         DISPLAY 'PRCAUD01: OPEN ITEM-MASTER FAILED '
+001100             WS-ITM-FILE-STATUS
+001110         MOVE 'Y' TO WS-EOF-SW
+001120     END-IF.
+001130
+001140     OPEN OUTPUT PRICE-AUDIT-RPT.
+001150     IF NOT WS-RPT-OK
+001160         DISPLAY 'PRCAUD01: OPEN PRICE-AUDIT-RPT FAILED '
+001170             WS-RPT-FILE-STATUS
+001180     END-IF.
+001190
+001200     PERFORM 8000-READ-ITEM-MASTER
+001210         THRU 8000-READ-ITEM-MASTER-EXIT.
+001220 1000-INITIALIZE-EXIT.
+001230     EXIT.
+001240
+001250*****************************************************************
+001260*    2000-ACCUMULATE-ITEM                                       *
+001270*    ADD THE CURRENT RECORD'S PRICE FIELDS INTO THE RUNNING     *
+001280*    CONTROL TOTALS AND READ THE NEXT RECORD.                   *
+001290*****************************************************************
+001300 2000-ACCUMULATE-ITEM.
+001310     ADD 1 TO WS-RECORD-COUNT.
+001320
+001330     MOVE ITM-NUM1 TO WS-RECORD-AMOUNT.
+001340     PERFORM 2100-ADD-TO-TOTALS
+001350         THRU 2100-ADD-TO-TOTALS-EXIT.
+001360
+001370     MOVE ITM-NUM3 TO WS-RECORD-AMOUNT.
+001380     PERFORM 2100-ADD-TO-TOTALS
+001390         THRU 2100-ADD-TO-TOTALS-EXIT.
+001400
+001410     PERFORM 8000-READ-ITEM-MASTER
+001420         THRU 8000-READ-ITEM-MASTER-EXIT.
+001430 2000-ACCUMULATE-ITEM-EXIT.
+001440     EXIT.
+001450
+001460*****************************************************************
+001470*    2100-ADD-TO-TOTALS                                         *
+001480*    CLASSIFY ONE AMOUNT AS POSITIVE OR NEGATIVE AND ADD IT TO  *
+001490*    THE APPROPRIATE CONTROL TOTAL AND THE NET TOTAL.           *
+001500*****************************************************************
+001510 2100-ADD-TO-TOTALS.
+001520     IF WS-RECORD-AMOUNT >= 0
+001530         ADD WS-RECORD-AMOUNT TO WS-TOTAL-POSITIVE
+001540     ELSE
+001550         ADD WS-RECORD-AMOUNT TO WS-TOTAL-NEGATIVE
+001560     END-IF.
+001570     ADD WS-RECORD-AMOUNT TO WS-NET-TOTAL.
+001580 2100-ADD-TO-TOTALS-EXIT.
+001590     EXIT.
+001600
+001610*****************************************************************
+001620*    3000-PRINT-TOTALS                                          *
+001630*    WRITE THE CONTROL-TOTAL LINES TO THE AUDIT REPORT.         *
+001640*****************************************************************
+001650 3000-PRINT-TOTALS.
+001660     MOVE WS-RECORD-COUNT TO WS-RPT-RECORD-COUNT.
+001670     WRITE AUDIT-RPT-LINE FROM WS-TOTALS-LINE.
+001680
+001690     MOVE WS-TOTAL-POSITIVE TO WS-RPT-POSITIVE.
+001700     WRITE AUDIT-RPT-LINE FROM WS-POS-LINE.
+001710
+001720     MOVE WS-TOTAL-NEGATIVE TO WS-RPT-NEGATIVE.
+001730     WRITE AUDIT-RPT-LINE FROM WS-NEG-LINE.
+001740
+001750     MOVE WS-NET-TOTAL TO WS-RPT-NET.
+001760     WRITE AUDIT-RPT-LINE FROM WS-NET-LINE.
+001770 3000-PRINT-TOTALS-EXIT.
+001780     EXIT.
+001790
+001800*****************************************************************
+001810*    8000-READ-ITEM-MASTER                                      *
+001820*****************************************************************
+001830 8000-READ-ITEM-MASTER.
+001840     READ ITEM-MASTER-FILE
+001850         AT END
+001860             MOVE 'Y' TO WS-EOF-SW
+001870     END-READ.
+001880 8000-READ-ITEM-MASTER-EXIT.
+001890     EXIT.
+001900
+001910*****************************************************************
+001920*    9999-TERMINATE                                             *
+001930*****************************************************************
+001940 9999-TERMINATE.
+001950     IF WS-ITM-OK OR WS-ITM-EOF
+001960         CLOSE ITEM-MASTER-FILE
+001970     END-IF.
+001980     CLOSE PRICE-AUDIT-RPT.
+001990 9999-TERMINATE-EXIT.
+002000     EXIT.

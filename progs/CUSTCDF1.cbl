@@ -0,0 +1,373 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CUSTCDF1.
+000030 AUTHOR.        PD.
+000040 INSTALLATION.  LEARNCOBOLFUN BATCH.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD-HISTORY                                                *
+000090*    2026-08-09  PD  ORIGINAL - COMPARES THE CURRENT AND         *
+000100*                    PREVIOUS GENERATIONS OF THE CUSTCSV1        *
+000110*                    EXTRACT (CUSTCSV AND CUSTCSVP) BY CUST-ID   *
+000120*                    AND REPORTS EVERY CUSTOMER THAT WAS ADDED,  *
+000130*                    REMOVED, OR CHANGED BETWEEN THE TWO         *
+000140*                    GENERATIONS.  BOTH FILES ARE IN CUST-ID     *
+000150*                    ORDER SINCE CUSTCSV1 EXTRACTS THEM IN THAT  *
+000160*                    ORDER FROM THE INDEXED CUSTOMER-MASTER.     *
+000170*    2026-08-09  PD  SWITCHED THE CSV COLUMN DELIMITER FROM A    *
+000180*                    COMMA TO A PIPE, MATCHING CUSTCSV1 - A      *
+000190*                    COMMA CAN LEGITIMATELY APPEAR IN CUST-ADDR  *
+000200*                    AND WOULD MISALIGN THE UNSTRING BELOW.      *
+000210*                    ALSO STOPPED CLOSING THE CURRENT/PREVIOUS   *
+000220*                    GENERATION FILES WHEN THEIR OPEN NEVER      *
+000230*                    SUCCEEDED (FILE STATUS 35), MATCHING THE    *
+000240*                    OPTIONAL-FILE CONVENTION USED ELSEWHERE.    *
+000250*****************************************************************
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT CUSTOMER-CSV-FILE ASSIGN TO CUSTCSV
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS WS-CUR-FILE-STATUS.
+000320
+000330     SELECT CUSTOMER-CSV-PREV-FILE ASSIGN TO CUSTCSVP
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-PRV-FILE-STATUS.
+000360
+000370     SELECT CUSTOMER-DIFF-RPT ASSIGN TO CUSTDIFRP
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS WS-RPT-FILE-STATUS.
+000400
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  CUSTOMER-CSV-FILE
+000440     LABEL RECORDS ARE STANDARD.
+000450     01  CURR-OUT-LINE            PIC X(80).
+000460
+000470 FD  CUSTOMER-CSV-PREV-FILE
+000480     LABEL RECORDS ARE STANDARD.
+000490     01  PRIOR-OUT-LINE           PIC X(80).
+000500
+000510 FD  CUSTOMER-DIFF-RPT
+000520     LABEL RECORDS ARE STANDARD.
+000530     01  CUSTOMER-DIFF-RPT-LINE   PIC X(80).
+000540
+000550 WORKING-STORAGE SECTION.
+000560     01  WS-CUR-FILE-STATUS       PIC X(02).
+000570         88  WS-CUR-OK            VALUE '00'.
+000580         88  WS-CUR-EOF           VALUE '10'.
+000590         88  WS-CUR-NOT-FOUND     VALUE '35'.
+000600
+000610     01  WS-PRV-FILE-STATUS       PIC X(02).
+000620         88  WS-PRV-OK            VALUE '00'.
+000630         88  WS-PRV-EOF           VALUE '10'.
+000640         88  WS-PRV-NOT-FOUND     VALUE '35'.
+000650
+000660     01  WS-RPT-FILE-STATUS       PIC X(02).
+000670         88  WS-RPT-OK            VALUE '00'.
+000680
+000690     01  WS-CUR-EOF-SW            PIC X(01) VALUE 'N'.
+000700         88  WS-CUR-AT-EOF        VALUE 'Y'.
+000710
+000720     01  WS-PRV-EOF-SW            PIC X(01) VALUE 'N'.
+000730         88  WS-PRV-AT-EOF        VALUE 'Y'.
+000740
+000750*****************************************************************
+000760*    FIELDS UNSTRUNG FROM EACH GENERATION'S CSV LINE.  THE CSV   *
+000770*    COLUMN ORDER IS CUST-ID, CUST-NAME, CUST-ADDR, CUST-STATUS, *
+000780*    CUST-BALANCE, AS BUILT BY CUSTCSV1'S 2000-EXTRACT-CUSTOMER. *
+000790*****************************************************************
+000800     01  WS-CUR-FIELDS.
+000810         05  WS-CUR-ID            PIC X(05).
+000820         05  WS-CUR-NAME          PIC X(20).
+000830         05  WS-CUR-ADDR          PIC X(20).
+000840         05  WS-CUR-STATUS        PIC X(01).
+000850         05  WS-CUR-BALANCE       PIC X(11).
+000860
+000870     01  WS-PRV-FIELDS.
+000880         05  WS-PRV-ID            PIC X(05).
+000890         05  WS-PRV-NAME          PIC X(20).
+000900         05  WS-PRV-ADDR          PIC X(20).
+000910         05  WS-PRV-STATUS        PIC X(01).
+000920         05  WS-PRV-BALANCE       PIC X(11).
+000930
+000940*****************************************************************
+000950*    DIFFERENCE COUNTERS                                        *
+000960*****************************************************************
+000970     01  WS-DIFF-COUNTERS.
+000980         05  WS-ADDED-COUNT       PIC 9(07) COMP VALUE 0.
+000990         05  WS-REMOVED-COUNT     PIC 9(07) COMP VALUE 0.
+001000         05  WS-CHANGED-COUNT     PIC 9(07) COMP VALUE 0.
+001010
+001020*****************************************************************
+001030*    REPORT LINE LAYOUTS                                        *
+001040*****************************************************************
+001050     01  WS-RPT-TITLE-LINE        PIC X(80) VALUE
+001060         'CUSTCDF1 - CUSTOMER CSV GENERATION DIFFERENCE REPORT'.
+001070
+001080     01  WS-RPT-DETAIL-LINE.
+001090         05  WS-RPT-ACTION        PIC X(08).
+001100         05  FILLER               PIC X(01) VALUE SPACE.
+001110         05  WS-RPT-CUST-ID       PIC X(05).
+001120         05  FILLER               PIC X(01) VALUE SPACE.
+001130         05  WS-RPT-CUST-NAME     PIC X(20).
+001140         05  FILLER               PIC X(01) VALUE SPACE.
+001150         05  WS-RPT-CUST-ADDR     PIC X(20).
+001160         05  FILLER               PIC X(01) VALUE SPACE.
+001170         05  WS-RPT-CUST-STATUS   PIC X(01).
+001180         05  FILLER               PIC X(01) VALUE SPACE.
+001190         05  WS-RPT-CUST-BALANCE  PIC X(11).
+001200         05  FILLER               PIC X(10) VALUE SPACES.
+001210
+001220     01  WS-RPT-ADDED-LINE.
+001230         05  FILLER               PIC X(22) VALUE
+001240             'CUSTOMERS ADDED.......'.
+001250         05  WS-RPT-ADDED-TOTAL   PIC ZZZ,ZZ9.
+001260         05  FILLER               PIC X(50) VALUE SPACES.
+001270
+001280     01  WS-RPT-REMOVED-LINE.
+001290         05  FILLER               PIC X(22) VALUE
+001300             'CUSTOMERS REMOVED.....'.
+001310         05  WS-RPT-REMOVED-TOTAL PIC ZZZ,ZZ9.
+001320         05  FILLER               PIC X(50) VALUE SPACES.
+001330
+001340     01  WS-RPT-CHANGED-LINE.
+001350         05  FILLER               PIC X(22) VALUE
+001360             'CUSTOMERS CHANGED.....'.
+001370         05  WS-RPT-CHANGED-TOTAL PIC ZZZ,ZZ9.
+001380         05  FILLER               PIC X(50) VALUE SPACES.
+001390
+001400 PROCEDURE DIVISION.
+001410*****************************************************************
+001420*    0000-MAINLINE                                              *
+001430*****************************************************************
+001440 0000-MAINLINE.
+001450     PERFORM 1000-INITIALIZE
+001460         THRU 1000-INITIALIZE-EXIT.
+001470
+001480     PERFORM 2000-COMPARE-CUSTOMERS
+001490         THRU 2000-COMPARE-CUSTOMERS-EXIT
+001500         UNTIL WS-CUR-AT-EOF AND WS-PRV-AT-EOF.
+001510
+001520     PERFORM 4000-PRINT-SUMMARY
+001530         THRU 4000-PRINT-SUMMARY-EXIT.
+001540
+001550     PERFORM 9999-TERMINATE
+001560         THRU 9999-TERMINATE-EXIT.
+001570
+001580     STOP RUN.
+001590
+001600*****************************************************************
+001610*    1000-INITIALIZE                                            *
+001620*****************************************************************
+001630 1000-INITIALIZE.
+001640     OPEN INPUT CUSTOMER-CSV-FILE.
+001650     IF NOT WS-CUR-OK
+001660         DISPLAY 'CUSTCDF1: OPEN CUSTOMER-CSV-FILE FAILED '
+001670             WS-CUR-FILE-STATUS
+001680         MOVE 'Y' TO WS-CUR-EOF-SW
+001690     END-IF.
+001700
+001710     OPEN INPUT CUSTOMER-CSV-PREV-FILE.
+001720     IF WS-PRV-NOT-FOUND
+001730         DISPLAY 'CUSTCDF1: NO PRIOR GENERATION ON FILE - ALL '
+001740             'CURRENT CUSTOMERS WILL REPORT AS ADDED'
+001750         MOVE 'Y' TO WS-PRV-EOF-SW
+001760     ELSE
+001770         IF NOT WS-PRV-OK
+001780             DISPLAY 'CUSTCDF1: OPEN CUSTOMER-CSV-PREV-FILE '
+001790                 'FAILED ' WS-PRV-FILE-STATUS
+001800             MOVE 'Y' TO WS-PRV-EOF-SW
+001810         END-IF
+001820     END-IF.
+001830
+001840     OPEN OUTPUT CUSTOMER-DIFF-RPT.
+001850     IF NOT WS-RPT-OK
+001860         DISPLAY 'CUSTCDF1: OPEN CUSTOMER-DIFF-RPT FAILED '
+001870             WS-RPT-FILE-STATUS
+001880     END-IF.
+001890
+001900     WRITE CUSTOMER-DIFF-RPT-LINE FROM WS-RPT-TITLE-LINE.
+001910
+001920     IF NOT WS-CUR-AT-EOF
+001930         PERFORM 8000-READ-CURRENT
+001940             THRU 8000-READ-CURRENT-EXIT
+001950     END-IF.
+001960     IF NOT WS-PRV-AT-EOF
+001970         PERFORM 8100-READ-PREVIOUS
+001980             THRU 8100-READ-PREVIOUS-EXIT
+001990     END-IF.
+002000 1000-INITIALIZE-EXIT.
+002010     EXIT.
+002020
+002030*****************************************************************
+002040*    2000-COMPARE-CUSTOMERS                                     *
+002050*    CLASSIC MATCH/MERGE ON CUST-ID - A KEY PRESENT ONLY IN THE *
+002060*    CURRENT GENERATION IS AN ADD, A KEY PRESENT ONLY IN THE    *
+002070*    PREVIOUS GENERATION IS A REMOVE, AND A KEY PRESENT IN BOTH *
+002080*    IS CHECKED FIELD-BY-FIELD FOR A CHANGE.                    *
+002090*****************************************************************
+002100 2000-COMPARE-CUSTOMERS.
+002110     EVALUATE TRUE
+002120         WHEN WS-CUR-AT-EOF AND WS-PRV-AT-EOF
+002130             CONTINUE
+002140         WHEN WS-CUR-AT-EOF
+002150             PERFORM 2300-LOG-REMOVED
+002160                 THRU 2300-LOG-REMOVED-EXIT
+002170             PERFORM 8100-READ-PREVIOUS
+002180                 THRU 8100-READ-PREVIOUS-EXIT
+002190         WHEN WS-PRV-AT-EOF
+002200             PERFORM 2200-LOG-ADDED
+002210                 THRU 2200-LOG-ADDED-EXIT
+002220             PERFORM 8000-READ-CURRENT
+002230                 THRU 8000-READ-CURRENT-EXIT
+002240         WHEN WS-CUR-ID < WS-PRV-ID
+002250             PERFORM 2200-LOG-ADDED
+002260                 THRU 2200-LOG-ADDED-EXIT
+002270             PERFORM 8000-READ-CURRENT
+002280                 THRU 8000-READ-CURRENT-EXIT
+002290         WHEN WS-CUR-ID > WS-PRV-ID
+002300             PERFORM 2300-LOG-REMOVED
+002310                 THRU 2300-LOG-REMOVED-EXIT
+002320             PERFORM 8100-READ-PREVIOUS
+002330                 THRU 8100-READ-PREVIOUS-EXIT
+002340         WHEN OTHER
+002350             PERFORM 2400-LOG-CHANGED
+002360                 THRU 2400-LOG-CHANGED-EXIT
+002370             PERFORM 8000-READ-CURRENT
+002380                 THRU 8000-READ-CURRENT-EXIT
+002390             PERFORM 8100-READ-PREVIOUS
+002400                 THRU 8100-READ-PREVIOUS-EXIT
+002410     END-EVALUATE.
+002420 2000-COMPARE-CUSTOMERS-EXIT.
+002430     EXIT.
+002440
+002450*****************************************************************
+002460*    2200-LOG-ADDED                                             *
+002470*****************************************************************
+002480 2200-LOG-ADDED.
+002490     ADD 1 TO WS-ADDED-COUNT.
+002500     MOVE 'ADDED'       TO WS-RPT-ACTION.
+002510     MOVE WS-CUR-ID      TO WS-RPT-CUST-ID.
+002520     MOVE WS-CUR-NAME    TO WS-RPT-CUST-NAME.
+002530     MOVE WS-CUR-ADDR    TO WS-RPT-CUST-ADDR.
+002540     MOVE WS-CUR-STATUS  TO WS-RPT-CUST-STATUS.
+002550     MOVE WS-CUR-BALANCE TO WS-RPT-CUST-BALANCE.
+002560     WRITE CUSTOMER-DIFF-RPT-LINE FROM WS-RPT-DETAIL-LINE.
+002570 2200-LOG-ADDED-EXIT.
+002580     EXIT.
+002590
+002600*****************************************************************
+002610*    2300-LOG-REMOVED                                           *
+002620*****************************************************************
+002630 2300-LOG-REMOVED.
+002640     ADD 1 TO WS-REMOVED-COUNT.
+002650     MOVE 'REMOVED'     TO WS-RPT-ACTION.
+002660     MOVE WS-PRV-ID      TO WS-RPT-CUST-ID.
+002670     MOVE WS-PRV-NAME    TO WS-RPT-CUST-NAME.
+002680     MOVE WS-PRV-ADDR    TO WS-RPT-CUST-ADDR.
+002690     MOVE WS-PRV-STATUS  TO WS-RPT-CUST-STATUS.
+002700     MOVE WS-PRV-BALANCE TO WS-RPT-CUST-BALANCE.
+002710     WRITE CUSTOMER-DIFF-RPT-LINE FROM WS-RPT-DETAIL-LINE.
+002720 2300-LOG-REMOVED-EXIT.
+002730     EXIT.
+002740
+002750*****************************************************************
+002760*    2400-LOG-CHANGED                                           *
+002770*    SAME CUST-ID ON BOTH GENERATIONS - ONLY WRITE A LINE WHEN   *
+002780*    ONE OF THE OTHER FIELDS ACTUALLY DIFFERS.                  *
+002790*****************************************************************
+002800 2400-LOG-CHANGED.
+002810     IF WS-CUR-NAME NOT = WS-PRV-NAME
+002820             OR WS-CUR-ADDR NOT = WS-PRV-ADDR
+002830             OR WS-CUR-STATUS NOT = WS-PRV-STATUS
+002840             OR WS-CUR-BALANCE NOT = WS-PRV-BALANCE
+002850         ADD 1 TO WS-CHANGED-COUNT
+002860         MOVE 'CHANGED'     TO WS-RPT-ACTION
+002870         MOVE WS-CUR-ID      TO WS-RPT-CUST-ID
+002880         MOVE WS-CUR-NAME    TO WS-RPT-CUST-NAME
+002890         MOVE WS-CUR-ADDR    TO WS-RPT-CUST-ADDR
+002900         MOVE WS-CUR-STATUS  TO WS-RPT-CUST-STATUS
+002910         MOVE WS-CUR-BALANCE TO WS-RPT-CUST-BALANCE
+002920         WRITE CUSTOMER-DIFF-RPT-LINE FROM WS-RPT-DETAIL-LINE
+002930     END-IF.
+002940 2400-LOG-CHANGED-EXIT.
+002950     EXIT.
+002960
+002970*****************************************************************
+002980*    4000-PRINT-SUMMARY                                         *
+002990*****************************************************************
+003000 4000-PRINT-SUMMARY.
+003010     MOVE WS-ADDED-COUNT   TO WS-RPT-ADDED-TOTAL.
+003020     WRITE CUSTOMER-DIFF-RPT-LINE FROM WS-RPT-ADDED-LINE.
+003030
+003040     MOVE WS-REMOVED-COUNT TO WS-RPT-REMOVED-TOTAL.
+003050     WRITE CUSTOMER-DIFF-RPT-LINE FROM WS-RPT-REMOVED-LINE.
+003060
+003070     MOVE WS-CHANGED-COUNT TO WS-RPT-CHANGED-TOTAL.
+003080     WRITE CUSTOMER-DIFF-RPT-LINE FROM WS-RPT-CHANGED-LINE.
+003090 4000-PRINT-SUMMARY-EXIT.
+003100     EXIT.
+003110
+003120*****************************************************************
+003130*    8000-READ-CURRENT                                          *
+003140*    READ THE NEXT CURRENT-GENERATION LINE, SKIPPING THE CSV     *
+003150*    HEADER LINE AND TREATING THE TRAILER LINE AS EOF.           *
+003160*****************************************************************
+003170 8000-READ-CURRENT.
+003180     READ CUSTOMER-CSV-FILE
+003190         AT END
+003200             MOVE 'Y' TO WS-CUR-EOF-SW
+003210             GO TO 8000-READ-CURRENT-EXIT
+003220     END-READ.
+003230     IF CURR-OUT-LINE(1:8) = 'CUST-ID|'
+003240         GO TO 8000-READ-CURRENT
+003250     END-IF.
+003260     IF CURR-OUT-LINE(1:8) = 'TRAILER|'
+003270         MOVE 'Y' TO WS-CUR-EOF-SW
+003280         GO TO 8000-READ-CURRENT-EXIT
+003290     END-IF.
+003300     UNSTRING CURR-OUT-LINE DELIMITED BY '|'
+003310         INTO WS-CUR-ID, WS-CUR-NAME, WS-CUR-ADDR,
+003320             WS-CUR-STATUS, WS-CUR-BALANCE
+003330     END-UNSTRING.
+003340 8000-READ-CURRENT-EXIT.
+003350     EXIT.
+003360
+003370*****************************************************************
+003380*    8100-READ-PREVIOUS                                         *
+003390*    SAME AS 8000-READ-CURRENT, FOR THE PREVIOUS GENERATION.     *
+003400*****************************************************************
+003410 8100-READ-PREVIOUS.
+003420     READ CUSTOMER-CSV-PREV-FILE
+003430         AT END
+003440             MOVE 'Y' TO WS-PRV-EOF-SW
+003450             GO TO 8100-READ-PREVIOUS-EXIT
+003460     END-READ.
+003470     IF PRIOR-OUT-LINE(1:8) = 'CUST-ID|'
+003480         GO TO 8100-READ-PREVIOUS
+003490     END-IF.
+003500     IF PRIOR-OUT-LINE(1:8) = 'TRAILER|'
+003510         MOVE 'Y' TO WS-PRV-EOF-SW
+003520         GO TO 8100-READ-PREVIOUS-EXIT
+003530     END-IF.
+003540     UNSTRING PRIOR-OUT-LINE DELIMITED BY '|'
+003550         INTO WS-PRV-ID, WS-PRV-NAME, WS-PRV-ADDR,
+003560             WS-PRV-STATUS, WS-PRV-BALANCE
+003570     END-UNSTRING.
+003580 8100-READ-PREVIOUS-EXIT.
+003590     EXIT.
+003600
+003610*****************************************************************
+003620*    9999-TERMINATE                                             *
+003630*****************************************************************
+003640 9999-TERMINATE.
+003650     IF WS-CUR-OK OR WS-CUR-EOF
+003660         CLOSE CUSTOMER-CSV-FILE
+003670     END-IF.
+003680     IF WS-PRV-OK OR WS-PRV-EOF
+003690         CLOSE CUSTOMER-CSV-PREV-FILE
+003700     END-IF.
+003710     CLOSE CUSTOMER-DIFF-RPT.
+003720 9999-TERMINATE-EXIT.
+003730     EXIT.

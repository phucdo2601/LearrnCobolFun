@@ -0,0 +1,429 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ORDPOST1.
+000030 AUTHOR.        PD.
+000040 INSTALLATION.  LEARNCOBOLFUN BATCH.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD-HISTORY                                                *
+000090*    2026-08-09  PD  ORIGINAL - ORDER-TRANSACTION POSTING        *
+000100*                    PROGRAM.  ADDS EACH ORDER'S AMOUNT TO THE   *
+000110*                    MATCHING CUSTOMER-MASTER BALANCE AND        *
+000120*                    REPORTS ANY ORDER THAT CANNOT BE POSTED.    *
+000130*    2026-08-09  PD  AN ORDER THAT CANNOT BE POSTED IS NOW ALSO  *
+000140*                    WRITTEN TO THE ORDER-SUSPENSE-FILE, SO IT   *
+000150*                    CAN BE CORRECTED AND RE-ENTERED BY ORDSUSP1 *
+000160*                    INSTEAD OF ONLY APPEARING ON A REPORT.      *
+000170*    2026-08-09  PD  EACH ORDER NOW CARRIES ITS OWN CURRENCY     *
+000180*                    CODE.  AN ORDER IN A DIFFERENT CURRENCY     *
+000190*                    FROM ITS CUSTOMER IS CONVERTED USING THE    *
+000200*                    CURRENCY-RATE-FILE TABLE BEFORE POSTING;    *
+000210*                    AN ORDER WHOSE CURRENCY PAIR IS NOT ON THE  *
+000220*                    RATE TABLE IS TREATED AS AN EXCEPTION.      *
+000230*   2026-08-09  PD  REVIEW FIX - 1000-INITIALIZE NEVER ACTUALLY *
+000240*                   PERFORMED 1050-LOAD-CURRENCY-RATES, SO THE *
+000250*                   RATE TABLE WAS ALWAYS EMPTY AND EVERY      *
+000260*                   CROSS-CURRENCY ORDER FELL THROUGH TO       *
+000270*                   SUSPENSE.  ALSO WIDENED 9999-TERMINATE'S   *
+000280*                   CUSTOMER-MASTER-FILE CLOSE GUARD TO COVER  *
+000290*                   WS-CUST-NOT-FOUND, THE SAME WAY CUSTMNT1   *
+000300*                   AND ITEMMNT1 WERE JUST FIXED.              *
+000310*****************************************************************
+000320 ENVIRONMENT DIVISION.
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT CUSTOMER-MASTER-FILE ASSIGN TO CUSTMAST
+000360         ORGANIZATION IS INDEXED
+000370         ACCESS MODE IS DYNAMIC
+000380         RECORD KEY IS CUST-ID
+000390         FILE STATUS IS WS-CUST-FILE-STATUS.
+000400
+000410     SELECT ORDER-TRAN-FILE ASSIGN TO ORDTRAN
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS WS-ORD-FILE-STATUS.
+000440
+000450     SELECT ORDER-POST-EXCEPT-RPT ASSIGN TO ORDPEXRP
+000460         ORGANIZATION IS LINE SEQUENTIAL
+000470         FILE STATUS IS WS-RPT-FILE-STATUS.
+000480
+000490     SELECT ORDER-SUSPENSE-FILE ASSIGN TO ORDSUSP
+000500         ORGANIZATION IS LINE SEQUENTIAL
+000510         FILE STATUS IS WS-SUS-FILE-STATUS.
+000520
+000530     SELECT CURRENCY-RATE-FILE ASSIGN TO CURRATE
+000540         ORGANIZATION IS LINE SEQUENTIAL
+000550         FILE STATUS IS WS-CUR-FILE-STATUS.
+000560
+000570     SELECT ROUNDING-DISCREPANCY-RPT ASSIGN TO RNDDISRP
+000580         ORGANIZATION IS LINE SEQUENTIAL
+000590         FILE STATUS IS WS-RND-FILE-STATUS.
+000600
+000610 DATA DIVISION.
+000620 FILE SECTION.
+000630 FD  CUSTOMER-MASTER-FILE
+000640     LABEL RECORDS ARE STANDARD.
+000650     COPY CUSTMAST.
+000660
+000670 FD  ORDER-TRAN-FILE
+000680     LABEL RECORDS ARE STANDARD.
+000690     COPY ORDPOST.
+000700
+000710 FD  ORDER-POST-EXCEPT-RPT
+000720     LABEL RECORDS ARE STANDARD.
+000730     COPY ORDPEXCP.
+000740
+000750 FD  ORDER-SUSPENSE-FILE
+000760     LABEL RECORDS ARE STANDARD.
+000770     COPY ORDSUSP.
+000780
+000790 FD  CURRENCY-RATE-FILE
+000800     LABEL RECORDS ARE STANDARD.
+000810     COPY CURRATE.
+000820
+000830 FD  ROUNDING-DISCREPANCY-RPT
+000840     LABEL RECORDS ARE STANDARD.
+000850     01  ROUNDING-DISCREPANCY-LINE PIC X(80).
+000860
+000870 WORKING-STORAGE SECTION.
+000880     01  WS-CUST-FILE-STATUS      PIC X(02).
+000890         88  WS-CUST-OK           VALUE '00'.
+000900         88  WS-CUST-NOT-FOUND    VALUE '23'.
+000910
+000920     01  WS-ORD-FILE-STATUS       PIC X(02).
+000930         88  WS-ORD-OK            VALUE '00'.
+000940         88  WS-ORD-EOF           VALUE '10'.
+000950
+000960     01  WS-RPT-FILE-STATUS       PIC X(02).
+000970         88  WS-RPT-OK            VALUE '00'.
+000980
+000990     01  WS-SUS-FILE-STATUS       PIC X(02).
+001000         88  WS-SUS-OK            VALUE '00'.
+001010
+001020     01  WS-CUR-FILE-STATUS       PIC X(02).
+001030         88  WS-CUR-OK            VALUE '00'.
+001040         88  WS-CUR-NOT-FOUND     VALUE '35'.
+001050         88  WS-CUR-EOF           VALUE '10'.
+001060
+001070     01  WS-RND-FILE-STATUS       PIC X(02).
+001080         88  WS-RND-OK            VALUE '00'.
+001090
+001100     01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+001110         88  WS-EOF               VALUE 'Y'.
+001120
+001130     01  WS-FAIL-REASON           PIC X(30).
+001140
+001150*****************************************************************
+001160*    CURRENCY CONVERSION TABLE - LOADED ONCE AT START OF RUN.    *
+001170*****************************************************************
+001180     01  WS-CUR-COUNT             PIC 9(02) COMP VALUE 0.
+001190     01  WS-MAX-CUR-ROWS          PIC 9(02) COMP VALUE 20.
+001200     01  WS-CUR-TABLE.
+001210         05  WS-CUR-ROW OCCURS 0 TO 20 TIMES
+001220                 DEPENDING ON WS-CUR-COUNT.
+001230             10  WS-CUR-FROM      PIC X(03).
+001240             10  WS-CUR-TO        PIC X(03).
+001250             10  WS-CUR-RATE      PIC S9(03)V9(06) COMP-3.
+001260
+001270     01  WS-CUR-FOUND-SW          PIC X(01) VALUE 'N'.
+001280         88  WS-CUR-FOUND         VALUE 'Y'.
+001290     01  WS-CUR-SUB               PIC 9(02) COMP.
+001300     01  WS-CONVERTED-AMOUNT      PIC S9(07)V9(02).
+001310     01  WS-UNROUNDED-AMOUNT      PIC S9(07)V9(06).
+001320     01  WS-ROUNDING-DIFF         PIC S9(05)V9(06).
+001330
+001340*****************************************************************
+001350*    ROUNDING-DISCREPANCY-RPT DETAIL LINE.                       *
+001360*****************************************************************
+001370     01  WS-RND-LINE.
+001380         05  WS-RND-ORDER-ID      PIC X(06).
+001390         05  FILLER               PIC X(02).
+001400         05  WS-RND-UNROUNDED     PIC -(6)9.999999.
+001410         05  FILLER               PIC X(02).
+001420         05  WS-RND-ROUNDED       PIC -(6)9.99.
+001430         05  FILLER               PIC X(02).
+001440         05  WS-RND-DIFF          PIC -(4)9.999999.
+001450         05  FILLER               PIC X(26).
+001460
+001470*****************************************************************
+001480*    CONTROL TOTALS                                             *
+001490*****************************************************************
+001500     01  WS-TOTALS.
+001510         05  WS-ORDER-COUNT       PIC 9(07) COMP VALUE 0.
+001520         05  WS-POSTED-COUNT      PIC 9(07) COMP VALUE 0.
+001530         05  WS-EXCEPTION-COUNT   PIC 9(07) COMP VALUE 0.
+001540         05  WS-ROUNDING-DISC-CNT PIC 9(07) COMP VALUE 0.
+001550         05  WS-AMOUNT-POSTED     PIC S9(09)V9(2) COMP-3 VALUE 0.
+001560
+001570 PROCEDURE DIVISION.
+001580*****************************************************************
+001590*    0000-MAINLINE                                              *
+001600*****************************************************************
+001610 0000-MAINLINE.
+001620     PERFORM 1000-INITIALIZE
+001630         THRU 1000-INITIALIZE-EXIT.
+001640
+001650     PERFORM 2000-POST-ORDER
+001660         THRU 2000-POST-ORDER-EXIT
+001670         UNTIL WS-EOF.
+001680
+001690     DISPLAY 'ORDPOST1: ORDERS READ........... ' WS-ORDER-COUNT.
+001700     DISPLAY 'ORDPOST1: ORDERS POSTED......... ' WS-POSTED-COUNT.
+001710     DISPLAY 'ORDPOST1: EXCEPTIONS............ '
+001720         WS-EXCEPTION-COUNT.
+001730     DISPLAY 'ORDPOST1: AMOUNT POSTED......... '
+001740         WS-AMOUNT-POSTED.
+001750     DISPLAY 'ORDPOST1: ROUNDING DISC.......... '
+001760         WS-ROUNDING-DISC-CNT.
+001770
+001780     PERFORM 9999-TERMINATE
+001790         THRU 9999-TERMINATE-EXIT.
+001800
+001810     STOP RUN.
+001820
+001830*****************************************************************
+001840*    1000-INITIALIZE                                            *
+001850*****************************************************************
+001860 1000-INITIALIZE.
+001870     OPEN I-O CUSTOMER-MASTER-FILE.
+001880     IF NOT WS-CUST-OK
+001890         DISPLAY 'ORDPOST1: OPEN CUSTOMER-MASTER FAILED '
+001900             WS-CUST-FILE-STATUS
+001910         MOVE 'Y' TO WS-EOF-SW
+001920     END-IF.
+001930
+001940     OPEN INPUT ORDER-TRAN-FILE.
+001950     IF NOT WS-ORD-OK
+001960         DISPLAY 'ORDPOST1: OPEN ORDER-TRAN-FILE FAILED '
+001970             WS-ORD-FILE-STATUS
+001980         MOVE 'Y' TO WS-EOF-SW
+001990     END-IF.
+002000
+002010     OPEN OUTPUT ORDER-POST-EXCEPT-RPT.
+002020     IF NOT WS-RPT-OK
+002030         DISPLAY 'ORDPOST1: OPEN ORDER-POST-EXCEPT-RPT FAILED '
+002040             WS-RPT-FILE-STATUS
+002050     END-IF.
+002060
+002070     OPEN OUTPUT ORDER-SUSPENSE-FILE.
+002080     IF NOT WS-SUS-OK
+002090         DISPLAY 'ORDPOST1: OPEN ORDER-SUSPENSE-FILE FAILED '
+002100             WS-SUS-FILE-STATUS
+002110     END-IF.
+002120
+002130     OPEN OUTPUT ROUNDING-DISCREPANCY-RPT.
+002140     IF NOT WS-RND-OK
+002150         DISPLAY 'ORDPOST1: OPEN ROUNDING-DISCREPANCY-RPT FAILED '
+002160             WS-RND-FILE-STATUS
+002170     END-IF.
+002180
+002190    PERFORM 1050-LOAD-CURRENCY-RATES
+002200        THRU 1050-LOAD-CURRENCY-RATES-EXIT.
+002210
+002220     PERFORM 8000-READ-ORDER
+002230         THRU 8000-READ-ORDER-EXIT.
+002240 1000-INITIALIZE-EXIT.
+002250     EXIT.
+002260
+002270*****************************************************************
+002280*    1050-LOAD-CURRENCY-RATES                                   *
+002290*    THE CURRENCY-RATE-FILE IS OPTIONAL - IF IT IS NOT PRESENT,  *
+002300*    THE TABLE IS LEFT EMPTY AND ANY ORDER WHOSE CURRENCY DOES   *
+002310*    NOT MATCH ITS CUSTOMER'S WILL BE TREATED AS AN EXCEPTION.   *
+002320*****************************************************************
+002330 1050-LOAD-CURRENCY-RATES.
+002340     OPEN INPUT CURRENCY-RATE-FILE.
+002350     IF WS-CUR-OK
+002360         PERFORM 1060-READ-CURRENCY-RATE
+002370             THRU 1060-READ-CURRENCY-RATE-EXIT
+002380             UNTIL WS-CUR-EOF
+002390         CLOSE CURRENCY-RATE-FILE
+002400     ELSE
+002410         DISPLAY 'ORDPOST1: NO CURRENCY-RATE-FILE - '
+002420             'CROSS-CURRENCY ORDERS WILL EXCEPTION OUT'
+002430     END-IF.
+002440 1050-LOAD-CURRENCY-RATES-EXIT.
+002450     EXIT.
+002460
+002470*****************************************************************
+002480*    1060-READ-CURRENCY-RATE                                    *
+002490*****************************************************************
+002500 1060-READ-CURRENCY-RATE.
+002510     READ CURRENCY-RATE-FILE
+002520         AT END
+002530             MOVE '10' TO WS-CUR-FILE-STATUS
+002540         NOT AT END
+002550             IF WS-CUR-COUNT < WS-MAX-CUR-ROWS
+002560                 ADD 1 TO WS-CUR-COUNT
+002570                 MOVE CUR-FROM-CODE TO WS-CUR-FROM(WS-CUR-COUNT)
+002580                 MOVE CUR-TO-CODE   TO WS-CUR-TO(WS-CUR-COUNT)
+002590                 MOVE CUR-EXCHANGE-RATE
+002600                     TO WS-CUR-RATE(WS-CUR-COUNT)
+002610             END-IF
+002620     END-READ.
+002630 1060-READ-CURRENCY-RATE-EXIT.
+002640     EXIT.
+002650
+002660*****************************************************************
+002670*    2000-POST-ORDER                                            *
+002680*    LOOK UP THE ORDER'S CUSTOMER AND ADD THE ORDER AMOUNT TO   *
+002690*    THE CUSTOMER'S BALANCE, CONVERTING THE ORDER'S CURRENCY     *
+002700*    TO THE CUSTOMER'S OWN CURRENCY FIRST IF THEY DIFFER.        *
+002710*****************************************************************
+002720 2000-POST-ORDER.
+002730     ADD 1 TO WS-ORDER-COUNT.
+002740     MOVE OPT-CUST-ID TO CUST-ID.
+002750     READ CUSTOMER-MASTER-FILE
+002760         INVALID KEY
+002770             MOVE 'CUSTOMER ID NOT ON FILE'
+002780                 TO WS-FAIL-REASON
+002790             PERFORM 2900-WRITE-EXCEPTION
+002800                 THRU 2900-WRITE-EXCEPTION-EXIT
+002810             PERFORM 2910-WRITE-SUSPENSE
+002820                 THRU 2910-WRITE-SUSPENSE-EXIT
+002830     END-READ.
+002840
+002850     IF WS-CUST-OK
+002860         IF OPT-CURRENCY-CODE = CUST-CURRENCY-CODE
+002870             MOVE OPT-ORDER-AMOUNT TO WS-CONVERTED-AMOUNT
+002880             PERFORM 2100-APPLY-POSTING
+002890                 THRU 2100-APPLY-POSTING-EXIT
+002900         ELSE
+002910             PERFORM 2050-CONVERT-CURRENCY
+002920                 THRU 2050-CONVERT-CURRENCY-EXIT
+002930             IF WS-CUR-FOUND
+002940                 PERFORM 2100-APPLY-POSTING
+002950                     THRU 2100-APPLY-POSTING-EXIT
+002960             ELSE
+002970                 MOVE 'UNKNOWN CURRENCY CODE PAIR'
+002980                     TO WS-FAIL-REASON
+002990                 PERFORM 2900-WRITE-EXCEPTION
+003000                     THRU 2900-WRITE-EXCEPTION-EXIT
+003010                 PERFORM 2910-WRITE-SUSPENSE
+003020                     THRU 2910-WRITE-SUSPENSE-EXIT
+003030             END-IF
+003040         END-IF
+003050     END-IF.
+003060
+003070     PERFORM 8000-READ-ORDER
+003080         THRU 8000-READ-ORDER-EXIT.
+003090 2000-POST-ORDER-EXIT.
+003100     EXIT.
+003110
+003120*****************************************************************
+003130*    2050-CONVERT-CURRENCY                                      *
+003140*    LOOK UP THE ORDER'S CURRENCY PAIR IN THE IN-MEMORY RATE     *
+003150*    TABLE AND CONVERT THE ORDER AMOUNT TO WS-CONVERTED-AMOUNT.  *
+003160*****************************************************************
+003170 2050-CONVERT-CURRENCY.
+003180     MOVE 'N' TO WS-CUR-FOUND-SW.
+003190     MOVE 0   TO WS-CUR-SUB.
+003200     PERFORM 2060-SEARCH-CURRENCY-TABLE
+003210         THRU 2060-SEARCH-CURRENCY-TABLE-EXIT
+003220         VARYING WS-CUR-SUB FROM 1 BY 1
+003230         UNTIL WS-CUR-SUB > WS-CUR-COUNT
+003240             OR WS-CUR-FOUND.
+003250 2050-CONVERT-CURRENCY-EXIT.
+003260     EXIT.
+003270
+003280*****************************************************************
+003290*    2060-SEARCH-CURRENCY-TABLE                                 *
+003300*    THE FULL-PRECISION RESULT IS KEPT IN WS-UNROUNDED-AMOUNT SO *
+003310*    2070-LOG-ROUNDING-DISCREPANCY CAN REPORT HOW MUCH WAS       *
+003320*    GAINED OR LOST WHEN IT WAS ROUNDED TO WS-CONVERTED-AMOUNT.  *
+003330*****************************************************************
+003340 2060-SEARCH-CURRENCY-TABLE.
+003350     IF WS-CUR-FROM(WS-CUR-SUB) = OPT-CURRENCY-CODE
+003360             AND WS-CUR-TO(WS-CUR-SUB) = CUST-CURRENCY-CODE
+003370         MOVE 'Y' TO WS-CUR-FOUND-SW
+003380         MULTIPLY OPT-ORDER-AMOUNT BY WS-CUR-RATE(WS-CUR-SUB)
+003390             GIVING WS-UNROUNDED-AMOUNT
+003400         COMPUTE WS-CONVERTED-AMOUNT ROUNDED
+003410             = WS-UNROUNDED-AMOUNT
+003420         COMPUTE WS-ROUNDING-DIFF
+003430             = WS-CONVERTED-AMOUNT - WS-UNROUNDED-AMOUNT
+003440         IF WS-ROUNDING-DIFF NOT = 0
+003450             PERFORM 2070-LOG-ROUNDING-DISCREPANCY
+003460                 THRU 2070-LOG-ROUNDING-DISCREPANCY-EXIT
+003470         END-IF
+003480     END-IF.
+003490 2060-SEARCH-CURRENCY-TABLE-EXIT.
+003500     EXIT.
+003510
+003520*****************************************************************
+003530*    2070-LOG-ROUNDING-DISCREPANCY                               *
+003540*****************************************************************
+003550 2070-LOG-ROUNDING-DISCREPANCY.
+003560     ADD 1 TO WS-ROUNDING-DISC-CNT.
+003570     MOVE OPT-ORDER-ID        TO WS-RND-ORDER-ID.
+003580     MOVE WS-UNROUNDED-AMOUNT TO WS-RND-UNROUNDED.
+003590     MOVE WS-CONVERTED-AMOUNT TO WS-RND-ROUNDED.
+003600     MOVE WS-ROUNDING-DIFF    TO WS-RND-DIFF.
+003610     WRITE ROUNDING-DISCREPANCY-LINE FROM WS-RND-LINE.
+003620 2070-LOG-ROUNDING-DISCREPANCY-EXIT.
+003630     EXIT.
+003640
+003650*****************************************************************
+003660*    2100-APPLY-POSTING                                         *
+003670*****************************************************************
+003680 2100-APPLY-POSTING.
+003690     ADD WS-CONVERTED-AMOUNT TO CUST-BALANCE.
+003700     REWRITE CUSTOMER-REC.
+003710     ADD 1 TO WS-POSTED-COUNT.
+003720     ADD WS-CONVERTED-AMOUNT TO WS-AMOUNT-POSTED.
+003730 2100-APPLY-POSTING-EXIT.
+003740     EXIT.
+003750
+003760*****************************************************************
+003770*    2900-WRITE-EXCEPTION                                       *
+003780*****************************************************************
+003790 2900-WRITE-EXCEPTION.
+003800     ADD 1 TO WS-EXCEPTION-COUNT.
+003810     MOVE OPT-ORDER-ID  TO OPX-ORDER-ID.
+003820     MOVE OPT-CUST-ID   TO OPX-CUST-ID.
+003830     MOVE WS-FAIL-REASON TO OPX-REASON.
+003840     WRITE ORDER-POST-EXCEPTION-REC.
+003850 2900-WRITE-EXCEPTION-EXIT.
+003860     EXIT.
+003870
+003880*****************************************************************
+003890*    2910-WRITE-SUSPENSE                                        *
+003900*    PARK THE UNPOSTABLE ORDER IN THE SUSPENSE FILE SO ORDSUSP1  *
+003910*    CAN RE-ENTER IT ONCE THE UNDERLYING PROBLEM IS CORRECTED.   *
+003920*****************************************************************
+003930 2910-WRITE-SUSPENSE.
+003940     MOVE OPT-ORDER-ID      TO SUS-ORDER-ID.
+003950     MOVE OPT-CUST-ID       TO SUS-CUST-ID.
+003960     MOVE OPT-ORDER-AMOUNT  TO SUS-ORDER-AMOUNT.
+003970     MOVE OPT-ORDER-DATE    TO SUS-ORDER-DATE.
+003980     MOVE WS-FAIL-REASON    TO SUS-REASON.
+003990     MOVE 0                 TO SUS-RETRY-COUNT.
+004000     WRITE ORDER-SUSPENSE-REC.
+004010 2910-WRITE-SUSPENSE-EXIT.
+004020     EXIT.
+004030
+004040*****************************************************************
+004050*    8000-READ-ORDER                                            *
+004060*****************************************************************
+004070 8000-READ-ORDER.
+004080     READ ORDER-TRAN-FILE
+004090         AT END
+004100             MOVE 'Y' TO WS-EOF-SW
+004110     END-READ.
+004120 8000-READ-ORDER-EXIT.
+004130     EXIT.
+004140
+004150*****************************************************************
+004160*    9999-TERMINATE                                             *
+004170*****************************************************************
+004180 9999-TERMINATE.
+004190     IF WS-CUST-OK OR WS-CUST-NOT-FOUND
+004200         CLOSE CUSTOMER-MASTER-FILE
+004210     END-IF.
+004220     IF WS-ORD-OK OR WS-ORD-EOF
+004230         CLOSE ORDER-TRAN-FILE
+004240     END-IF.
+004250     CLOSE ORDER-POST-EXCEPT-RPT.
+004260     CLOSE ORDER-SUSPENSE-FILE.
+004270     CLOSE ROUNDING-DISCREPANCY-RPT.
+004280 9999-TERMINATE-EXIT.
+004290     EXIT.

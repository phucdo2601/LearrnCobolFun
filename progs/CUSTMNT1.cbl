@@ -0,0 +1,264 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CUSTMNT1.
+000030 AUTHOR.        PD.
+000040 INSTALLATION.  LEARNCOBOLFUN BATCH.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD-HISTORY                                                *
+000090*    2026-08-09  PD  ORIGINAL - CUSTOMER-MASTER MAINTENANCE      *
+000100*                    PROGRAM.  APPLIES ADD/CHANGE/DELETE         *
+000110*                    TRANSACTIONS FROM CUST-TRAN-FILE TO         *
+000120*                    CUSTOMER-MASTER AND REPORTS ANY             *
+000130*                    TRANSACTION IT CANNOT APPLY.                *
+000140*    2026-08-09  PD  REVIEW FIX - 9999-TERMINATE ONLY CLOSED     *
+000150*                    CUSTOMER-MASTER-FILE WHEN WS-CUST-OK, BUT A *
+000160*                    DUPLICATE-KEY OR NOT-FOUND INVALID KEY ON   *
+000170*                    THE LAST TRANSACTION LEAVES THAT STATUS SET *
+000180*                    AND SKIPPED THE CLOSE.  GUARD NOW COVERS    *
+000190*                    EVERY STATUS A SUCCESSFUL OPEN LEAVES IT IN *
+000200*                    MATCHING THE CUST-TRAN-FILE GUARD BELOW.    *
+000210*****************************************************************
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT CUSTOMER-MASTER-FILE ASSIGN TO CUSTMAST
+000260         ORGANIZATION IS INDEXED
+000270         ACCESS MODE IS DYNAMIC
+000280         RECORD KEY IS CUST-ID
+000290         FILE STATUS IS WS-CUST-FILE-STATUS.
+000300
+000310     SELECT CUST-TRAN-FILE ASSIGN TO CUSTTRAN
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS WS-TRAN-FILE-STATUS.
+000340
+000350     SELECT CUST-EXCEPT-RPT ASSIGN TO CUSTEXRP
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-RPT-FILE-STATUS.
+000380
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  CUSTOMER-MASTER-FILE
+000420     LABEL RECORDS ARE STANDARD.
+000430     COPY CUSTMAST.
+000440
+000450 FD  CUST-TRAN-FILE
+000460     LABEL RECORDS ARE STANDARD.
+000470     COPY CUSTTRAN.
+000480
+000490 FD  CUST-EXCEPT-RPT
+000500     LABEL RECORDS ARE STANDARD.
+000510     COPY CUSTEXCP.
+000520
+000530 WORKING-STORAGE SECTION.
+000540     01  WS-CUST-FILE-STATUS      PIC X(02).
+000550         88  WS-CUST-OK           VALUE '00'.
+000560         88  WS-CUST-NOT-FOUND    VALUE '23'.
+000570         88  WS-CUST-DUPLICATE    VALUE '22'.
+000580
+000590     01  WS-TRAN-FILE-STATUS      PIC X(02).
+000600         88  WS-TRAN-OK           VALUE '00'.
+000610         88  WS-TRAN-EOF          VALUE '10'.
+000620
+000630     01  WS-RPT-FILE-STATUS       PIC X(02).
+000640         88  WS-RPT-OK            VALUE '00'.
+000650
+000660     01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+000670         88  WS-EOF               VALUE 'Y'.
+000680
+000690*****************************************************************
+000700*    TRANSACTION COUNTERS                                       *
+000710*****************************************************************
+000720     01  WS-COUNTERS.
+000730         05  WS-ADD-COUNT         PIC 9(07) COMP VALUE 0.
+000740         05  WS-CHANGE-COUNT      PIC 9(07) COMP VALUE 0.
+000750         05  WS-DELETE-COUNT      PIC 9(07) COMP VALUE 0.
+000760         05  WS-EXCEPTION-COUNT   PIC 9(07) COMP VALUE 0.
+000770
+000780 PROCEDURE DIVISION.
+000790*****************************************************************
+000800*    0000-MAINLINE                                              *
+000810*****************************************************************
+000820 0000-MAINLINE.
+000830     PERFORM 1000-INITIALIZE
+000840         THRU 1000-INITIALIZE-EXIT.
+000850
+000860     PERFORM 2000-APPLY-TRANSACTION
+000870         THRU 2000-APPLY-TRANSACTION-EXIT
+000880         UNTIL WS-EOF.
+000890
+000900     DISPLAY 'CUSTMNT1: ADDS APPLIED.......... ' WS-ADD-COUNT.
+000910     DISPLAY 'CUSTMNT1: CHANGES APPLIED....... ' WS-CHANGE-COUNT.
+000920     DISPLAY 'CUSTMNT1: DELETES APPLIED....... ' WS-DELETE-COUNT.
+000930     DISPLAY 'CUSTMNT1: EXCEPTIONS............ '
+000940         WS-EXCEPTION-COUNT.
+000950
+000960     PERFORM 9999-TERMINATE
+000970         THRU 9999-TERMINATE-EXIT.
+000980
+000990     STOP RUN.
+001000
+001010*****************************************************************
+001020*    1000-INITIALIZE                                            *
+001030*****************************************************************
+001040 1000-INITIALIZE.
+001050     OPEN I-O CUSTOMER-MASTER-FILE.
+001060     IF NOT WS-CUST-OK
+001070         DISPLAY 'CUSTMNT1: OPEN CUSTOMER-MASTER FAILED '
+001080             WS-CUST-FILE-STATUS
+001090         MOVE 'Y' TO WS-EOF-SW
+001100     END-IF.
+001110
+001120     OPEN INPUT CUST-TRAN-FILE.
+001130     IF NOT WS-TRAN-OK
+001140         DISPLAY 'CUSTMNT1: OPEN CUST-TRAN-FILE FAILED '
+001150             WS-TRAN-FILE-STATUS
+001160         MOVE 'Y' TO WS-EOF-SW
+001170     END-IF.
+001180
+001190     OPEN OUTPUT CUST-EXCEPT-RPT.
+001200     IF NOT WS-RPT-OK
+001210         DISPLAY 'CUSTMNT1: OPEN CUST-EXCEPT-RPT FAILED '
+001220             WS-RPT-FILE-STATUS
+001230     END-IF.
+001240
+001250     PERFORM 8000-READ-TRANSACTION
+001260         THRU 8000-READ-TRANSACTION-EXIT.
+001270 1000-INITIALIZE-EXIT.
+001280     EXIT.
+001290
+001300*****************************************************************
+001310*    2000-APPLY-TRANSACTION                                     *
+001320*    DISPATCH THE CURRENT TRANSACTION BY ACTION CODE AND READ    *
+001330*    THE NEXT ONE.                                               *
+001340*****************************************************************
+001350 2000-APPLY-TRANSACTION.
+001360     EVALUATE TRUE
+001370         WHEN CTR-ADD
+001380             PERFORM 2100-ADD-CUSTOMER
+001390                 THRU 2100-ADD-CUSTOMER-EXIT
+001400         WHEN CTR-CHANGE
+001410             PERFORM 2200-CHANGE-CUSTOMER
+001420                 THRU 2200-CHANGE-CUSTOMER-EXIT
+001430         WHEN CTR-DELETE
+001440             PERFORM 2300-DELETE-CUSTOMER
+001450                 THRU 2300-DELETE-CUSTOMER-EXIT
+001460         WHEN OTHER
+001470             MOVE CTR-ACTION   TO CEX-ACTION
+001480             MOVE CTR-CUST-ID  TO CEX-CUST-ID
+001490             MOVE 'INVALID ACTION CODE'
+001500                 TO CEX-REASON
+001510             PERFORM 2900-WRITE-EXCEPTION
+001520                 THRU 2900-WRITE-EXCEPTION-EXIT
+001530     END-EVALUATE.
+001540
+001550     PERFORM 8000-READ-TRANSACTION
+001560         THRU 8000-READ-TRANSACTION-EXIT.
+001570 2000-APPLY-TRANSACTION-EXIT.
+001580     EXIT.
+001590
+001600*****************************************************************
+001610*    2100-ADD-CUSTOMER                                          *
+001620*****************************************************************
+001630 2100-ADD-CUSTOMER.
+001640     MOVE CTR-CUST-ID      TO CUST-ID.
+001650     MOVE CTR-CUST-NAME    TO CUST-NAME.
+001660     MOVE CTR-CUST-ADDR    TO CUST-ADDR.
+001670     MOVE CTR-CUST-BALANCE TO CUST-BALANCE.
+001680     MOVE 'A'              TO CUST-STATUS.
+001690
+001700     WRITE CUSTOMER-REC
+001710         INVALID KEY
+001720             MOVE 'A'          TO CEX-ACTION
+001730             MOVE CTR-CUST-ID  TO CEX-CUST-ID
+001740             MOVE 'DUPLICATE CUSTOMER ID'
+001750                 TO CEX-REASON
+001760             PERFORM 2900-WRITE-EXCEPTION
+001770                 THRU 2900-WRITE-EXCEPTION-EXIT
+001780     END-WRITE.
+001790
+001800     IF WS-CUST-OK
+001810         ADD 1 TO WS-ADD-COUNT
+001820     END-IF.
+001830 2100-ADD-CUSTOMER-EXIT.
+001840     EXIT.
+001850
+001860*****************************************************************
+001870*    2200-CHANGE-CUSTOMER                                       *
+001880*****************************************************************
+001890 2200-CHANGE-CUSTOMER.
+001900     MOVE CTR-CUST-ID TO CUST-ID.
+001910     READ CUSTOMER-MASTER-FILE
+001920         INVALID KEY
+001930             MOVE 'C'          TO CEX-ACTION
+001940             MOVE CTR-CUST-ID  TO CEX-CUST-ID
+001950             MOVE 'CUSTOMER ID NOT ON FILE'
+001960                 TO CEX-REASON
+001970             PERFORM 2900-WRITE-EXCEPTION
+001980                 THRU 2900-WRITE-EXCEPTION-EXIT
+001990     END-READ.
+002000
+002010     IF WS-CUST-OK
+002020         MOVE CTR-CUST-NAME    TO CUST-NAME
+002030         MOVE CTR-CUST-ADDR    TO CUST-ADDR
+002040         MOVE CTR-CUST-BALANCE TO CUST-BALANCE
+002050         REWRITE CUSTOMER-REC
+002060         ADD 1 TO WS-CHANGE-COUNT
+002070     END-IF.
+002080 2200-CHANGE-CUSTOMER-EXIT.
+002090     EXIT.
+002100
+002110*****************************************************************
+002120*    2300-DELETE-CUSTOMER                                       *
+002130*****************************************************************
+002140 2300-DELETE-CUSTOMER.
+002150     MOVE CTR-CUST-ID TO CUST-ID.
+002160     DELETE CUSTOMER-MASTER-FILE
+002170         INVALID KEY
+002180             MOVE 'D'          TO CEX-ACTION
+002190             MOVE CTR-CUST-ID  TO CEX-CUST-ID
+002200             MOVE 'CUSTOMER ID NOT ON FILE'
+002210                 TO CEX-REASON
+002220             PERFORM 2900-WRITE-EXCEPTION
+002230                 THRU 2900-WRITE-EXCEPTION-EXIT
+002240     END-DELETE.
+002250
+002260     IF WS-CUST-OK
+002270         ADD 1 TO WS-DELETE-COUNT
+002280     END-IF.
+002290 2300-DELETE-CUSTOMER-EXIT.
+002300     EXIT.
+002310
+002320*****************************************************************
+002330*    2900-WRITE-EXCEPTION                                       *
+002340*****************************************************************
+002350 2900-WRITE-EXCEPTION.
+002360     ADD 1 TO WS-EXCEPTION-COUNT.
+002370     WRITE CUST-EXCEPTION-REC.
+002380 2900-WRITE-EXCEPTION-EXIT.
+002390     EXIT.
+002400
+002410*****************************************************************
+002420*    8000-READ-TRANSACTION                                      *
+002430*****************************************************************
+002440 8000-READ-TRANSACTION.
+002450     READ CUST-TRAN-FILE
+002460         AT END
+002470             MOVE 'Y' TO WS-EOF-SW
+002480     END-READ.
+002490 8000-READ-TRANSACTION-EXIT.
+002500     EXIT.
+002510
+002520*****************************************************************
+002530*    9999-TERMINATE                                             *
+002540*****************************************************************
+002550 9999-TERMINATE.
+002560     IF WS-CUST-OK OR WS-CUST-NOT-FOUND OR WS-CUST-DUPLICATE
+002570         CLOSE CUSTOMER-MASTER-FILE
+002580     END-IF.
+002590     IF WS-TRAN-OK OR WS-TRAN-EOF
+002600         CLOSE CUST-TRAN-FILE
+002610     END-IF.
+002620     CLOSE CUST-EXCEPT-RPT.
+002630 9999-TERMINATE-EXIT.
+002640     EXIT.

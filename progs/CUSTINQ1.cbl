@@ -0,0 +1,131 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CUSTINQ1.
+000030 AUTHOR.        PD.
+000040 INSTALLATION.  LEARNCOBOLFUN BATCH.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD-HISTORY                                                *
+000090*    2026-08-09  PD  ORIGINAL - SINGLE-TRANSACTION CUSTOMER      *
+000100*                    INQUIRY.  THE RUN'S CONTROL CARD SUPPLIES   *
+000110*                    THE CUSTOMER ID TO LOOK UP, AND THE MATCH-  *
+000120*                    ING CUSTOMER-MASTER RECORD (OR A NOT-FOUND  *
+000130*                    MESSAGE) IS DISPLAYED, THE WAY AN ONLINE    *
+000140*                    INQUIRY TRANSACTION WOULD RESPOND, SO THE   *
+000150*                    LOOKUP LOGIC CAN BE PROVED OUT IN BATCH     *
+000160*                    BEFORE IT IS WIRED TO A REAL CICS MAP.      *
+000170*    2026-08-09  PD  THE CONTROL CARD NOW GOES THROUGH THE      *
+000180*                    SHARED 9500-VALIDATE-PARM-CARD FRONT END    *
+000190*                    BEFORE ITS FIELDS ARE USED.                 *
+000200*****************************************************************
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT CONTROL-CARD-FILE ASSIGN TO PARMCARD
+000250         ORGANIZATION IS LINE SEQUENTIAL
+000260         FILE STATUS IS WS-PARM-FILE-STATUS.
+000270
+000280     SELECT CUSTOMER-MASTER-FILE ASSIGN TO CUSTMAST
+000290         ORGANIZATION IS INDEXED
+000300         ACCESS MODE IS RANDOM
+000310         RECORD KEY IS CUST-ID
+000320         FILE STATUS IS WS-CUST-FILE-STATUS.
+000330
+000340 DATA DIVISION.
+000350 FILE SECTION.
+000360 FD  CONTROL-CARD-FILE
+000370     LABEL RECORDS ARE STANDARD.
+000380     COPY PARMCARD.
+000390
+000400 FD  CUSTOMER-MASTER-FILE
+000410     LABEL RECORDS ARE STANDARD.
+000420     COPY CUSTMAST.
+000430
+000440 WORKING-STORAGE SECTION.
+000450     01  WS-PARM-FILE-STATUS      PIC X(02).
+000460         88  WS-PARM-OK           VALUE '00'.
+000470         88  WS-PARM-NOT-FOUND    VALUE '35'.
+000480
+000490     01  WS-CUST-FILE-STATUS      PIC X(02).
+000500         88  WS-CUST-OK           VALUE '00'.
+000510         88  WS-CUST-NOT-FOUND    VALUE '23'.
+000520
+000530     01  WS-RPT-BALANCE           PIC -(7)9.99.
+000540
+000550 PROCEDURE DIVISION.
+000560*****************************************************************
+000570*    0000-MAINLINE                                              *
+000580*****************************************************************
+000590 0000-MAINLINE.
+000600     PERFORM 1000-READ-CONTROL-CARD
+000610         THRU 1000-READ-CONTROL-CARD-EXIT.
+000620
+000630     PERFORM 2000-INQUIRE-CUSTOMER
+000640         THRU 2000-INQUIRE-CUSTOMER-EXIT.
+000650
+000660     STOP RUN.
+000670
+000680*****************************************************************
+000690*    1000-READ-CONTROL-CARD                                     *
+000700*    READ THE SHARED PARM CONTROL CARD FOR THE CUSTOMER ID TO    *
+000710*    LOOK UP.                                                    *
+000720*****************************************************************
+000730 1000-READ-CONTROL-CARD.
+000740     OPEN INPUT CONTROL-CARD-FILE.
+000750     IF NOT WS-PARM-OK
+000760         DISPLAY 'CUSTINQ1: OPEN CONTROL-CARD FAILED '
+000770             WS-PARM-FILE-STATUS
+000780         GO TO 1000-READ-CONTROL-CARD-EXIT
+000790     END-IF.
+000800
+000810     READ CONTROL-CARD-FILE
+000820         AT END
+000830             DISPLAY 'CUSTINQ1: NO CONTROL CARD SUPPLIED'
+000840         NOT AT END
+000850             PERFORM 9500-VALIDATE-PARM-CARD
+000860                 THRU 9500-VALIDATE-PARM-CARD-EXIT
+000870     END-READ.
+000880     CLOSE CONTROL-CARD-FILE.
+000890 1000-READ-CONTROL-CARD-EXIT.
+000900     EXIT.
+000910
+000920*****************************************************************
+000930*    2000-INQUIRE-CUSTOMER                                      *
+000940*    LOOK UP THE CUSTOMER ID FROM THE CONTROL CARD AND DISPLAY   *
+000950*    THE RESULT, THE WAY AN ONLINE INQUIRY TRANSACTION WOULD.    *
+000960*****************************************************************
+000970 2000-INQUIRE-CUSTOMER.
+000980     OPEN INPUT CUSTOMER-MASTER-FILE.
+000990     IF NOT WS-CUST-OK
+001000         DISPLAY 'CUSTINQ1: OPEN CUSTOMER-MASTER FAILED '
+001010             WS-CUST-FILE-STATUS
+001020         GO TO 2000-INQUIRE-CUSTOMER-EXIT
+001030     END-IF.
+001040
+001050     MOVE PARM-INQUIRY-CUST-ID TO CUST-ID.
+001060     READ CUSTOMER-MASTER-FILE
+001070         INVALID KEY
+001080             DISPLAY 'CUSTINQ1: CUSTOMER NOT FOUND....... '
+001090                 PARM-INQUIRY-CUST-ID
+001100     END-READ.
+001110
+001120     IF WS-CUST-OK
+001130         MOVE CUST-BALANCE TO WS-RPT-BALANCE
+001140         DISPLAY 'CUSTINQ1: CUSTOMER ID.............. ' CUST-ID
+001150         DISPLAY 'CUSTINQ1: CUSTOMER NAME............ ' CUST-NAME
+001160         DISPLAY 'CUSTINQ1: CUSTOMER ADDRESS......... ' CUST-ADDR
+001170         DISPLAY 'CUSTINQ1: CUSTOMER STATUS.......... '
+001180             CUST-STATUS
+001190         DISPLAY 'CUSTINQ1: CUSTOMER BALANCE......... '
+001200             WS-RPT-BALANCE
+001210     END-IF.
+001220
+001230     CLOSE CUSTOMER-MASTER-FILE.
+001240 2000-INQUIRE-CUSTOMER-EXIT.
+001250     EXIT.
+001260
+001270*****************************************************************
+001280*    9500-VALIDATE-PARM-CARD                                    *
+001290*    SHARED PARM-CARD VALIDATION FRONT END - SEE PARMVAL.CPY.    *
+001300*****************************************************************
+001310     COPY PARMVAL.

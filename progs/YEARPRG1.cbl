@@ -0,0 +1,262 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    YEARPRG1.
+000030 AUTHOR.        PD.
+000040 INSTALLATION.  LEARNCOBOLFUN BATCH.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD-HISTORY                                                *
+000090*    2026-08-09  PD  ORIGINAL - YEAR-END ARCHIVE AND PURGE OF    *
+000100*                    CUSTOMER-MASTER.  EVERY CUST-INACTIVE       *
+000110*                    RECORD IS WRITTEN TO CUSTOMER-ARCHIVE-FILE  *
+000120*                    AND LEFT OFF CUSTOMER-MASTER-PURGED, THE    *
+000130*                    NEXT CYCLE'S MASTER EXTRACT; EVERY OTHER    *
+000140*                    RECORD PASSES THROUGH TO THE PURGED FILE    *
+000150*                    UNCHANGED.  A SUMMARY OF HOW MANY CUSTOMERS *
+000160*                    WERE SCANNED, ARCHIVED, AND RETAINED GOES   *
+000170*                    TO YEAR-END-RPT.                            *
+000180*****************************************************************
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT CUSTOMER-MASTER-FILE ASSIGN TO CUSTMAST
+000230         ORGANIZATION IS INDEXED
+000240         ACCESS MODE IS SEQUENTIAL
+000250         RECORD KEY IS CUST-ID
+000260         FILE STATUS IS WS-CUST-FILE-STATUS.
+000270
+000280     SELECT CUSTOMER-ARCHIVE-FILE ASSIGN TO CUSTARCH
+000290         ORGANIZATION IS LINE SEQUENTIAL
+000300         FILE STATUS IS WS-ARC-FILE-STATUS.
+000310
+000320     SELECT CUSTOMER-MASTER-PURGED ASSIGN TO CUSTPRGD
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-PRG-FILE-STATUS.
+000350
+000360     SELECT YEAR-END-RPT ASSIGN TO YRENDRPT
+000370         ORGANIZATION IS LINE SEQUENTIAL
+000380         FILE STATUS IS WS-RPT-FILE-STATUS.
+000390
+000400 DATA DIVISION.
+000410 FILE SECTION.
+000420 FD  CUSTOMER-MASTER-FILE
+000430     LABEL RECORDS ARE STANDARD.
+000440     COPY CUSTMAST.
+000450
+000460 FD  CUSTOMER-ARCHIVE-FILE
+000470     LABEL RECORDS ARE STANDARD.
+000480     01  CUSTOMER-ARCHIVE-REC.
+000490         05  ARC-ID               PIC X(05).
+000500         05  FILLER               PIC X(01).
+000510         05  ARC-NAME             PIC A(20).
+000520         05  FILLER               PIC X(01).
+000530         05  ARC-ADDR             PIC X(20).
+000540         05  FILLER               PIC X(01).
+000550         05  ARC-STATUS           PIC X(01).
+000560         05  FILLER               PIC X(01).
+000570         05  ARC-CURRENCY-CODE    PIC X(03).
+000580         05  FILLER               PIC X(01).
+000590         05  ARC-BALANCE          PIC S9(07)V9(02).
+000600         05  FILLER               PIC X(19).
+000610
+000620 FD  CUSTOMER-MASTER-PURGED
+000630     LABEL RECORDS ARE STANDARD.
+000640     COPY CUSTMAST
+000650         REPLACING CUSTOMER-REC BY CUSTOMER-PURGED-REC.
+000660
+000670 FD  YEAR-END-RPT
+000680     LABEL RECORDS ARE STANDARD.
+000690     01  YEAR-END-RPT-LINE        PIC X(80).
+000700
+000710 WORKING-STORAGE SECTION.
+000720     01  WS-CUST-FILE-STATUS      PIC X(02).
+000730         88  WS-CUST-OK           VALUE '00'.
+000740         88  WS-CUST-EOF          VALUE '10'.
+000750
+000760     01  WS-ARC-FILE-STATUS       PIC X(02).
+000770         88  WS-ARC-OK            VALUE '00'.
+000780
+000790     01  WS-PRG-FILE-STATUS       PIC X(02).
+000800         88  WS-PRG-OK            VALUE '00'.
+000810
+000820     01  WS-RPT-FILE-STATUS       PIC X(02).
+000830         88  WS-RPT-OK            VALUE '00'.
+000840
+000850     01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+000860         88  WS-EOF               VALUE 'Y'.
+000870
+000880*****************************************************************
+000890*    CONTROL TOTAL ACCUMULATORS                                 *
+000900*****************************************************************
+000910     01  WS-SCANNED-COUNT         PIC 9(07) COMP VALUE 0.
+000920     01  WS-ARCHIVED-COUNT        PIC 9(07) COMP VALUE 0.
+000930     01  WS-RETAINED-COUNT        PIC 9(07) COMP VALUE 0.
+000940
+000950*****************************************************************
+000960*    REPORT LINE LAYOUTS                                        *
+000970*****************************************************************
+000980     01  WS-SCANNED-LINE.
+000990         05  FILLER               PIC X(24) VALUE
+001000             'CUSTOMERS SCANNED.......'.
+001010         05  WS-RPT-SCANNED       PIC ZZZ,ZZ9.
+001020         05  FILLER               PIC X(48) VALUE SPACES.
+001030
+001040     01  WS-ARCHIVED-LINE.
+001050         05  FILLER               PIC X(24) VALUE
+001060             'CUSTOMERS ARCHIVED......'.
+001070         05  WS-RPT-ARCHIVED      PIC ZZZ,ZZ9.
+001080         05  FILLER               PIC X(48) VALUE SPACES.
+001090
+001100     01  WS-RETAINED-LINE.
+001110         05  FILLER               PIC X(24) VALUE
+001120             'CUSTOMERS RETAINED......'.
+001130         05  WS-RPT-RETAINED      PIC ZZZ,ZZ9.
+001140         05  FILLER               PIC X(48) VALUE SPACES.
+001150
+001160 PROCEDURE DIVISION.
+001170*****************************************************************
+001180*    0000-MAINLINE                                              *
+001190*****************************************************************
+001200 0000-MAINLINE.
+001210     PERFORM 1000-INITIALIZE
+001220         THRU 1000-INITIALIZE-EXIT.
+001230
+001240     PERFORM 2000-PROCESS-CUSTOMER
+001250         THRU 2000-PROCESS-CUSTOMER-EXIT
+001260         UNTIL WS-EOF.
+001270
+001280     PERFORM 3000-PRINT-SUMMARY
+001290         THRU 3000-PRINT-SUMMARY-EXIT.
+001300
+001310     PERFORM 9999-TERMINATE
+001320         THRU 9999-TERMINATE-EXIT.
+001330
+001340     STOP RUN.
+001350
+001360*****************************************************************
+001370*    1000-INITIALIZE                                            *
+001380*****************************************************************
+001390 1000-INITIALIZE.
+001400     OPEN INPUT CUSTOMER-MASTER-FILE.
+001410     IF NOT WS-CUST-OK
+001420         DISPLAY 'YEARPRG1: OPEN CUSTOMER-MASTER FAILED '
+001430             WS-CUST-FILE-STATUS
+001440         MOVE 'Y' TO WS-EOF-SW
+001450     END-IF.
+001460
+001470     OPEN OUTPUT CUSTOMER-ARCHIVE-FILE.
+001480     IF NOT WS-ARC-OK
+001490         DISPLAY 'YEARPRG1: OPEN CUSTOMER-ARCHIVE-FILE FAILED '
+001500             WS-ARC-FILE-STATUS
+001510     END-IF.
+001520
+001530     OPEN OUTPUT CUSTOMER-MASTER-PURGED.
+001540     IF NOT WS-PRG-OK
+001550         DISPLAY 'YEARPRG1: OPEN CUSTOMER-MASTER-PURGED FAILED '
+001560             WS-PRG-FILE-STATUS
+001570     END-IF.
+001580
+001590     OPEN OUTPUT YEAR-END-RPT.
+001600     IF NOT WS-RPT-OK
+001610         DISPLAY 'YEARPRG1: OPEN YEAR-END-RPT FAILED '
+001620             WS-RPT-FILE-STATUS
+001630     END-IF.
+001640
+001650     PERFORM 8000-READ-CUSTOMER-MASTER
+001660         THRU 8000-READ-CUSTOMER-MASTER-EXIT.
+001670 1000-INITIALIZE-EXIT.
+001680     EXIT.
+001690
+001700*****************************************************************
+001710*    2000-PROCESS-CUSTOMER                                      *
+001720*    AN INACTIVE CUSTOMER IS ARCHIVED AND DROPPED FROM THE       *
+001730*    PURGED MASTER; EVERY OTHER CUSTOMER PASSES THROUGH TO THE   *
+001740*    PURGED MASTER UNCHANGED.  EITHER WAY THE RECORD IS COUNTED  *
+001750*    AS SCANNED AND THE NEXT RECORD IS READ.                     *
+001760*****************************************************************
+001770 2000-PROCESS-CUSTOMER.
+001780     ADD 1 TO WS-SCANNED-COUNT.
+001790
+001800     IF CUST-INACTIVE OF CUSTOMER-REC
+001810         PERFORM 2100-ARCHIVE-CUSTOMER
+001820             THRU 2100-ARCHIVE-CUSTOMER-EXIT
+001830     ELSE
+001840         PERFORM 2200-RETAIN-CUSTOMER
+001850             THRU 2200-RETAIN-CUSTOMER-EXIT
+001860     END-IF.
+001870
+001880     PERFORM 8000-READ-CUSTOMER-MASTER
+001890         THRU 8000-READ-CUSTOMER-MASTER-EXIT.
+001900 2000-PROCESS-CUSTOMER-EXIT.
+001910     EXIT.
+001920
+001930*****************************************************************
+001940*    2100-ARCHIVE-CUSTOMER                                      *
+001950*    WRITE THE CURRENT CUSTOMER TO THE YEAR-END ARCHIVE.  THE    *
+001960*    RECORD IS NOT ALSO WRITTEN TO CUSTOMER-MASTER-PURGED, SO    *
+001970*    IT IS PURGED FROM THE POPULATION THE NEXT CYCLE WILL LOAD.  *
+001980*****************************************************************
+001990 2100-ARCHIVE-CUSTOMER.
+002000     MOVE CUST-ID OF CUSTOMER-REC       TO ARC-ID.
+002010     MOVE CUST-NAME OF CUSTOMER-REC     TO ARC-NAME.
+002020     MOVE CUST-ADDR OF CUSTOMER-REC     TO ARC-ADDR.
+002030     MOVE CUST-STATUS OF CUSTOMER-REC   TO ARC-STATUS.
+002040     MOVE CUST-CURRENCY-CODE OF CUSTOMER-REC
+002050         TO ARC-CURRENCY-CODE.
+002060     MOVE CUST-BALANCE OF CUSTOMER-REC  TO ARC-BALANCE.
+002070     WRITE CUSTOMER-ARCHIVE-REC.
+002080     ADD 1 TO WS-ARCHIVED-COUNT.
+002090 2100-ARCHIVE-CUSTOMER-EXIT.
+002100     EXIT.
+002110
+002120*****************************************************************
+002130*    2200-RETAIN-CUSTOMER                                       *
+002140*    CARRY THE CURRENT CUSTOMER FORWARD TO CUSTOMER-MASTER-      *
+002150*    PURGED UNCHANGED.                                          *
+002160*****************************************************************
+002170 2200-RETAIN-CUSTOMER.
+002180     MOVE CUSTOMER-REC TO CUSTOMER-PURGED-REC.
+002190     WRITE CUSTOMER-PURGED-REC.
+002200     ADD 1 TO WS-RETAINED-COUNT.
+002210 2200-RETAIN-CUSTOMER-EXIT.
+002220     EXIT.
+002230
+002240*****************************************************************
+002250*    3000-PRINT-SUMMARY                                         *
+002260*    WRITE THE SCANNED/ARCHIVED/RETAINED COUNTS TO YEAR-END-RPT. *
+002270*****************************************************************
+002280 3000-PRINT-SUMMARY.
+002290     MOVE WS-SCANNED-COUNT  TO WS-RPT-SCANNED.
+002300     WRITE YEAR-END-RPT-LINE FROM WS-SCANNED-LINE.
+002310
+002320     MOVE WS-ARCHIVED-COUNT TO WS-RPT-ARCHIVED.
+002330     WRITE YEAR-END-RPT-LINE FROM WS-ARCHIVED-LINE.
+002340
+002350     MOVE WS-RETAINED-COUNT TO WS-RPT-RETAINED.
+002360     WRITE YEAR-END-RPT-LINE FROM WS-RETAINED-LINE.
+002370 3000-PRINT-SUMMARY-EXIT.
+002380     EXIT.
+002390
+002400*****************************************************************
+002410*    8000-READ-CUSTOMER-MASTER                                  *
+002420*****************************************************************
+002430 8000-READ-CUSTOMER-MASTER.
+002440     READ CUSTOMER-MASTER-FILE
+002450         AT END
+002460             MOVE 'Y' TO WS-EOF-SW
+002470     END-READ.
+002480 8000-READ-CUSTOMER-MASTER-EXIT.
+002490     EXIT.
+002500
+002510*****************************************************************
+002520*    9999-TERMINATE                                             *
+002530*****************************************************************
+002540 9999-TERMINATE.
+002550     IF WS-CUST-OK OR WS-CUST-EOF
+002560         CLOSE CUSTOMER-MASTER-FILE
+002570     END-IF.
+002580     CLOSE CUSTOMER-ARCHIVE-FILE.
+002590     CLOSE CUSTOMER-MASTER-PURGED.
+002600     CLOSE YEAR-END-RPT.
+002610 9999-TERMINATE-EXIT.
+002620     EXIT.

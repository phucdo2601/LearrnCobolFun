@@ -0,0 +1,262 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    CUSTCSV1.
+000030 AUTHOR.        PD.
+000040 INSTALLATION.  LEARNCOBOLFUN BATCH.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD-HISTORY                                                *
+000090*    2026-08-09  PD  ORIGINAL - CSV EXTRACT OF CUSTOMER-MASTER   *
+000100*                    FOR DOWNSTREAM/EXTERNAL SYSTEMS THAT CANNOT *
+000110*                    READ THE INDEXED MASTER FILE DIRECTLY.      *
+000120*    2026-08-09  PD  ADDED A TRAILER LINE CARRYING THE RECORD    *
+000130*                    COUNT AND A HASH TOTAL OF CUST-BALANCE, SO  *
+000140*                    THE RECEIVING SYSTEM CAN CONFIRM THE FILE   *
+000150*                    WAS NOT TRUNCATED OR DAMAGED IN TRANSIT.    *
+000160*    2026-08-09  PD  BEFORE WRITING A NEW EXTRACT, TODAY'S       *
+000170*                    EXTRACT IS ROLLED INTO THE PREVIOUS-        *
+000180*                    GENERATION FILE (CUSTCSVP) SO CUSTCDF1 CAN  *
+000190*                    DIFF THE TWO GENERATIONS WITHOUT EITHER     *
+000200*                    ONE BEING OVERWRITTEN FIRST.                *
+000210*    2026-08-09  PD  SWITCHED THE CSV COLUMN DELIMITER FROM A    *
+000220*                    COMMA TO A PIPE.  CUST-ADDR IS FREE-FORM    *
+000230*                    AND CAN LEGITIMATELY CONTAIN A COMMA, WHICH *
+000240*                    WOULD SHIFT EVERY FIELD AFTER IT OUT OF     *
+000250*                    ALIGNMENT WHEN CUSTCDF1 UNSTRINGS THE LINE  *
+000260*                    BACK APART.                                *
+000270*****************************************************************
+000280 ENVIRONMENT DIVISION.
+000290 INPUT-OUTPUT SECTION.
+000300 FILE-CONTROL.
+000310     SELECT CUSTOMER-MASTER-FILE ASSIGN TO CUSTMAST
+000320         ORGANIZATION IS INDEXED
+000330         ACCESS MODE IS SEQUENTIAL
+000340         RECORD KEY IS CUST-ID
+000350         FILE STATUS IS WS-CUST-FILE-STATUS.
+000360
+000370     SELECT CUSTOMER-CSV-FILE ASSIGN TO CUSTCSV
+000380         ORGANIZATION IS LINE SEQUENTIAL
+000390         FILE STATUS IS WS-CSV-FILE-STATUS.
+000400
+000410     SELECT CUSTOMER-CSV-PREV-FILE ASSIGN TO CUSTCSVP
+000420         ORGANIZATION IS LINE SEQUENTIAL
+000430         FILE STATUS IS WS-PRV-FILE-STATUS.
+000440
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  CUSTOMER-MASTER-FILE
+000480     LABEL RECORDS ARE STANDARD.
+000490     COPY CUSTMAST.
+000500
+000510 FD  CUSTOMER-CSV-FILE
+000520     LABEL RECORDS ARE STANDARD.
+000530     01  CSV-OUT-LINE             PIC X(80).
+000540
+000550 FD  CUSTOMER-CSV-PREV-FILE
+000560     LABEL RECORDS ARE STANDARD.
+000570     01  PRV-OUT-LINE             PIC X(80).
+000580
+000590 WORKING-STORAGE SECTION.
+000600     01  WS-CUST-FILE-STATUS      PIC X(02).
+000610         88  WS-CUST-OK           VALUE '00'.
+000620         88  WS-CUST-EOF          VALUE '10'.
+000630
+000640     01  WS-CSV-FILE-STATUS       PIC X(02).
+000650         88  WS-CSV-OK            VALUE '00'.
+000660         88  WS-CSV-NOT-FOUND     VALUE '35'.
+000670
+000680     01  WS-PRV-FILE-STATUS       PIC X(02).
+000690         88  WS-PRV-OK            VALUE '00'.
+000700
+000710     01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+000720         88  WS-EOF               VALUE 'Y'.
+000730
+000740     01  WS-ROTATE-EOF-SW         PIC X(01) VALUE 'N'.
+000750         88  WS-ROTATE-EOF        VALUE 'Y'.
+000760
+000770     01  WS-RECORD-COUNT          PIC 9(07) COMP VALUE 0.
+000780     01  WS-HASH-TOTAL            PIC S9(09)V9(02) COMP-3
+000790                                  VALUE 0.
+000800
+000810*****************************************************************
+000820*    EDITED FIELDS USED TO BUILD EACH CSV OUTPUT LINE            *
+000830*****************************************************************
+000840     01  WS-CSV-BALANCE           PIC -(7)9.99.
+000850
+000860*****************************************************************
+000870*    CSV HEADER LINE                                             *
+000880*****************************************************************
+000890     01  WS-CSV-HEADER            PIC X(80) VALUE
+000900         'CUST-ID|CUST-NAME|CUST-ADDR|CUST-STATUS|CUST-BALANCE'.
+000910
+000920*****************************************************************
+000930*    CSV TRAILER LINE                                           *
+000940*****************************************************************
+000950     01  WS-CSV-TRAILER.
+000960         05  FILLER               PIC X(08) VALUE 'TRAILER|'.
+000970         05  WS-TRL-RECORD-COUNT  PIC 9(07).
+000980         05  FILLER               PIC X(01) VALUE '|'.
+000990         05  WS-TRL-HASH-TOTAL    PIC -(8)9.99.
+001000         05  FILLER               PIC X(33).
+001010
+001020 PROCEDURE DIVISION.
+001030*****************************************************************
+001040*    0000-MAINLINE                                              *
+001050*****************************************************************
+001060 0000-MAINLINE.
+001070     PERFORM 1400-ROTATE-GENERATION
+001080         THRU 1400-ROTATE-GENERATION-EXIT.
+001090
+001100     PERFORM 1000-INITIALIZE
+001110         THRU 1000-INITIALIZE-EXIT.
+001120
+001130     PERFORM 2000-EXTRACT-CUSTOMER
+001140         THRU 2000-EXTRACT-CUSTOMER-EXIT
+001150         UNTIL WS-EOF.
+001160
+001170     DISPLAY 'CUSTCSV1: RECORDS EXTRACTED..... ' WS-RECORD-COUNT.
+001180
+001190     PERFORM 9999-TERMINATE
+001200         THRU 9999-TERMINATE-EXIT.
+001210
+001220     STOP RUN.
+001230
+001240*****************************************************************
+001250*    1000-INITIALIZE                                            *
+001260*****************************************************************
+001270 1000-INITIALIZE.
+001280     OPEN INPUT CUSTOMER-MASTER-FILE.
+001290     IF NOT WS-CUST-OK
+001300         DISPLAY 'CUSTCSV1: OPEN CUSTOMER-MASTER FAILED '
+001310             WS-CUST-FILE-STATUS
+001320         MOVE 'Y' TO WS-EOF-SW
+001330     END-IF.
+001340
+001350     OPEN OUTPUT CUSTOMER-CSV-FILE.
+001360     IF NOT WS-CSV-OK
+001370         DISPLAY 'CUSTCSV1: OPEN CUSTOMER-CSV-FILE FAILED '
+001380             WS-CSV-FILE-STATUS
+001390         MOVE 'Y' TO WS-EOF-SW
+001400     END-IF.
+001410
+001420     WRITE CSV-OUT-LINE FROM WS-CSV-HEADER.
+001430
+001440     PERFORM 8000-READ-CUSTOMER
+001450         THRU 8000-READ-CUSTOMER-EXIT.
+001460 1000-INITIALIZE-EXIT.
+001470     EXIT.
+001480
+001490*****************************************************************
+001500*    1400-ROTATE-GENERATION                                     *
+001510*    BEFORE THE NEW EXTRACT IS WRITTEN, COPY TODAY'S CUSTCSV -   *
+001520*    WHICH IS ABOUT TO BE OVERWRITTEN AND BECOME YESTERDAY'S     *
+001530*    EXTRACT - INTO CUSTCSVP, THE PREVIOUS-GENERATION FILE.      *
+001540*    A FIRST-EVER RUN WITH NO EXISTING CUSTCSV HAS NOTHING TO    *
+001550*    ROLL FORWARD, SO IT IS SIMPLY SKIPPED.                      *
+001560*****************************************************************
+001570 1400-ROTATE-GENERATION.
+001580     OPEN INPUT CUSTOMER-CSV-FILE.
+001590     IF WS-CSV-NOT-FOUND
+001600         GO TO 1400-ROTATE-GENERATION-EXIT
+001610     END-IF.
+001620     IF NOT WS-CSV-OK
+001630         DISPLAY 'CUSTCSV1: OPEN CUSTOMER-CSV-FILE (ROTATE) '
+001640            'FAILED ' WS-CSV-FILE-STATUS
+001650         GO TO 1400-ROTATE-GENERATION-EXIT
+001660     END-IF.
+001670
+001680     OPEN OUTPUT CUSTOMER-CSV-PREV-FILE.
+001690     IF NOT WS-PRV-OK
+001700         DISPLAY 'CUSTCSV1: OPEN CUSTOMER-CSV-PREV-FILE FAILED '
+001710            WS-PRV-FILE-STATUS
+001720         CLOSE CUSTOMER-CSV-FILE
+001730         GO TO 1400-ROTATE-GENERATION-EXIT
+001740     END-IF.
+001750
+001760     PERFORM 8200-READ-PRIOR-CSV
+001770         THRU 8200-READ-PRIOR-CSV-EXIT.
+001780     PERFORM 1450-COPY-GENERATION-LINE
+001790         THRU 1450-COPY-GENERATION-LINE-EXIT
+001800         UNTIL WS-ROTATE-EOF.
+001810
+001820     CLOSE CUSTOMER-CSV-FILE.
+001830     CLOSE CUSTOMER-CSV-PREV-FILE.
+001840 1400-ROTATE-GENERATION-EXIT.
+001850     EXIT.
+001860
+001870*****************************************************************
+001880*    1450-COPY-GENERATION-LINE                                  *
+001890*****************************************************************
+001900 1450-COPY-GENERATION-LINE.
+001910     WRITE PRV-OUT-LINE FROM CSV-OUT-LINE.
+001920     PERFORM 8200-READ-PRIOR-CSV
+001930         THRU 8200-READ-PRIOR-CSV-EXIT.
+001940 1450-COPY-GENERATION-LINE-EXIT.
+001950     EXIT.
+001960
+001970*****************************************************************
+001980*    2000-EXTRACT-CUSTOMER                                      *
+001990*    BUILD ONE PIPE-DELIMITED OUTPUT LINE FOR THE CURRENT        *
+002000*    CUSTOMER-MASTER RECORD AND READ THE NEXT ONE.               *
+002010*****************************************************************
+002020 2000-EXTRACT-CUSTOMER.
+002030     MOVE CUST-BALANCE TO WS-CSV-BALANCE.
+002040
+002050     STRING CUST-ID        DELIMITED BY SIZE
+002060             '|'           DELIMITED BY SIZE
+002070             CUST-NAME     DELIMITED BY SIZE
+002080             '|'           DELIMITED BY SIZE
+002090             CUST-ADDR     DELIMITED BY SIZE
+002100             '|'           DELIMITED BY SIZE
+002110             CUST-STATUS   DELIMITED BY SIZE
+002120             '|'           DELIMITED BY SIZE
+002130             WS-CSV-BALANCE DELIMITED BY SIZE
+002140         INTO CSV-OUT-LINE
+002150     END-STRING.
+002160
+002170     WRITE CSV-OUT-LINE.
+002180     ADD 1 TO WS-RECORD-COUNT.
+002190     ADD CUST-BALANCE TO WS-HASH-TOTAL.
+002200
+002210     PERFORM 8000-READ-CUSTOMER
+002220         THRU 8000-READ-CUSTOMER-EXIT.
+002230 2000-EXTRACT-CUSTOMER-EXIT.
+002240     EXIT.
+002250
+002260*****************************************************************
+002270*    8000-READ-CUSTOMER                                         *
+002280*****************************************************************
+002290 8000-READ-CUSTOMER.
+002300     READ CUSTOMER-MASTER-FILE
+002310         AT END
+002320             MOVE 'Y' TO WS-EOF-SW
+002330     END-READ.
+002340 8000-READ-CUSTOMER-EXIT.
+002350     EXIT.
+002360
+002370*****************************************************************
+002380*    8200-READ-PRIOR-CSV                                        *
+002390*    READ ONE LINE OF TODAY'S CUSTCSV WHILE IT IS BEING ROLLED  *
+002400*    FORWARD INTO CUSTCSVP.                                     *
+002410*****************************************************************
+002420 8200-READ-PRIOR-CSV.
+002430     READ CUSTOMER-CSV-FILE
+002440         AT END
+002450            MOVE 'Y' TO WS-ROTATE-EOF-SW
+002460     END-READ.
+002470 8200-READ-PRIOR-CSV-EXIT.
+002480     EXIT.
+002490
+002500*****************************************************************
+002510*    9999-TERMINATE                                             *
+002520*****************************************************************
+002530 9999-TERMINATE.
+002540     IF WS-CUST-OK OR WS-CUST-EOF
+002550         CLOSE CUSTOMER-MASTER-FILE
+002560     END-IF.
+002570     MOVE WS-RECORD-COUNT TO WS-TRL-RECORD-COUNT.
+002580     MOVE WS-HASH-TOTAL   TO WS-TRL-HASH-TOTAL.
+002590     WRITE CSV-OUT-LINE FROM WS-CSV-TRAILER.
+002600     CLOSE CUSTOMER-CSV-FILE.
+002610 9999-TERMINATE-EXIT.
+002620     EXIT.

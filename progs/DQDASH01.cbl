@@ -0,0 +1,284 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    DQDASH01.
+000030 AUTHOR.        PD.
+000040 INSTALLATION.  LEARNCOBOLFUN BATCH.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD-HISTORY                                                *
+000090*    2026-08-09  PD  ORIGINAL - DATA-QUALITY DASHBOARD REPORT.   *
+000100*                    SCANS ITEM-MASTER AND CUSTOMER-MASTER AND   *
+000110*                    COUNTS SIMPLE FIELD-LEVEL QUALITY DEFECTS   *
+000120*                    (BLANK NAMES, ZERO PRICES, INVALID STATUS   *
+000130*                    CODES) SO DATA-QUALITY TRENDS CAN BE        *
+000140*                    TRACKED ACROSS RUNS WITHOUT READING EVERY   *
+000150*                    EXCEPTION REPORT BY HAND.                   *
+000160*****************************************************************
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT ITEM-MASTER-FILE ASSIGN TO ITEMMAST
+000210         ORGANIZATION IS INDEXED
+000220         ACCESS MODE IS SEQUENTIAL
+000230         RECORD KEY IS ITM-ID
+000240         FILE STATUS IS WS-ITM-FILE-STATUS.
+000250
+000260     SELECT CUSTOMER-MASTER-FILE ASSIGN TO CUSTMAST
+000270         ORGANIZATION IS INDEXED
+000280         ACCESS MODE IS SEQUENTIAL
+000290         RECORD KEY IS CUST-ID
+000300         FILE STATUS IS WS-CUST-FILE-STATUS.
+000310
+000320     SELECT DATA-QUALITY-RPT ASSIGN TO DQDASHRP
+000330         ORGANIZATION IS LINE SEQUENTIAL
+000340         FILE STATUS IS WS-RPT-FILE-STATUS.
+000350
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD  ITEM-MASTER-FILE
+000390     LABEL RECORDS ARE STANDARD.
+000400     COPY ITMMAST.
+000410
+000420 FD  CUSTOMER-MASTER-FILE
+000430     LABEL RECORDS ARE STANDARD.
+000440     COPY CUSTMAST.
+000450
+000460 FD  DATA-QUALITY-RPT
+000470     LABEL RECORDS ARE STANDARD.
+000480     01  DQ-RPT-LINE              PIC X(80).
+000490
+000500 WORKING-STORAGE SECTION.
+000510     01  WS-ITM-FILE-STATUS       PIC X(02).
+000520         88  WS-ITM-OK            VALUE '00'.
+000530         88  WS-ITM-EOF           VALUE '10'.
+000540
+000550     01  WS-CUST-FILE-STATUS      PIC X(02).
+000560         88  WS-CUST-OK           VALUE '00'.
+000570         88  WS-CUST-EOF          VALUE '10'.
+000580
+000590     01  WS-RPT-FILE-STATUS       PIC X(02).
+000600         88  WS-RPT-OK            VALUE '00'.
+000610
+000620     01  WS-ITM-EOF-SW            PIC X(01) VALUE 'N'.
+000630         88  WS-ITM-DONE          VALUE 'Y'.
+000640
+000650     01  WS-CUST-EOF-SW           PIC X(01) VALUE 'N'.
+000660         88  WS-CUST-DONE         VALUE 'Y'.
+000670
+000680*****************************************************************
+000690*    DATA-QUALITY COUNTERS                                      *
+000700*****************************************************************
+000710     01  WS-ITM-COUNTERS.
+000720         05  WS-ITM-RECORD-COUNT  PIC 9(07) COMP VALUE 0.
+000730         05  WS-ITM-BLANK-NAME    PIC 9(07) COMP VALUE 0.
+000740         05  WS-ITM-ZERO-PRICE    PIC 9(07) COMP VALUE 0.
+000750
+000760     01  WS-CUST-COUNTERS.
+000770         05  WS-CUST-RECORD-COUNT PIC 9(07) COMP VALUE 0.
+000780         05  WS-CUST-BLANK-NAME   PIC 9(07) COMP VALUE 0.
+000790         05  WS-CUST-BLANK-ADDR   PIC 9(07) COMP VALUE 0.
+000800         05  WS-CUST-BAD-STATUS   PIC 9(07) COMP VALUE 0.
+000810         05  WS-CUST-BLANK-CURR   PIC 9(07) COMP VALUE 0.
+000820
+000830*****************************************************************
+000840*    REPORT LINE LAYOUTS                                       *
+000850*****************************************************************
+000860     01  WS-RPT-TITLE-LINE        PIC X(80) VALUE
+000870         'DATA-QUALITY DASHBOARD'.
+000880
+000890     01  WS-RPT-HDR-ITM           PIC X(80) VALUE
+000900         'ITEM-MASTER'.
+000910
+000920     01  WS-RPT-HDR-CUST          PIC X(80) VALUE
+000930         'CUSTOMER-MASTER'.
+000940
+000950     01  WS-RPT-DETAIL-LINE.
+000960         05  WS-RPT-LABEL         PIC X(30).
+000970         05  WS-RPT-COUNT         PIC ZZZ,ZZ9.
+000980         05  FILLER               PIC X(44) VALUE SPACES.
+000990
+001000 PROCEDURE DIVISION.
+001010*****************************************************************
+001020*    0000-MAINLINE                                              *
+001030*****************************************************************
+001040 0000-MAINLINE.
+001050     PERFORM 1000-INITIALIZE
+001060         THRU 1000-INITIALIZE-EXIT.
+001070
+001080     PERFORM 2000-SCAN-ITEM-MASTER
+001090         THRU 2000-SCAN-ITEM-MASTER-EXIT
+001100         UNTIL WS-ITM-DONE.
+001110
+001120     PERFORM 3000-SCAN-CUSTOMER-MASTER
+001130         THRU 3000-SCAN-CUSTOMER-MASTER-EXIT
+001140         UNTIL WS-CUST-DONE.
+001150
+001160     PERFORM 4000-PRINT-DASHBOARD
+001170         THRU 4000-PRINT-DASHBOARD-EXIT.
+001180
+001190     PERFORM 9999-TERMINATE
+001200         THRU 9999-TERMINATE-EXIT.
+001210
+001220     STOP RUN.
+001230
+001240*****************************************************************
+001250*    1000-INITIALIZE                                            *
+001260*****************************************************************
+001270 1000-INITIALIZE.
+001280     OPEN INPUT ITEM-MASTER-FILE.
+001290     IF NOT WS-ITM-OK
+001300         DISPLAY 'DQDASH01: OPEN ITEM-MASTER FAILED '
+001310             WS-ITM-FILE-STATUS
+001320         MOVE 'Y' TO WS-ITM-EOF-SW
+001330     END-IF.
+001340
+001350     OPEN INPUT CUSTOMER-MASTER-FILE.
+001360     IF NOT WS-CUST-OK
+001370         DISPLAY 'DQDASH01: OPEN CUSTOMER-MASTER FAILED '
+001380             WS-CUST-FILE-STATUS
+001390         MOVE 'Y' TO WS-CUST-EOF-SW
+001400     END-IF.
+001410
+001420     OPEN OUTPUT DATA-QUALITY-RPT.
+001430     IF NOT WS-RPT-OK
+001440         DISPLAY 'DQDASH01: OPEN DATA-QUALITY-RPT FAILED '
+001450             WS-RPT-FILE-STATUS
+001460     END-IF.
+001470
+001480     PERFORM 8000-READ-ITEM-MASTER
+001490         THRU 8000-READ-ITEM-MASTER-EXIT.
+001500
+001510     PERFORM 8100-READ-CUSTOMER-MASTER
+001520         THRU 8100-READ-CUSTOMER-MASTER-EXIT.
+001530 1000-INITIALIZE-EXIT.
+001540     EXIT.
+001550
+001560*****************************************************************
+001570*    2000-SCAN-ITEM-MASTER                                      *
+001580*    CHECK THE CURRENT ITEM-MASTER RECORD FOR QUALITY DEFECTS    *
+001590*    AND READ THE NEXT ONE.                                      *
+001600*****************************************************************
+001610 2000-SCAN-ITEM-MASTER.
+001620     ADD 1 TO WS-ITM-RECORD-COUNT.
+001630
+001640     IF ITM-NAME = SPACES
+001650         ADD 1 TO WS-ITM-BLANK-NAME
+001660     END-IF.
+001670
+001680     IF ITM-NUM1 = 0
+001690         ADD 1 TO WS-ITM-ZERO-PRICE
+001700     END-IF.
+001710
+001720     PERFORM 8000-READ-ITEM-MASTER
+001730         THRU 8000-READ-ITEM-MASTER-EXIT.
+001740 2000-SCAN-ITEM-MASTER-EXIT.
+001750     EXIT.
+001760
+001770*****************************************************************
+001780*    3000-SCAN-CUSTOMER-MASTER                                  *
+001790*    CHECK THE CURRENT CUSTOMER-MASTER RECORD FOR QUALITY        *
+001800*    DEFECTS AND READ THE NEXT ONE.                              *
+001810*****************************************************************
+001820 3000-SCAN-CUSTOMER-MASTER.
+001830     ADD 1 TO WS-CUST-RECORD-COUNT.
+001840
+001850     IF CUST-NAME = SPACES
+001860         ADD 1 TO WS-CUST-BLANK-NAME
+001870     END-IF.
+001880
+001890     IF CUST-ADDR = SPACES
+001900         ADD 1 TO WS-CUST-BLANK-ADDR
+001910     END-IF.
+001920
+001930     IF NOT CUST-ACTIVE AND NOT CUST-INACTIVE
+001940         ADD 1 TO WS-CUST-BAD-STATUS
+001950     END-IF.
+001960
+001970     IF CUST-CURRENCY-CODE = SPACES
+001980         ADD 1 TO WS-CUST-BLANK-CURR
+001990     END-IF.
+002000
+002010     PERFORM 8100-READ-CUSTOMER-MASTER
+002020         THRU 8100-READ-CUSTOMER-MASTER-EXIT.
+002030 3000-SCAN-CUSTOMER-MASTER-EXIT.
+002040     EXIT.
+002050
+002060*****************************************************************
+002070*    4000-PRINT-DASHBOARD                                       *
+002080*    WRITE THE DATA-QUALITY DASHBOARD LINES TO THE REPORT.       *
+002090*****************************************************************
+002100 4000-PRINT-DASHBOARD.
+002110     WRITE DQ-RPT-LINE FROM WS-RPT-TITLE-LINE.
+002120     WRITE DQ-RPT-LINE FROM WS-RPT-HDR-ITM.
+002130
+002140     MOVE 'RECORDS SCANNED' TO WS-RPT-LABEL.
+002150     MOVE WS-ITM-RECORD-COUNT TO WS-RPT-COUNT.
+002160     WRITE DQ-RPT-LINE FROM WS-RPT-DETAIL-LINE.
+002170
+002180     MOVE 'BLANK ITM-NAME' TO WS-RPT-LABEL.
+002190     MOVE WS-ITM-BLANK-NAME TO WS-RPT-COUNT.
+002200     WRITE DQ-RPT-LINE FROM WS-RPT-DETAIL-LINE.
+002210
+002220     MOVE 'ZERO ITM-NUM1' TO WS-RPT-LABEL.
+002230     MOVE WS-ITM-ZERO-PRICE TO WS-RPT-COUNT.
+002240     WRITE DQ-RPT-LINE FROM WS-RPT-DETAIL-LINE.
+002250
+002260     WRITE DQ-RPT-LINE FROM WS-RPT-HDR-CUST.
+002270
+002280     MOVE 'RECORDS SCANNED' TO WS-RPT-LABEL.
+002290     MOVE WS-CUST-RECORD-COUNT TO WS-RPT-COUNT.
+002300     WRITE DQ-RPT-LINE FROM WS-RPT-DETAIL-LINE.
+002310
+002320     MOVE 'BLANK CUST-NAME' TO WS-RPT-LABEL.
+002330     MOVE WS-CUST-BLANK-NAME TO WS-RPT-COUNT.
+002340     WRITE DQ-RPT-LINE FROM WS-RPT-DETAIL-LINE.
+002350
+002360     MOVE 'BLANK CUST-ADDR' TO WS-RPT-LABEL.
+002370     MOVE WS-CUST-BLANK-ADDR TO WS-RPT-COUNT.
+002380     WRITE DQ-RPT-LINE FROM WS-RPT-DETAIL-LINE.
+002390
+002400     MOVE 'INVALID CUST-STATUS' TO WS-RPT-LABEL.
+002410     MOVE WS-CUST-BAD-STATUS TO WS-RPT-COUNT.
+002420     WRITE DQ-RPT-LINE FROM WS-RPT-DETAIL-LINE.
+002430
+002440     MOVE 'BLANK CUST-CURRENCY-CODE' TO WS-RPT-LABEL.
+002450     MOVE WS-CUST-BLANK-CURR TO WS-RPT-COUNT.
+002460     WRITE DQ-RPT-LINE FROM WS-RPT-DETAIL-LINE.
+002470 4000-PRINT-DASHBOARD-EXIT.
+002480     EXIT.
+002490
+002500*****************************************************************
+002510*    8000-READ-ITEM-MASTER                                      *
+002520*****************************************************************
+002530 8000-READ-ITEM-MASTER.
+002540     READ ITEM-MASTER-FILE
+002550         AT END
+002560             MOVE 'Y' TO WS-ITM-EOF-SW
+002570     END-READ.
+002580 8000-READ-ITEM-MASTER-EXIT.
+002590     EXIT.
+002600
+002610*****************************************************************
+002620*    8100-READ-CUSTOMER-MASTER                                  *
+002630*****************************************************************
+002640 8100-READ-CUSTOMER-MASTER.
+002650     READ CUSTOMER-MASTER-FILE
+002660         AT END
+002670             MOVE 'Y' TO WS-CUST-EOF-SW
+002680     END-READ.
+002690 8100-READ-CUSTOMER-MASTER-EXIT.
+002700     EXIT.
+002710
+002720*****************************************************************
+002730*    9999-TERMINATE                                             *
+002740*****************************************************************
+002750 9999-TERMINATE.
+002760     IF WS-ITM-OK OR WS-ITM-EOF
+002770         CLOSE ITEM-MASTER-FILE
+002780     END-IF.
+002790     IF WS-CUST-OK OR WS-CUST-EOF
+002800         CLOSE CUSTOMER-MASTER-FILE
+002810     END-IF.
+002820     CLOSE DATA-QUALITY-RPT.
+002830 9999-TERMINATE-EXIT.
+002840     EXIT.

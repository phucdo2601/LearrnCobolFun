@@ -1,37 +1,451 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LEARN-DATA-TYPES.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-           01 WS-NUM1 PIC S9(3)V9(2).
-           01 WS-NUM2 PIC PPP999.
-           01 WS-NUM3 PIC S9(3)V9(2) VALUE -123.45.
-           01 WS-NAME PIC A(6) VALUE 'ABCDEF'.
-           01 WS-ID PIC X(5) VALUE 'A121$'.
-
-           *> Demo value clause
-           01 WS-NUM4 PIC 99V9 VALUE IS 3.5.
-           01 WS-NAME02 PIC A(6) VALUE 'ABCD'.
-           01 WS-ID02 PIC 99 VALUE ZERO.
-
-           *> Assign value on variable
-           01  MY-NUMBER  PIC PPP999 VALUE 123.
-           01  DISPLAY-NUMBER  PIC 9(3)V9(3).
-
-       PROCEDURE DIVISION.
-           DISPLAY "WS-NUM1: "WS-NUM1.
-           DISPLAY "WS-NUM2: "WS-NUM2.
-           DISPLAY "WS-NUM3: "WS-NUM3.
-           DISPLAY "WS-NAME: "WS-NAME.
-           DISPLAY "WS-ID: "WS-ID.
-
-            *> Display Demo value clause
-           DISPLAY "WS-NUM2: "WS-NUM2.
-           DISPLAY "WS-NAME2: "WS-NAME02.
-           DISPLAY "WS-ID2: "WS-ID02.
-
-           *> Assign value of MY-NUMBER TO DISPLAY-NUMBER
-           MOVE MY-NUMBER TO DISPLAY-NUMBER
-           DISPLAY "The value of MY-NUMBER is: " DISPLAY-NUMBER.
-
-       STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    LEARN-DATA-TYPES.
+000030 AUTHOR.        PD.
+000040 INSTALLATION.  LEARNCOBOLFUN BATCH.
+000050 DATE-WRITTEN.  2024-01-10.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD-HISTORY                                                *
+000090*    2024-01-10  PD  ORIGINAL - DATA TYPE DEMONSTRATION.        *
+000100*    2026-08-09  PD  CONVERTED WS-ID/WS-NAME/WS-NUM1 TO READ    *
+000110*                    FROM THE ITEM-MASTER FILE INSTEAD OF       *
+000120*                    COMPILED-IN VALUE CLAUSES.                 *
+000130*    2026-08-09  PD  ADDED ITEM-ID EDIT AND REJECT LISTING.     *
+000140*    2026-08-09  PD  THE CONTROL CARD NOW GOES THROUGH THE      *
+000150*                    SHARED 9500-VALIDATE-PARM-CARD FRONT END    *
+000160*                    BEFORE ITS FIELDS ARE USED.                 *
+000170*    2026-08-09  PD  REVIEW FIX - 1000-INITIALIZE FELL THROUGH   *
+000180*                    TO THE FIRST READ OF ITEM-MASTER-FILE EVEN  *
+000190*                    WHEN THE OPEN JUST ABOVE IT FAILED.  NOW    *
+000200*                    GOES TO 1000-INITIALIZE-EXIT ON A FAILED    *
+000210*                    OPEN, MATCHING LES03-IF-BAS-01.  ALSO, A    *
+000220*                   BLANK EDIT-SWITCH COLUMN ON THE CONTROL     *
+000230*                   CARD WAS MOVING SPACE OVER WS-EDIT-ENABLED- *
+000240*                   SW, SILENTLY DISABLING THE SHOP-DEFAULT     *
+000250*                   ITEM-ID EDIT - PARM-EDIT-SWITCH IS NOW      *
+000260*                   APPLIED ONLY WHEN PRESENT, THE SAME WAY     *
+000270*                   PARM-CKPT-INTERVAL ALREADY WAS BELOW.       *
+000280*****************************************************************
+000290 ENVIRONMENT DIVISION.
+000300 INPUT-OUTPUT SECTION.
+000310 FILE-CONTROL.
+000320     SELECT ITEM-MASTER-FILE ASSIGN TO ITEMMAST
+000330         ORGANIZATION IS INDEXED
+000340         ACCESS MODE IS SEQUENTIAL
+000350         RECORD KEY IS ITM-ID
+000360         FILE STATUS IS WS-ITM-FILE-STATUS.
+000370
+000380     SELECT ITEM-REJECT-FILE ASSIGN TO ITEMREJ
+000390         ORGANIZATION IS LINE SEQUENTIAL
+000400         FILE STATUS IS WS-REJ-FILE-STATUS.
+000410
+000420     SELECT SCALE-AUDIT-LOG ASSIGN TO SCLAUDT
+000430         ORGANIZATION IS LINE SEQUENTIAL
+000440         FILE STATUS IS WS-SCL-FILE-STATUS.
+000450
+000460     SELECT CONTROL-CARD-FILE ASSIGN TO PARMCARD
+000470         ORGANIZATION IS LINE SEQUENTIAL
+000480         FILE STATUS IS WS-PARM-FILE-STATUS.
+000490
+000500     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFILE
+000510         ORGANIZATION IS LINE SEQUENTIAL
+000520         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000530
+000540 DATA DIVISION.
+000550 FILE SECTION.
+000560 FD  ITEM-MASTER-FILE
+000570     LABEL RECORDS ARE STANDARD.
+000580     COPY ITMMAST.
+000590
+000600 FD  ITEM-REJECT-FILE
+000610     LABEL RECORDS ARE STANDARD.
+000620     COPY ITMREJ.
+000630
+000640 FD  SCALE-AUDIT-LOG
+000650     LABEL RECORDS ARE STANDARD.
+000660     COPY SCLAUDT.
+000670
+000680 FD  CONTROL-CARD-FILE
+000690     LABEL RECORDS ARE STANDARD.
+000700     COPY PARMCARD.
+000710
+000720 FD  CHECKPOINT-FILE
+000730     LABEL RECORDS ARE STANDARD.
+000740     COPY CKPTREC.
+000750
+000760 WORKING-STORAGE SECTION.
+000770*****************************************************************
+000780*    FILE STATUS AND END-OF-FILE SWITCHES                       *
+000790*****************************************************************
+000800     01  WS-ITM-FILE-STATUS       PIC X(02).
+000810         88  WS-ITM-OK            VALUE '00'.
+000820         88  WS-ITM-EOF           VALUE '10'.
+000830
+000840     01  WS-REJ-FILE-STATUS       PIC X(02).
+000850         88  WS-REJ-OK            VALUE '00'.
+000860
+000870     01  WS-SCL-FILE-STATUS       PIC X(02).
+000880         88  WS-SCL-OK            VALUE '00'.
+000890
+000900     01  WS-PARM-FILE-STATUS      PIC X(02).
+000910         88  WS-PARM-OK           VALUE '00'.
+000920         88  WS-PARM-NOT-FOUND    VALUE '35'.
+000930
+000940     01  WS-EDIT-ENABLED-SW       PIC X(01) VALUE 'Y'.
+000950         88  WS-EDIT-ENABLED      VALUE 'Y'.
+000960
+000970*****************************************************************
+000980*    CHECKPOINT/RESTART WORKING FIELDS                          *
+000990*****************************************************************
+001000     01  WS-CKPT-FILE-STATUS      PIC X(02).
+001010         88  WS-CKPT-OK           VALUE '00'.
+001020         88  WS-CKPT-NOT-FOUND    VALUE '35'.
+001030
+001040     01  WS-CKPT-INTERVAL         PIC 9(07) COMP.
+001050     01  WS-ITEMS-SINCE-CKPT      PIC 9(07) COMP VALUE 0.
+001060     01  WS-TOTAL-PROCESSED       PIC 9(09) COMP VALUE 0.
+001070     01  WS-RESTART-SW            PIC X(01) VALUE 'N'.
+001080         88  WS-RESTARTED         VALUE 'Y'.
+001090     01  WS-RESTART-ITM-ID        PIC X(05).
+001100
+001110     01  WS-SCL-BEFORE-VALUE      PIC 9(03)V9(03).
+001120     01  WS-SCL-AFTER-VALUE       PIC 9(03)V9(03).
+001130
+001140     01  WS-SWITCHES.
+001150         05  WS-EOF-SW            PIC X(01) VALUE 'N'.
+001160             88  WS-EOF           VALUE 'Y'.
+001170         05  WS-ITEM-REJECT-SW    PIC X(01) VALUE 'N'.
+001180             88  WS-ITEM-REJECTED VALUE 'Y'.
+001190
+001200*****************************************************************
+001210*    ITEM-ID EDIT WORKING FIELDS                                *
+001220*****************************************************************
+001230     01  WS-EDIT-SUB              PIC 9(02) COMP.
+001240     01  WS-INVALID-CHAR-CNT      PIC 9(02) COMP VALUE 0.
+001250     01  WS-ONE-CHAR              PIC X(01).
+001260
+001270*****************************************************************
+001280*    ORIGINAL DATA-TYPE DEMONSTRATION FIELDS                    *
+001290*****************************************************************
+001300     01  WS-NUM2                  PIC PPP999.
+001310     01  WS-NUM3                  PIC S9(3)V9(2) VALUE -123.45.
+001320
+001330     *> Demo value clause
+001340     01  WS-NUM4                  PIC 99V9 VALUE IS 3.5.
+001350     01  WS-NAME02                PIC A(6) VALUE 'ABCD'.
+001360     01  WS-ID02                  PIC 99 VALUE ZERO.
+001370
+001380     *> Assign value on variable
+001390     01  MY-NUMBER                PIC PPP999 VALUE 123.
+001400     01  DISPLAY-NUMBER           PIC 9(3)V9(3).
+001410
+001420 PROCEDURE DIVISION.
+001430*****************************************************************
+001440*    0000-MAINLINE                                              *
+001450*    TOP LEVEL CONTROL FOR THE ITEM DATA-TYPE DEMONSTRATION RUN.*
+001460*****************************************************************
+001470 0000-MAINLINE.
+001480     PERFORM 1000-INITIALIZE
+001490         THRU 1000-INITIALIZE-EXIT.
+001500
+001510     PERFORM 2000-PROCESS-ITEM
+001520         THRU 2000-PROCESS-ITEM-EXIT
+001530         UNTIL WS-EOF.
+001540
+001550     PERFORM 3000-DEMO-SCALED-FIELDS
+001560         THRU 3000-DEMO-SCALED-FIELDS-EXIT.
+001570
+001580     PERFORM 9999-TERMINATE
+001590         THRU 9999-TERMINATE-EXIT.
+001600
+001610     STOP RUN.
+001620
+001630*****************************************************************
+001640*    1000-INITIALIZE                                            *
+001650*    OPEN THE ITEM MASTER AND PRIME THE READ.                   *
+001660*****************************************************************
+001670 1000-INITIALIZE.
+001680     MOVE 1000 TO WS-CKPT-INTERVAL.
+001690     PERFORM 1050-READ-CONTROL-CARD
+001700         THRU 1050-READ-CONTROL-CARD-EXIT.
+001710
+001720     PERFORM 1060-CHECK-RESTART
+001730         THRU 1060-CHECK-RESTART-EXIT.
+001740
+001750     OPEN INPUT ITEM-MASTER-FILE.
+001760     IF NOT WS-ITM-OK
+001770         DISPLAY 'LEARN-DATA-TYPES: OPEN ITEM-MASTER FAILED '
+001780             WS-ITM-FILE-STATUS
+001790         MOVE 'Y' TO WS-EOF-SW
+001800         GO TO 1000-INITIALIZE-EXIT
+001810     END-IF.
+001820
+001830     IF WS-RESTARTED AND WS-ITM-OK
+001840         MOVE WS-RESTART-ITM-ID TO ITM-ID
+001850         START ITEM-MASTER-FILE KEY IS GREATER THAN ITM-ID
+001860             INVALID KEY
+001870                 MOVE 'Y' TO WS-EOF-SW
+001880         END-START
+001890         DISPLAY 'LEARN-DATA-TYPES: RESTARTED AFTER ITEM '
+001900             WS-RESTART-ITM-ID
+001910     END-IF.
+001920
+001930     OPEN OUTPUT ITEM-REJECT-FILE.
+001940     IF NOT WS-REJ-OK
+001950         DISPLAY 'LEARN-DATA-TYPES: OPEN ITEM-REJECT FAILED '
+001960             WS-REJ-FILE-STATUS
+001970     END-IF.
+001980
+001990     OPEN OUTPUT SCALE-AUDIT-LOG.
+002000     IF NOT WS-SCL-OK
+002010         DISPLAY 'LEARN-DATA-TYPES: OPEN SCALE-AUDIT-LOG FAILED '
+002020             WS-SCL-FILE-STATUS
+002030     END-IF.
+002040
+002050     PERFORM 8000-READ-ITEM-MASTER
+002060         THRU 8000-READ-ITEM-MASTER-EXIT.
+002070 1000-INITIALIZE-EXIT.
+002080     EXIT.
+002090
+002100*****************************************************************
+002110*    1050-READ-CONTROL-CARD                                     *
+002120*    READ THE SYSIN-STYLE CONTROL CARD.  THE CARD IS OPTIONAL - *
+002130*    WHEN IT IS NOT PRESENT THE RUN PROCEEDS WITH ITEM-ID       *
+002140*    EDITING ENABLED, THE SHOP DEFAULT.                         *
+002150*****************************************************************
+002160 1050-READ-CONTROL-CARD.
+002170     OPEN INPUT CONTROL-CARD-FILE.
+002180     IF WS-PARM-NOT-FOUND
+002190         GO TO 1050-READ-CONTROL-CARD-EXIT
+002200     END-IF.
+002210
+002220     IF NOT WS-PARM-OK
+002230         DISPLAY 'LEARN-DATA-TYPES: OPEN CONTROL-CARD FAILED '
+002240             WS-PARM-FILE-STATUS
+002250         GO TO 1050-READ-CONTROL-CARD-EXIT
+002260     END-IF.
+002270
+002280     READ CONTROL-CARD-FILE
+002290         AT END
+002300             CLOSE CONTROL-CARD-FILE
+002310             GO TO 1050-READ-CONTROL-CARD-EXIT
+002320     END-READ.
+002330
+002340     PERFORM 9500-VALIDATE-PARM-CARD
+002350         THRU 9500-VALIDATE-PARM-CARD-EXIT.
+002360
+002370     IF PARM-EDIT-SWITCH NOT = SPACE
+002380         MOVE PARM-EDIT-SWITCH TO WS-EDIT-ENABLED-SW
+002390     END-IF.
+002400     IF PARM-CKPT-INTERVAL > 0
+002410         MOVE PARM-CKPT-INTERVAL TO WS-CKPT-INTERVAL
+002420     END-IF.
+002430     CLOSE CONTROL-CARD-FILE.
+002440 1050-READ-CONTROL-CARD-EXIT.
+002450     EXIT.
+002460
+002470*****************************************************************
+002480*    1060-CHECK-RESTART                                         *
+002490*    LOOK FOR A CHECKPOINT FROM A PRIOR RUN THAT ABENDED.  WHEN *
+002500*    ONE IS FOUND THE ITEM-MASTER READ IS REPOSITIONED PAST THE *
+002510*    LAST ITEM THAT WAS SUCCESSFULLY PROCESSED.                 *
+002520*****************************************************************
+002530 1060-CHECK-RESTART.
+002540     OPEN INPUT CHECKPOINT-FILE.
+002550     IF WS-CKPT-NOT-FOUND
+002560         GO TO 1060-CHECK-RESTART-EXIT
+002570     END-IF.
+002580
+002590     IF NOT WS-CKPT-OK
+002600         DISPLAY 'LEARN-DATA-TYPES: OPEN CHECKPOINT FAILED '
+002610             WS-CKPT-FILE-STATUS
+002620         GO TO 1060-CHECK-RESTART-EXIT
+002630     END-IF.
+002640
+002650     READ CHECKPOINT-FILE
+002660         AT END
+002670             CLOSE CHECKPOINT-FILE
+002680             GO TO 1060-CHECK-RESTART-EXIT
+002690     END-READ.
+002700
+002710     MOVE CKPT-LAST-ITM-ID TO WS-RESTART-ITM-ID.
+002720     MOVE CKPT-RECORDS-PROCESSED TO WS-TOTAL-PROCESSED.
+002730     MOVE 'Y' TO WS-RESTART-SW.
+002740     CLOSE CHECKPOINT-FILE.
+002750 1060-CHECK-RESTART-EXIT.
+002760     EXIT.
+002770
+002780*****************************************************************
+002790*    2000-PROCESS-ITEM                                          *
+002800*    EDIT THE CURRENT ITEM-MASTER RECORD.  DISPLAY GOOD RECORDS  *
+002810*    AND ROUTE EDIT FAILURES TO THE REJECT LISTING.  READ NEXT. *
+002820*****************************************************************
+002830 2000-PROCESS-ITEM.
+002840     MOVE 'N' TO WS-ITEM-REJECT-SW.
+002850     IF WS-EDIT-ENABLED
+002860         PERFORM 2100-EDIT-ITEM-ID
+002870             THRU 2100-EDIT-ITEM-ID-EXIT
+002880     END-IF.
+002890
+002900     IF WS-ITEM-REJECTED
+002910         PERFORM 2200-WRITE-REJECT
+002920             THRU 2200-WRITE-REJECT-EXIT
+002930     ELSE
+002940         DISPLAY 'WS-NUM1: ' ITM-NUM1
+002950         DISPLAY 'WS-NAME: ' ITM-NAME
+002960         DISPLAY 'WS-ID: '   ITM-ID
+002970     END-IF.
+002980
+002990     ADD 1 TO WS-TOTAL-PROCESSED.
+003000     ADD 1 TO WS-ITEMS-SINCE-CKPT.
+003010     MOVE ITM-ID TO WS-RESTART-ITM-ID.
+003020     IF WS-ITEMS-SINCE-CKPT >= WS-CKPT-INTERVAL
+003030         PERFORM 8100-WRITE-CHECKPOINT
+003040             THRU 8100-WRITE-CHECKPOINT-EXIT
+003050     END-IF.
+003060
+003070     PERFORM 8000-READ-ITEM-MASTER
+003080         THRU 8000-READ-ITEM-MASTER-EXIT.
+003090 2000-PROCESS-ITEM-EXIT.
+003100     EXIT.
+003110
+003120*****************************************************************
+003130*    2100-EDIT-ITEM-ID                                          *
+003140*    VALIDATE ITM-ID CONTAINS ONLY ALPHA-NUMERIC CHARACTERS.    *
+003150*    SETS WS-ITEM-REJECT-SW TO Y WHEN ANY OTHER CHARACTER IS    *
+003160*    FOUND (E.G. '$', SPACES EMBEDDED IN A FEED FILE KEY).      *
+003170*****************************************************************
+003180 2100-EDIT-ITEM-ID.
+003190     MOVE 0 TO WS-INVALID-CHAR-CNT.
+003200     MOVE 1 TO WS-EDIT-SUB.
+003210     PERFORM 2110-CHECK-ITEM-ID-CHAR
+003220         THRU 2110-CHECK-ITEM-ID-CHAR-EXIT
+003230         VARYING WS-EDIT-SUB FROM 1 BY 1
+003240         UNTIL WS-EDIT-SUB > 5.
+003250
+003260     IF WS-INVALID-CHAR-CNT > 0
+003270         MOVE 'Y' TO WS-ITEM-REJECT-SW
+003280     ELSE
+003290         MOVE 'N' TO WS-ITEM-REJECT-SW
+003300     END-IF.
+003310 2100-EDIT-ITEM-ID-EXIT.
+003320     EXIT.
+003330
+003340*****************************************************************
+003350*    2110-CHECK-ITEM-ID-CHAR                                    *
+003360*    TEST A SINGLE CHARACTER OF ITM-ID FOR ALPHA-NUMERIC.       *
+003370*****************************************************************
+003380 2110-CHECK-ITEM-ID-CHAR.
+003390     MOVE ITM-ID(WS-EDIT-SUB:1) TO WS-ONE-CHAR.
+003400     IF WS-ONE-CHAR IS NOT ALPHABETIC
+003410             AND WS-ONE-CHAR IS NOT NUMERIC
+003420         ADD 1 TO WS-INVALID-CHAR-CNT
+003430     END-IF.
+003440 2110-CHECK-ITEM-ID-CHAR-EXIT.
+003450     EXIT.
+003460
+003470*****************************************************************
+003480*    2200-WRITE-REJECT                                          *
+003490*    WRITE THE CURRENT ITEM TO THE REJECT LISTING.              *
+003500*****************************************************************
+003510 2200-WRITE-REJECT.
+003520     MOVE ITM-ID              TO REJ-ITM-ID.
+003530     MOVE ITM-NAME            TO REJ-ITM-NAME.
+003540     MOVE 'E1'                TO REJ-REASON-CODE.
+003550     MOVE 'INVALID CHARACTER IN ITEM ID' TO REJ-REASON-TEXT.
+003560     WRITE ITEM-REJECT-REC.
+003570 2200-WRITE-REJECT-EXIT.
+003580     EXIT.
+003590
+003600*****************************************************************
+003610*    3000-DEMO-SCALED-FIELDS                                    *
+003620*    RETAIN THE ORIGINAL PPP999/99V9 SCALED-FIELD DEMONSTRATION.*
+003630*****************************************************************
+003640 3000-DEMO-SCALED-FIELDS.
+003650     DISPLAY 'WS-NUM2: ' WS-NUM2.
+003660     DISPLAY 'WS-NUM3: ' WS-NUM3.
+003670
+003680      *> Display Demo value clause
+003690     DISPLAY 'WS-NUM2: ' WS-NUM2.
+003700     DISPLAY 'WS-NAME2: ' WS-NAME02.
+003710     DISPLAY 'WS-ID2: ' WS-ID02.
+003720
+003730     *> Assign value of MY-NUMBER TO DISPLAY-NUMBER
+003740     MOVE MY-NUMBER TO WS-SCL-BEFORE-VALUE.
+003750     MOVE MY-NUMBER TO DISPLAY-NUMBER.
+003760     MOVE DISPLAY-NUMBER TO WS-SCL-AFTER-VALUE.
+003770     DISPLAY 'The value of MY-NUMBER is: ' DISPLAY-NUMBER.
+003780
+003790     PERFORM 3100-WRITE-SCALE-AUDIT
+003800         THRU 3100-WRITE-SCALE-AUDIT-EXIT.
+003810 3000-DEMO-SCALED-FIELDS-EXIT.
+003820     EXIT.
+003830
+003840*****************************************************************
+003850*    3100-WRITE-SCALE-AUDIT                                     *
+003860*    LOG THE BEFORE/AFTER VALUES OF THE MY-NUMBER TO             *
+003870*    DISPLAY-NUMBER SCALING CONVERSION WITH A TIMESTAMP, SO     *
+003880*    DECIMAL ALIGNMENT CAN BE PROVEN ON RECONCILIATION.         *
+003890*****************************************************************
+003900 3100-WRITE-SCALE-AUDIT.
+003910     MOVE 'MY-NUMBER'         TO SCL-AUD-FIELD-NAME.
+003920     MOVE WS-SCL-BEFORE-VALUE TO SCL-AUD-BEFORE-VALUE.
+003930     MOVE WS-SCL-AFTER-VALUE  TO SCL-AUD-AFTER-VALUE.
+003940     ACCEPT SCL-AUD-DATE FROM DATE YYYYMMDD.
+003950     ACCEPT SCL-AUD-TIME FROM TIME.
+003960     WRITE SCALE-AUDIT-REC.
+003970 3100-WRITE-SCALE-AUDIT-EXIT.
+003980     EXIT.
+003990
+004000*****************************************************************
+004010*    8000-READ-ITEM-MASTER                                      *
+004020*    SEQUENTIAL READ OF THE ITEM MASTER WITH EOF HANDLING.      *
+004030*****************************************************************
+004040 8000-READ-ITEM-MASTER.
+004050     READ ITEM-MASTER-FILE
+004060         AT END
+004070             MOVE 'Y' TO WS-EOF-SW
+004080     END-READ.
+004090 8000-READ-ITEM-MASTER-EXIT.
+004100     EXIT.
+004110
+004120*****************************************************************
+004130*    8100-WRITE-CHECKPOINT                                      *
+004140*    RECORD THE LAST ITEM SUCCESSFULLY PROCESSED AND THE        *
+004150*    RUNNING TOTAL SO A FAILED RUN CAN RESTART PAST THIS POINT. *
+004160*****************************************************************
+004170 8100-WRITE-CHECKPOINT.
+004180     OPEN OUTPUT CHECKPOINT-FILE.
+004190     IF NOT WS-CKPT-OK
+004200         DISPLAY 'LEARN-DATA-TYPES: OPEN CHECKPOINT-FILE FAILED '
+004210             WS-CKPT-FILE-STATUS
+004220         GO TO 8100-WRITE-CHECKPOINT-EXIT
+004230     END-IF.
+004240
+004250     MOVE WS-RESTART-ITM-ID TO CKPT-LAST-ITM-ID.
+004260     MOVE WS-TOTAL-PROCESSED TO CKPT-RECORDS-PROCESSED.
+004270     WRITE CHECKPOINT-REC.
+004280     CLOSE CHECKPOINT-FILE.
+004290     MOVE 0 TO WS-ITEMS-SINCE-CKPT.
+004300 8100-WRITE-CHECKPOINT-EXIT.
+004310     EXIT.
+004320
+004330*****************************************************************
+004340*    9999-TERMINATE                                             *
+004350*    CLOSE FILES AND END THE RUN.                               *
+004360*****************************************************************
+004370 9999-TERMINATE.
+004380     IF WS-ITM-OK OR WS-ITM-EOF
+004390         CLOSE ITEM-MASTER-FILE
+004400     END-IF.
+004410     CLOSE ITEM-REJECT-FILE.
+004420     CLOSE SCALE-AUDIT-LOG.
+004430 9999-TERMINATE-EXIT.
+004440     EXIT.
+004450
+004460*****************************************************************
+004470*    9500-VALIDATE-PARM-CARD                                    *
+004480*    SHARED PARM-CARD VALIDATION FRONT END - SEE PARMVAL.CPY.    *
+004490*****************************************************************
+004500     COPY PARMVAL.
+004510

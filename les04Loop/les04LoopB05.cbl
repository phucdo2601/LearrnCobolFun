@@ -1,26 +1,164 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. HELLO.
-
-       DATA DIVISION.
-          WORKING-STORAGE SECTION.
-          01 WS-A PIC 9 VALUE 3.
-
-       PROCEDURE DIVISION.
-          A-PARA.
-          DISPLAY 'IN A-PARA'
-          GO TO B-PARA.
-
-          B-PARA.
-          DISPLAY 'IN B-PARA '.
-          GO TO C-PARA D-PARA E-PARA DEPENDING ON WS-A.
-
-          C-PARA.
-          DISPLAY 'IN C-PARA '.
-
-          D-PARA.
-          DISPLAY 'IN D-PARA '.
-          STOP RUN.
-
-          E-PARA.
-          DISPLAY 'IN E-PARA '.
-          STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    LES04-LOOP-B05.
+000030 AUTHOR.        PD.
+000040 INSTALLATION.  LEARNCOBOLFUN BATCH.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD-HISTORY                                                *
+000090*    2026-08-09  PD  ORIGINAL - GO TO C-PARA D-PARA E-PARA      *
+000100*                    DEPENDING ON WS-A, NO DEFAULT CASE.        *
+000110*    2026-08-09  PD  REPLACED THE GO TO DEPENDING ON WITH AN    *
+000120*                    EVALUATE DISPATCH, ADDED A WHEN OTHER      *
+000130*                    ERROR BRANCH, AND ADDED F-PARA/G-PARA AS   *
+000140*                    TWO NEW CASE CODES.  WS-A IS NOW SET FROM  *
+000150*                    THE SHARED PARM CONTROL CARD.              *
+000160*    2026-08-09  PD  RENAMED THE OLD A-PARA/B-PARA/C-PARA STYLE *
+000170*                    PARAGRAPHS TO THE SHOP'S NUMBERED-          *
+000180*                    PARAGRAPH / PERFORM THRU CONVENTION USED   *
+000190*                    EVERYWHERE ELSE IN THIS SYSTEM.             *
+000200*    2026-08-09  PD  THE CONTROL CARD NOW GOES THROUGH THE      *
+000210*                    SHARED 9500-VALIDATE-PARM-CARD FRONT END    *
+000220*                    BEFORE ITS FIELDS ARE USED.                 *
+000230*****************************************************************
+000240 ENVIRONMENT DIVISION.
+000250 INPUT-OUTPUT SECTION.
+000260 FILE-CONTROL.
+000270     SELECT CONTROL-CARD-FILE ASSIGN TO PARMCARD
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS WS-PARM-FILE-STATUS.
+000300
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  CONTROL-CARD-FILE
+000340     LABEL RECORDS ARE STANDARD.
+000350     COPY PARMCARD.
+000360
+000370 WORKING-STORAGE SECTION.
+000380     01  WS-PARM-FILE-STATUS      PIC X(02).
+000390         88  WS-PARM-OK           VALUE '00'.
+000400         88  WS-PARM-NOT-FOUND    VALUE '35'.
+000410
+000420     01  WS-A                     PIC 9(01) VALUE 3.
+000430
+000440 PROCEDURE DIVISION.
+000450*****************************************************************
+000460*    0000-MAINLINE                                              *
+000470*****************************************************************
+000480 0000-MAINLINE.
+000490     DISPLAY 'IN 0000-MAINLINE'.
+000500     PERFORM 1000-READ-CONTROL-CARD
+000510         THRU 1000-READ-CONTROL-CARD-EXIT.
+000520     PERFORM 2000-DISPATCH-CASE
+000530         THRU 2000-DISPATCH-CASE-EXIT.
+000540     STOP RUN.
+000550
+000560*****************************************************************
+000570*    2000-DISPATCH-CASE                                         *
+000580*    DISPATCH ON THE CASE CODE READ FROM THE CONTROL CARD (OR   *
+000590*    THE SHOP DEFAULT OF CASE 3 WHEN NO CARD IS SUPPLIED).       *
+000600*****************************************************************
+000610 2000-DISPATCH-CASE.
+000620     DISPLAY 'IN 2000-DISPATCH-CASE '.
+000630     EVALUATE WS-A
+000640         WHEN 1
+000650             PERFORM 2100-CASE-ONE
+000660                 THRU 2100-CASE-ONE-EXIT
+000670         WHEN 2
+000680             PERFORM 2200-CASE-TWO
+000690                 THRU 2200-CASE-TWO-EXIT
+000700         WHEN 3
+000710             PERFORM 2300-CASE-THREE
+000720                 THRU 2300-CASE-THREE-EXIT
+000730         WHEN 4
+000740             PERFORM 2400-CASE-FOUR
+000750                 THRU 2400-CASE-FOUR-EXIT
+000760         WHEN 5
+000770             PERFORM 2500-CASE-FIVE
+000780                 THRU 2500-CASE-FIVE-EXIT
+000790         WHEN OTHER
+000800             DISPLAY 'LES04-LOOP-B05: INVALID CASE CODE ' WS-A
+000810     END-EVALUATE.
+000820 2000-DISPATCH-CASE-EXIT.
+000830     EXIT.
+000840
+000850*****************************************************************
+000860*    2100-CASE-ONE                                              *
+000870*****************************************************************
+000880 2100-CASE-ONE.
+000890     DISPLAY 'IN 2100-CASE-ONE '.
+000900 2100-CASE-ONE-EXIT.
+000910     EXIT.
+000920
+000930*****************************************************************
+000940*    2200-CASE-TWO                                              *
+000950*****************************************************************
+000960 2200-CASE-TWO.
+000970     DISPLAY 'IN 2200-CASE-TWO '.
+000980 2200-CASE-TWO-EXIT.
+000990     EXIT.
+001000
+001010*****************************************************************
+001020*    2300-CASE-THREE                                            *
+001030*****************************************************************
+001040 2300-CASE-THREE.
+001050     DISPLAY 'IN 2300-CASE-THREE '.
+001060 2300-CASE-THREE-EXIT.
+001070     EXIT.
+001080
+001090*****************************************************************
+001100*    2400-CASE-FOUR                                             *
+001110*****************************************************************
+001120 2400-CASE-FOUR.
+001130     DISPLAY 'IN 2400-CASE-FOUR '.
+001140 2400-CASE-FOUR-EXIT.
+001150     EXIT.
+001160
+001170*****************************************************************
+001180*    2500-CASE-FIVE                                             *
+001190*****************************************************************
+001200 2500-CASE-FIVE.
+001210     DISPLAY 'IN 2500-CASE-FIVE '.
+001220 2500-CASE-FIVE-EXIT.
+001230     EXIT.
+001240
+001250*****************************************************************
+001260*    1000-READ-CONTROL-CARD                                     *
+001270*    READ THE SHARED PARM CONTROL CARD FOR THE CASE CODE TO     *
+001280*    DISPATCH ON.  THE CARD IS OPTIONAL - WHEN IT IS NOT        *
+001290*    PRESENT, OR THE CODE ON IT IS ZERO, THE RUN KEEPS THE      *
+001300*    SHOP DEFAULT OF CASE 3.                                    *
+001310*****************************************************************
+001320 1000-READ-CONTROL-CARD.
+001330     OPEN INPUT CONTROL-CARD-FILE.
+001340     IF WS-PARM-NOT-FOUND
+001350         GO TO 1000-READ-CONTROL-CARD-EXIT
+001360     END-IF.
+001370
+001380     IF NOT WS-PARM-OK
+001390         DISPLAY 'LES04-LOOP-B05: OPEN CONTROL-CARD FAILED '
+001400             WS-PARM-FILE-STATUS
+001410         GO TO 1000-READ-CONTROL-CARD-EXIT
+001420     END-IF.
+001430
+001440     READ CONTROL-CARD-FILE
+001450         AT END
+001460             CLOSE CONTROL-CARD-FILE
+001470             GO TO 1000-READ-CONTROL-CARD-EXIT
+001480     END-READ.
+001490
+001500     PERFORM 9500-VALIDATE-PARM-CARD
+001510         THRU 9500-VALIDATE-PARM-CARD-EXIT.
+001520
+001530     IF PARM-CASE-CODE > 0
+001540         MOVE PARM-CASE-CODE TO WS-A
+001550     END-IF.
+001560     CLOSE CONTROL-CARD-FILE.
+001570 1000-READ-CONTROL-CARD-EXIT.
+001580     EXIT.
+001590
+001600*****************************************************************
+001610*    9500-VALIDATE-PARM-CARD                                    *
+001620*    SHARED PARM-CARD VALIDATION FRONT END - SEE PARMVAL.CPY.    *
+001630*****************************************************************
+001640     COPY PARMVAL.

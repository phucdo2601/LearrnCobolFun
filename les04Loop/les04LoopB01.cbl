@@ -1,25 +1,121 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LES04-LOOP-B01.
-
-       *> Perform Thru
-       PROCEDURE DIVISION.
-           A-PARA.
-           PERFORM DISPLAY 'Phuc first learn basic cobol b01'
-           END-PERFORM.
-           PERFORM C-PARA THRU F-PARA.
-
-           B-PARA.
-           DISPLAY 'IN B-PARA'.
-           STOP RUN.
-
-           C-PARA.
-           DISPLAY 'IN C-PARA'.
-
-           D-PARA.
-           DISPLAY 'IN D-PARA'.
-
-           E-PARA.
-           DISPLAY 'IN E-PARA'.
-
-           F-PARA.
-           DISPLAY 'IN F-PARA'.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    LES04-LOOP-B01.
+000030 AUTHOR.        PD.
+000040 INSTALLATION.  LEARNCOBOLFUN BATCH.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD-HISTORY                                                *
+000090*    2026-08-09  PD  ORIGINAL - PERFORM THRU DEMONSTRATION.     *
+000100*    2026-08-09  PD  LOG A START/END TIMESTAMP FOR EACH STEP    *
+000110*                    PARAGRAPH (C-PARA THRU F-PARA) TO A RUN    *
+000120*                    LOG SO A SLOW STEP CAN BE SPOTTED.         *
+000130*    2026-08-09  PD  EXTENDED THE STEP LOG TO COVER EVERY       *
+000140*                    PARAGRAPH IN THE PROGRAM (A-PARA AND       *
+000150*                    B-PARA NOW LOG START/END TOO), SO THE LOG  *
+000160*                    IS A COMPLETE PARAGRAPH-LEVEL EXECUTION    *
+000170*                    TRACE OF THE RUN, NOT JUST THE STEPS.      *
+000180*****************************************************************
+000190 ENVIRONMENT DIVISION.
+000200 INPUT-OUTPUT SECTION.
+000210 FILE-CONTROL.
+000220     SELECT STEP-LOG-FILE ASSIGN TO STEPLOG
+000230         ORGANIZATION IS LINE SEQUENTIAL
+000240         FILE STATUS IS WS-LOG-FILE-STATUS.
+000250
+000260 DATA DIVISION.
+000270 FILE SECTION.
+000280 FD  STEP-LOG-FILE
+000290     LABEL RECORDS ARE STANDARD.
+000300     COPY STEPLOG.
+000310
+000320 WORKING-STORAGE SECTION.
+000330     01  WS-LOG-FILE-STATUS       PIC X(02).
+000340         88  WS-LOG-OK            VALUE '00'.
+000350
+000360*> Perform Thru
+000370 PROCEDURE DIVISION.
+000380     A-PARA.
+000390     OPEN OUTPUT STEP-LOG-FILE.
+000400     IF NOT WS-LOG-OK
+000410         DISPLAY 'LES04-LOOP-B01: OPEN STEP-LOG-FILE FAILED '
+000420             WS-LOG-FILE-STATUS
+000430     END-IF.
+000440
+000450     MOVE 'A-PARA' TO LOG-STEP-NAME.
+000460     PERFORM 8000-LOG-STEP-START
+000470         THRU 8000-LOG-STEP-START-EXIT.
+000480
+000490     PERFORM DISPLAY 'Phuc first learn basic cobol b01'
+000500     END-PERFORM.
+000510     PERFORM C-PARA THRU F-PARA.
+000520
+000530     MOVE 'A-PARA' TO LOG-STEP-NAME.
+000540     PERFORM 8100-LOG-STEP-END
+000550         THRU 8100-LOG-STEP-END-EXIT.
+000560
+000570     B-PARA.
+000580     MOVE 'B-PARA' TO LOG-STEP-NAME.
+000590     PERFORM 8000-LOG-STEP-START
+000600         THRU 8000-LOG-STEP-START-EXIT.
+000610     DISPLAY 'IN B-PARA'.
+000620     PERFORM 8100-LOG-STEP-END
+000630         THRU 8100-LOG-STEP-END-EXIT.
+000640     CLOSE STEP-LOG-FILE.
+000650     STOP RUN.
+000660
+000670     C-PARA.
+000680     MOVE 'C-PARA' TO LOG-STEP-NAME.
+000690     PERFORM 8000-LOG-STEP-START
+000700         THRU 8000-LOG-STEP-START-EXIT.
+000710     DISPLAY 'IN C-PARA'.
+000720     PERFORM 8100-LOG-STEP-END
+000730         THRU 8100-LOG-STEP-END-EXIT.
+000740
+000750     D-PARA.
+000760     MOVE 'D-PARA' TO LOG-STEP-NAME.
+000770     PERFORM 8000-LOG-STEP-START
+000780         THRU 8000-LOG-STEP-START-EXIT.
+000790     DISPLAY 'IN D-PARA'.
+000800     PERFORM 8100-LOG-STEP-END
+000810         THRU 8100-LOG-STEP-END-EXIT.
+000820
+000830     E-PARA.
+000840     MOVE 'E-PARA' TO LOG-STEP-NAME.
+000850     PERFORM 8000-LOG-STEP-START
+000860         THRU 8000-LOG-STEP-START-EXIT.
+000870     DISPLAY 'IN E-PARA'.
+000880     PERFORM 8100-LOG-STEP-END
+000890         THRU 8100-LOG-STEP-END-EXIT.
+000900
+000910     F-PARA.
+000920     MOVE 'F-PARA' TO LOG-STEP-NAME.
+000930     PERFORM 8000-LOG-STEP-START
+000940         THRU 8000-LOG-STEP-START-EXIT.
+000950     DISPLAY 'IN F-PARA'.
+000960     PERFORM 8100-LOG-STEP-END
+000970         THRU 8100-LOG-STEP-END-EXIT.
+000980
+000990*****************************************************************
+001000*    8000-LOG-STEP-START                                        *
+001010*    WRITE A START-EVENT LOG RECORD FOR THE CURRENT STEP NAME.  *
+001020*****************************************************************
+001030 8000-LOG-STEP-START.
+001040     MOVE 'START' TO LOG-STEP-EVENT.
+001050     ACCEPT LOG-STEP-DATE FROM DATE YYYYMMDD.
+001060     ACCEPT LOG-STEP-TIME FROM TIME.
+001070     WRITE STEP-LOG-REC.
+001080 8000-LOG-STEP-START-EXIT.
+001090     EXIT.
+001100
+001110*****************************************************************
+001120*    8100-LOG-STEP-END                                          *
+001130*    WRITE AN END-EVENT LOG RECORD FOR THE CURRENT STEP NAME.   *
+001140*****************************************************************
+001150 8100-LOG-STEP-END.
+001160     MOVE 'END' TO LOG-STEP-EVENT.
+001170     ACCEPT LOG-STEP-DATE FROM DATE YYYYMMDD.
+001180     ACCEPT LOG-STEP-TIME FROM TIME.
+001190     WRITE STEP-LOG-REC.
+001200 8100-LOG-STEP-END-EXIT.
+001210     EXIT.

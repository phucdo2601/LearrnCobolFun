@@ -1,16 +1,122 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LES04-LOOP-B02.
-
-       *> Perform Until
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 WS-CNT PIC 9(1) VALUE 0.
-
-       PROCEDURE DIVISION.
-           A-PARA.
-           PERFORM B-PARA WITH TEST AFTER UNTIL WS-CNT > 3.
-           STOP RUN.
-
-           B-PARA.
-           DISPLAY 'WS-CNT: 'WS-CNT.
-           ADD 1 TO WS-CNT.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    LES04-LOOP-B02.
+000030 AUTHOR.        PD.
+000040 INSTALLATION.  LEARNCOBOLFUN BATCH.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD-HISTORY                                                *
+000090*    2026-08-09  PD  ORIGINAL - PERFORM UNTIL DEMONSTRATION.    *
+000100*    2026-08-09  PD  CHECKPOINT WS-CNT EVERY WS-CKPT-INTERVAL   *
+000110*                    ITERATIONS, WITH A RESTART PARAGRAPH THAT  *
+000120*                    RESUMES FROM THE LAST CHECKPOINT.          *
+000130*    2026-08-09  PD  A CHECKPOINT RECORD WHOSE CKPT-CNT-VALUE  *
+000140*                    IS NON-NUMERIC OR OUT OF RANGE IS A DATA  *
+000150*                    EXCEPTION, NOT A VALID RESTART POINT -    *
+000160*                    IT IS LOGGED AND WS-CNT RESTARTS AT 0.    *
+000170*    2026-08-09  PD  AN EMPTY CHECKPOINT FILE (PRIOR RUN DIED   *
+000180*                    BEFORE THE FIRST WRITE) NOW DEFAULTS       *
+000190*                    WS-CNT TO 0 INSTEAD OF READING WHATEVER    *
+000200*                    WAS LEFT IN CKPT-CNT-VALUE. THE VALID      *
+000210*                    RANGE FOR A COMPLETED CHECKPOINT IS 0      *
+000220*                    THROUGH 4 - WS-CNT REACHES 4 ON THE LAST   *
+000230*                    PASS THROUGH B-PARA, SO THE BAD-DATA TEST  *
+000240*                    NOW REJECTS ONLY VALUES ABOVE 4.           *
+000250*****************************************************************
+000260 ENVIRONMENT DIVISION.
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT LOOP-CKPT-FILE ASSIGN TO LOOPCKPT
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS WS-CKPT-FILE-STATUS.
+000320
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  LOOP-CKPT-FILE
+000360     LABEL RECORDS ARE STANDARD.
+000370     COPY LPCKPT.
+000380
+000390*> Perform Until
+000400 WORKING-STORAGE SECTION.
+000410     01  WS-CNT PIC 9(1) VALUE 0.
+000420
+000430     01  WS-CKPT-FILE-STATUS      PIC X(02).
+000440         88  WS-CKPT-OK           VALUE '00'.
+000450         88  WS-CKPT-NOT-FOUND    VALUE '35'.
+000460
+000470     01  WS-CKPT-INTERVAL         PIC 9(01) VALUE 1.
+000480     01  WS-ITERS-SINCE-CKPT      PIC 9(01) VALUE 0.
+000490
+000500 PROCEDURE DIVISION.
+000510 0000-MAINLINE.
+000520     PERFORM 1000-INITIALIZE
+000530         THRU 1000-INITIALIZE-EXIT.
+000540
+000550     PERFORM B-PARA WITH TEST AFTER UNTIL WS-CNT > 3.
+000560
+000570     STOP RUN.
+000580
+000590*****************************************************************
+000600*    1000-INITIALIZE                                            *
+000610*    RESUME WS-CNT FROM THE LAST CHECKPOINT WHEN ONE EXISTS.    *
+000620*****************************************************************
+000630 1000-INITIALIZE.
+000640     OPEN INPUT LOOP-CKPT-FILE.
+000650     IF WS-CKPT-NOT-FOUND
+000660         GO TO 1000-INITIALIZE-EXIT
+000670     END-IF.
+000680     IF NOT WS-CKPT-OK
+000690         DISPLAY 'LES04-LOOP-B02: OPEN LOOP-CKPT-FILE FAILED '
+000700             WS-CKPT-FILE-STATUS
+000710         GO TO 1000-INITIALIZE-EXIT
+000720     END-IF.
+000730
+000740     READ LOOP-CKPT-FILE
+000750         AT END
+000760             DISPLAY 'LES04-LOOP-B02: EMPTY CHECKPOINT FILE - '
+000770                 'RESTARTING WS-CNT AT 0'
+000780             MOVE 0 TO WS-CNT
+000790             CLOSE LOOP-CKPT-FILE
+000800             GO TO 1000-INITIALIZE-EXIT
+000810     END-READ.
+000820     IF CKPT-CNT-VALUE IS NOT NUMERIC OR CKPT-CNT-VALUE > 4
+000830         DISPLAY 'LES04-LOOP-B02: BAD CHECKPOINT DATA - '
+000840             'RESTARTING WS-CNT AT 0'
+000850         MOVE 0 TO WS-CNT
+000860         CLOSE LOOP-CKPT-FILE
+000870         GO TO 1000-INITIALIZE-EXIT
+000880     END-IF.
+000890     MOVE CKPT-CNT-VALUE TO WS-CNT.
+000900     DISPLAY 'LES04-LOOP-B02: RESTARTED AT WS-CNT: ' WS-CNT.
+000910     CLOSE LOOP-CKPT-FILE.
+000920 1000-INITIALIZE-EXIT.
+000930     EXIT.
+000940
+000950     B-PARA.
+000960     DISPLAY 'WS-CNT: 'WS-CNT.
+000970     ADD 1 TO WS-CNT.
+000980
+000990     ADD 1 TO WS-ITERS-SINCE-CKPT.
+001000     IF WS-ITERS-SINCE-CKPT >= WS-CKPT-INTERVAL
+001010         PERFORM 8000-WRITE-CHECKPOINT
+001020             THRU 8000-WRITE-CHECKPOINT-EXIT
+001030     END-IF.
+001040
+001050*****************************************************************
+001060*    8000-WRITE-CHECKPOINT                                      *
+001070*    RECORD THE CURRENT WS-CNT SO A RERUN CAN RESUME PAST IT.   *
+001080*****************************************************************
+001090 8000-WRITE-CHECKPOINT.
+001100     OPEN OUTPUT LOOP-CKPT-FILE.
+001110     IF NOT WS-CKPT-OK
+001120         DISPLAY 'LES04-LOOP-B02: OPEN LOOP-CKPT-FILE FAILED '
+001130             WS-CKPT-FILE-STATUS
+001140         GO TO 8000-WRITE-CHECKPOINT-EXIT
+001150     END-IF.
+001160
+001170     MOVE WS-CNT TO CKPT-CNT-VALUE.
+001180     WRITE LOOP-CKPT-REC.
+001190     CLOSE LOOP-CKPT-FILE.
+001200     MOVE 0 TO WS-ITERS-SINCE-CKPT.
+001210 8000-WRITE-CHECKPOINT-EXIT.
+001220     EXIT.

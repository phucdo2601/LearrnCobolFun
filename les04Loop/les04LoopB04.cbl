@@ -1,16 +1,117 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LES04-LOOP-B03.
-
-       *> Perform Varying
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 WS-A PIC 9 VALUE 0.
-
-       *> Perform Times
-       PROCEDURE DIVISION.
-           A-PARA.
-           PERFORM B-PARA VARYING WS-A FROM 0 BY 1 UNTIL WS-A = 5
-           STOP RUN.
-
-           B-PARA.
-           DISPLAY 'IN-B-PARA.' WS-A.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    LES04-LOOP-B04.
+000030 AUTHOR.        PD.
+000040 INSTALLATION.  LEARNCOBOLFUN BATCH.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD-HISTORY                                                *
+000090*    2026-08-09  PD  ORIGINAL - PERFORM VARYING DEMONSTRATION,  *
+000100*                    WS-A COUNTED FROM 0 TO 5 AGAINST NOTHING   *
+000110*                    BUT A DISPLAY STATEMENT.                   *
+000120*    2026-08-09  PD  LOAD AN IN-MEMORY ACCOUNT TABLE FROM THE   *
+000130*                    ACCOUNT-MASTER FILE AND EXTEND THE PERFORM *
+000140*                    VARYING TO WALK IT, DOING REAL PER-RECORD  *
+000150*                    PROCESSING INSTEAD OF JUST COUNTING.       *
+000160*****************************************************************
+000170 ENVIRONMENT DIVISION.
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT ACCOUNT-FILE ASSIGN TO ACCTFILE
+000210         ORGANIZATION IS LINE SEQUENTIAL
+000220         FILE STATUS IS WS-ACCT-FILE-STATUS.
+000230
+000240 DATA DIVISION.
+000250 FILE SECTION.
+000260 FD  ACCOUNT-FILE
+000270     LABEL RECORDS ARE STANDARD.
+000280     COPY ACCTMAST.
+000290
+000300*> Perform Varying
+000310 WORKING-STORAGE SECTION.
+000320     01  WS-A                     PIC 9(04) COMP VALUE 0.
+000330
+000340     01  WS-ACCT-FILE-STATUS      PIC X(02).
+000350         88  WS-ACCT-OK           VALUE '00'.
+000360         88  WS-ACCT-NOT-FOUND    VALUE '35'.
+000370         88  WS-ACCT-EOF          VALUE '10'.
+000380
+000390     01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+000400         88  WS-EOF               VALUE 'Y'.
+000410
+000420*****************************************************************
+000430*    IN-MEMORY ACCOUNT TABLE                                    *
+000440*****************************************************************
+000450     01  WS-ACCT-COUNT            PIC 9(04) COMP VALUE 0.
+000460     01  WS-ACCT-TABLE.
+000470         05  WS-ACCT-ENTRY OCCURS 100 TIMES.
+000490             10  WS-ACCT-ID       PIC X(05).
+000500             10  WS-ACCT-NAME     PIC A(06).
+000510             10  WS-ACCT-BALANCE  PIC S9(07)V9(02).
+000520
+000530 PROCEDURE DIVISION.
+000540     A-PARA.
+000550     PERFORM 1000-LOAD-ACCOUNT-TABLE
+000560         THRU 1000-LOAD-ACCOUNT-TABLE-EXIT.
+000570
+000580     PERFORM B-PARA VARYING WS-A FROM 1 BY 1
+000590         UNTIL WS-A > WS-ACCT-COUNT.
+000600     STOP RUN.
+000610
+000620     B-PARA.
+000630     DISPLAY 'IN-B-PARA.' WS-A ' ACCT-ID: '
+000640         WS-ACCT-ID(WS-A) ' BALANCE: ' WS-ACCT-BALANCE(WS-A).
+000650
+000660*****************************************************************
+000670*    1000-LOAD-ACCOUNT-TABLE                                    *
+000680*    READ THE ACCOUNT-MASTER FILE INTO THE IN-MEMORY TABLE SO   *
+000690*    THE PERFORM VARYING BELOW WALKS REAL ACCOUNT RECORDS.      *
+000700*****************************************************************
+000710 1000-LOAD-ACCOUNT-TABLE.
+000720     OPEN INPUT ACCOUNT-FILE.
+000730     IF WS-ACCT-NOT-FOUND
+000740         DISPLAY 'LES04-LOOP-B04: NO ACCOUNT FILE - TABLE EMPTY'
+000750         GO TO 1000-LOAD-ACCOUNT-TABLE-EXIT
+000760     END-IF.
+000770     IF NOT WS-ACCT-OK
+000780         DISPLAY 'LES04-LOOP-B04: OPEN ACCOUNT-FILE FAILED '
+000790             WS-ACCT-FILE-STATUS
+000800         GO TO 1000-LOAD-ACCOUNT-TABLE-EXIT
+000810     END-IF.
+000820
+000830     PERFORM 1100-READ-ACCOUNT
+000835         THRU 1100-READ-ACCOUNT-EXIT.
+000840     PERFORM 1200-ADD-TABLE-ENTRY
+000850         THRU 1200-ADD-TABLE-ENTRY-EXIT
+000860         UNTIL WS-EOF OR WS-ACCT-COUNT = 100.
+000870
+000880     CLOSE ACCOUNT-FILE.
+000890 1000-LOAD-ACCOUNT-TABLE-EXIT.
+000900     EXIT.
+000910
+000920*****************************************************************
+000930*    1200-ADD-TABLE-ENTRY                                       *
+000940*    MOVE THE CURRENT ACCOUNT RECORD INTO THE NEXT TABLE ENTRY  *
+000950*    AND READ THE NEXT RECORD.                                  *
+000960*****************************************************************
+000970 1200-ADD-TABLE-ENTRY.
+000980     ADD 1 TO WS-ACCT-COUNT.
+000990     MOVE ACCT-ID      TO WS-ACCT-ID(WS-ACCT-COUNT).
+001000     MOVE ACCT-NAME    TO WS-ACCT-NAME(WS-ACCT-COUNT).
+001010     MOVE ACCT-BALANCE TO WS-ACCT-BALANCE(WS-ACCT-COUNT).
+001020
+001030     PERFORM 1100-READ-ACCOUNT
+001040         THRU 1100-READ-ACCOUNT-EXIT.
+001050 1200-ADD-TABLE-ENTRY-EXIT.
+001060     EXIT.
+001070
+001080*****************************************************************
+001090*    1100-READ-ACCOUNT                                          *
+001100*****************************************************************
+001110 1100-READ-ACCOUNT.
+001120     READ ACCOUNT-FILE
+001130         AT END
+001140             MOVE 'Y' TO WS-EOF-SW
+001150     END-READ.
+001160 1100-READ-ACCOUNT-EXIT.
+001170     EXIT.

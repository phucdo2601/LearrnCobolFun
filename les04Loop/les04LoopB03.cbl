@@ -1,11 +1,90 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LES04-LOOP-B03.
-
-       *> Perform Times
-       PROCEDURE DIVISION.
-           A-PARA.
-           PERFORM B-PARA 3 TIMES
-           STOP RUN.
-
-           B-PARA.
-           DISPLAY 'IN-B-PARA.'.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    LES04-LOOP-B03.
+000030 AUTHOR.        PD.
+000040 INSTALLATION.  LEARNCOBOLFUN BATCH.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD-HISTORY                                                *
+000090*    2026-08-09  PD  ORIGINAL - PERFORM TIMES DEMONSTRATION,    *
+000100*                    HARDCODED AT PERFORM B-PARA 3 TIMES.       *
+000110*    2026-08-09  PD  READ THE ITERATION COUNT FROM THE SHARED   *
+000120*                    PARM CONTROL CARD INSTEAD OF A LITERAL SO  *
+000130*                    OPERATIONS CAN CHANGE THE VOLUME WITHOUT A *
+000140*                    RECOMPILE.  CARD IS OPTIONAL - DEFAULTS TO  *
+000150*                    3 WHEN NOT PRESENT.                        *
+000160*    2026-08-09  PD  THE CONTROL CARD NOW GOES THROUGH THE      *
+000170*                    SHARED 9500-VALIDATE-PARM-CARD FRONT END    *
+000180*                    BEFORE ITS FIELDS ARE USED.                 *
+000190*****************************************************************
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT CONTROL-CARD-FILE ASSIGN TO PARMCARD
+000240         ORGANIZATION IS LINE SEQUENTIAL
+000250         FILE STATUS IS WS-PARM-FILE-STATUS.
+000260
+000270 DATA DIVISION.
+000280 FILE SECTION.
+000290 FD  CONTROL-CARD-FILE
+000300     LABEL RECORDS ARE STANDARD.
+000310     COPY PARMCARD.
+000320
+000330*> Perform Times
+000340 WORKING-STORAGE SECTION.
+000350     01  WS-PARM-FILE-STATUS      PIC X(02).
+000360         88  WS-PARM-OK           VALUE '00'.
+000370         88  WS-PARM-NOT-FOUND    VALUE '35'.
+000380
+000390     01  WS-ITERATION-CNT         PIC 9(05) VALUE 3.
+000400
+000410 PROCEDURE DIVISION.
+000420     A-PARA.
+000430     PERFORM 1000-READ-CONTROL-CARD
+000440         THRU 1000-READ-CONTROL-CARD-EXIT.
+000450
+000460     PERFORM B-PARA WS-ITERATION-CNT TIMES.
+000470     STOP RUN.
+000480
+000490     B-PARA.
+000500     DISPLAY 'IN-B-PARA.'.
+000510
+000520*****************************************************************
+000530*    1000-READ-CONTROL-CARD                                     *
+000540*    READ THE SYSIN-STYLE CONTROL CARD FOR THE ITERATION COUNT. *
+000550*    THE CARD IS OPTIONAL - WHEN IT IS NOT PRESENT, OR THE      *
+000560*    COUNT ON IT IS ZERO, THE RUN KEEPS THE SHOP DEFAULT OF 3.  *
+000570*****************************************************************
+000580 1000-READ-CONTROL-CARD.
+000590     OPEN INPUT CONTROL-CARD-FILE.
+000600     IF WS-PARM-NOT-FOUND
+000610         GO TO 1000-READ-CONTROL-CARD-EXIT
+000620     END-IF.
+000630
+000640     IF NOT WS-PARM-OK
+000650         DISPLAY 'LES04-LOOP-B03: OPEN CONTROL-CARD FAILED '
+000660             WS-PARM-FILE-STATUS
+000670         GO TO 1000-READ-CONTROL-CARD-EXIT
+000680     END-IF.
+000690
+000700     READ CONTROL-CARD-FILE
+000710         AT END
+000720             CLOSE CONTROL-CARD-FILE
+000730             GO TO 1000-READ-CONTROL-CARD-EXIT
+000740     END-READ.
+000750
+000760     PERFORM 9500-VALIDATE-PARM-CARD
+000770         THRU 9500-VALIDATE-PARM-CARD-EXIT.
+000780
+000790     IF PARM-ITERATION-CNT > 0
+000800         MOVE PARM-ITERATION-CNT TO WS-ITERATION-CNT
+000810     END-IF.
+000820     CLOSE CONTROL-CARD-FILE.
+000830 1000-READ-CONTROL-CARD-EXIT.
+000840     EXIT.
+000850
+000860*****************************************************************
+000870*    9500-VALIDATE-PARM-CARD                                    *
+000880*    SHARED PARM-CARD VALIDATION FRONT END - SEE PARMVAL.CPY.    *
+000890*****************************************************************
+000900     COPY PARMVAL.

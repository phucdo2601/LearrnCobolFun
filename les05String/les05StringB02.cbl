@@ -1,16 +1,223 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LES05-STRING-B01.
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 WS-STRING PIC X(15) VALUE 'ABCDACDADEAAAFF'.
-
-
-           PROCEDURE DIVISION.
-           *> Replacing option is used to replace the string characters.
-               DISPLAY "OLD STRING: "WS-STRING.
-               INSPECT WS-STRING REPLACING ALL 'A' BY 'X'.
-               DISPLAY "NEW STRING: "WS-STRING
-
-
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    LES05-STRING-B02.
+000030 AUTHOR.        PD.
+000040 INSTALLATION.  LEARNCOBOLFUN BATCH.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD-HISTORY                                                *
+000090*    2026-08-09  PD  ORIGINAL - INSPECT REPLACING DEMONSTRATION *
+000100*                    HARDCODED TO REPLACE ALL 'A' BY 'X' IN ONE *
+000110*                    WS-STRING LITERAL.  ALSO FIXED THE         *
+000120*                    PROGRAM-ID, WHICH WAS MISTAKENLY COPIED    *
+000130*                    FROM LES05-STRING-B01.                     *
+000140*    2026-08-09  PD  TURNED INTO A DATA-SCRUBBING UTILITY.  THE *
+000150*                    FROM/TO CHARACTER PAIRS NOW COME FROM A    *
+000160*                    REPLACEMENT CONTROL FILE AND ARE APPLIED   *
+000170*                    VIA INSPECT REPLACING ACROSS EVERY ITM-    *
+000180*                    NAME ON THE ITEM-MASTER FILE.              *
+000190*****************************************************************
+000200 ENVIRONMENT DIVISION.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT ITEM-MASTER-FILE ASSIGN TO ITEMMAST
+000240         ORGANIZATION IS INDEXED
+000250         ACCESS MODE IS SEQUENTIAL
+000260         RECORD KEY IS ITM-ID
+000270         FILE STATUS IS WS-ITM-FILE-STATUS.
+000280
+000290     SELECT ITEM-SCRUBBED-FILE ASSIGN TO ITMSCRUB
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS WS-SCR-FILE-STATUS.
+000320
+000330     SELECT REPLACE-TABLE-FILE ASSIGN TO REPLTAB
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS WS-RPL-FILE-STATUS.
+000360
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  ITEM-MASTER-FILE
+000400     LABEL RECORDS ARE STANDARD.
+000410     COPY ITMMAST.
+000420
+000430 FD  ITEM-SCRUBBED-FILE
+000440     LABEL RECORDS ARE STANDARD.
+000450     COPY ITMSCRUB.
+000460
+000470 FD  REPLACE-TABLE-FILE
+000480     LABEL RECORDS ARE STANDARD.
+000490     COPY REPLPAIR.
+000500
+000510 WORKING-STORAGE SECTION.
+000520     01  WS-ITM-FILE-STATUS       PIC X(02).
+000530         88  WS-ITM-OK            VALUE '00'.
+000540         88  WS-ITM-EOF           VALUE '10'.
+000550
+000560     01  WS-SCR-FILE-STATUS       PIC X(02).
+000570         88  WS-SCR-OK            VALUE '00'.
+000580
+000590     01  WS-RPL-FILE-STATUS       PIC X(02).
+000600         88  WS-RPL-OK            VALUE '00'.
+000610         88  WS-RPL-NOT-FOUND     VALUE '35'.
+000620
+000630     01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+000640         88  WS-EOF               VALUE 'Y'.
+000650     01  WS-RPL-EOF-SW            PIC X(01) VALUE 'N'.
+000660         88  WS-RPL-EOF           VALUE 'Y'.
+000670
+000680*****************************************************************
+000690*    IN-MEMORY REPLACEMENT-PAIR TABLE                           *
+000700*****************************************************************
+000710     01  WS-PAIR-COUNT            PIC 9(02) COMP VALUE 0.
+000720     01  WS-PAIR-SUB              PIC 9(02) COMP.
+000730     01  WS-PAIR-TABLE.
+000740         05  WS-PAIR-ENTRY OCCURS 20 TIMES.
+000750             10  WS-PAIR-FROM     PIC X(01).
+000760             10  WS-PAIR-TO       PIC X(01).
+000770
+000780     01  WS-SCRUB-NAME            PIC A(06).
+000790
+000800 PROCEDURE DIVISION.
+000810*****************************************************************
+000820*    0000-MAINLINE                                              *
+000830*****************************************************************
+000840 0000-MAINLINE.
+000850     PERFORM 1000-INITIALIZE
+000860         THRU 1000-INITIALIZE-EXIT.
+000870
+000880     PERFORM 2000-SCRUB-ITEM
+000890         THRU 2000-SCRUB-ITEM-EXIT
+000900         UNTIL WS-EOF.
+000910
+000920     PERFORM 9999-TERMINATE
+000930         THRU 9999-TERMINATE-EXIT.
+000940
+000950     STOP RUN.
+000960
+000970*****************************************************************
+000980*    1000-INITIALIZE                                            *
+000990*****************************************************************
+001000 1000-INITIALIZE.
+001010     PERFORM 1100-LOAD-REPLACE-TABLE
+001020         THRU 1100-LOAD-REPLACE-TABLE-EXIT.
+001030
+001040     OPEN INPUT ITEM-MASTER-FILE.
+001050     IF NOT WS-ITM-OK
+001060         DISPLAY 'LES05-STRING-B02: OPEN ITEM-MASTER FAILED '
+001070             WS-ITM-FILE-STATUS
+001080         MOVE 'Y' TO WS-EOF-SW
+001090     END-IF.
+001100
+001110     OPEN OUTPUT ITEM-SCRUBBED-FILE.
+001120     IF NOT WS-SCR-OK
+001130         DISPLAY 'LES05-STRING-B02: OPEN ITEM-SCRUBBED-FILE '
+001140             'FAILED ' WS-SCR-FILE-STATUS
+001150     END-IF.
+001160
+001170     PERFORM 8000-READ-ITEM-MASTER
+001180         THRU 8000-READ-ITEM-MASTER-EXIT.
+001190 1000-INITIALIZE-EXIT.
+001200     EXIT.
+001210
+001220*****************************************************************
+001230*    1100-LOAD-REPLACE-TABLE                                    *
+001240*    READ EACH FROM/TO PAIR OFF THE REPLACEMENT CONTROL FILE    *
+001250*    INTO THE IN-MEMORY TABLE.  THE FILE IS OPTIONAL - WHEN IT  *
+001260*    IS NOT PRESENT NO REPLACEMENTS ARE APPLIED.                *
+001270*****************************************************************
+001280 1100-LOAD-REPLACE-TABLE.
+001290     OPEN INPUT REPLACE-TABLE-FILE.
+001300     IF WS-RPL-NOT-FOUND
+001310         GO TO 1100-LOAD-REPLACE-TABLE-EXIT
+001320     END-IF.
+001330     IF NOT WS-RPL-OK
+001340         DISPLAY 'LES05-STRING-B02: OPEN REPLACE-TABLE-FILE '
+001350             'FAILED ' WS-RPL-FILE-STATUS
+001360         GO TO 1100-LOAD-REPLACE-TABLE-EXIT
+001370     END-IF.
+001380
+001390     PERFORM 1110-READ-PAIR
+001400         THRU 1110-READ-PAIR-EXIT.
+001410     PERFORM 1120-ADD-PAIR-ENTRY
+001420         THRU 1120-ADD-PAIR-ENTRY-EXIT
+001430         UNTIL WS-RPL-EOF OR WS-PAIR-COUNT = 20.
+001440
+001450     CLOSE REPLACE-TABLE-FILE.
+001460 1100-LOAD-REPLACE-TABLE-EXIT.
+001470     EXIT.
+001480
+001490*****************************************************************
+001500*    1120-ADD-PAIR-ENTRY                                        *
+001510*****************************************************************
+001520 1120-ADD-PAIR-ENTRY.
+001530     ADD 1 TO WS-PAIR-COUNT.
+001540     MOVE RPL-FROM-CHAR TO WS-PAIR-FROM(WS-PAIR-COUNT).
+001550     MOVE RPL-TO-CHAR   TO WS-PAIR-TO(WS-PAIR-COUNT).
+001560
+001570     PERFORM 1110-READ-PAIR
+001580         THRU 1110-READ-PAIR-EXIT.
+001590 1120-ADD-PAIR-ENTRY-EXIT.
+001600     EXIT.
+001610
+001620*****************************************************************
+001630*    1110-READ-PAIR                                             *
+001640*****************************************************************
+001650 1110-READ-PAIR.
+001660     READ REPLACE-TABLE-FILE
+001670         AT END
+001680             MOVE 'Y' TO WS-RPL-EOF-SW
+001690     END-READ.
+001700 1110-READ-PAIR-EXIT.
+001710     EXIT.
+001720
+001730*****************************************************************
+001740*    2000-SCRUB-ITEM                                            *
+001750*    APPLY EVERY REPLACEMENT PAIR TO A WORKING COPY OF THE      *
+001760*    CURRENT RECORD'S ITM-NAME AND WRITE THE SCRUBBED RECORD.   *
+001770*****************************************************************
+001780 2000-SCRUB-ITEM.
+001790     MOVE ITM-NAME TO WS-SCRUB-NAME.
+001800     PERFORM 2100-APPLY-PAIR
+001810         THRU 2100-APPLY-PAIR-EXIT
+001820         VARYING WS-PAIR-SUB FROM 1 BY 1
+001830         UNTIL WS-PAIR-SUB > WS-PAIR-COUNT.
+001840
+001850     MOVE ITM-ID       TO SCR-ITM-ID.
+001860     MOVE WS-SCRUB-NAME TO SCR-ITM-NAME.
+001870     WRITE ITEM-SCRUBBED-REC.
+001880
+001890     PERFORM 8000-READ-ITEM-MASTER
+001900         THRU 8000-READ-ITEM-MASTER-EXIT.
+001910 2000-SCRUB-ITEM-EXIT.
+001920     EXIT.
+001930
+001940*****************************************************************
+001950*    2100-APPLY-PAIR                                            *
+001960*****************************************************************
+001970 2100-APPLY-PAIR.
+001980     INSPECT WS-SCRUB-NAME REPLACING ALL WS-PAIR-FROM(WS-PAIR-SUB)
+001990         BY WS-PAIR-TO(WS-PAIR-SUB).
+002000 2100-APPLY-PAIR-EXIT.
+002010     EXIT.
+002020
+002030*****************************************************************
+002040*    8000-READ-ITEM-MASTER                                      *
+002050*****************************************************************
+002060 8000-READ-ITEM-MASTER.
+002070     READ ITEM-MASTER-FILE
+002080         AT END
+002090             MOVE 'Y' TO WS-EOF-SW
+002100     END-READ.
+002110 8000-READ-ITEM-MASTER-EXIT.
+002120     EXIT.
+002130
+002140*****************************************************************
+002150*    9999-TERMINATE                                             *
+002160*****************************************************************
+002170 9999-TERMINATE.
+002180     IF WS-ITM-OK OR WS-ITM-EOF
+002190         CLOSE ITEM-MASTER-FILE
+002200     END-IF.
+002210     CLOSE ITEM-SCRUBBED-FILE.
+002220 9999-TERMINATE-EXIT.
+002230     EXIT.

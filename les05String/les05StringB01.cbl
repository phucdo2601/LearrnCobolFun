@@ -1,20 +1,241 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LES05-STRING-B01.
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 WS-CNT1 PIC 9(2) VALUE 0.
-           01 WS-CNT2 PIC 9(2) VALUE 0.
-           01 WS-STRING PIC X(15) VALUE 'ABCDACDADEAAAFF'.
-
-
-           PROCEDURE DIVISION.
-           *> Inspect verb is used to count or replace the characters in a string.
-           *> Tallying option is used to count the string characters.
-               INSPECT WS-STRING TALLYING WS-CNT1 FOR CHARACTER.
-               DISPLAY "WS-CNT1 : "WS-CNT1.
-               INSPECT WS-STRING TALLYING WS-CNT2 FOR ALL 'A'.
-               DISPLAY "WS-CNT2 : "WS-CNT2
-
-
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    LES05-STRING-B01.
+000030 AUTHOR.        PD.
+000040 INSTALLATION.  LEARNCOBOLFUN BATCH.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD-HISTORY                                                *
+000090*    2026-08-09  PD  ORIGINAL - INSPECT TALLYING DEMONSTRATION  *
+000100*                    AGAINST ONE HARDCODED WS-STRING LITERAL.   *
+000110*    2026-08-09  PD  GENERALIZED INTO A FILE-WIDE DATA-         *
+000120*                    PROFILING REPORT.  INSPECT TALLYING NOW    *
+000130*                    RUNS AGAINST ITM-NAME ON EVERY ITEM-MASTER *
+000140*                    RECORD, FLAGGING SUSPECT RECORDS FOR       *
+000150*                    CLEANUP REVIEW.  TARGET CHARACTER IS READ  *
+000160*                    FROM THE SHARED PARM CARD, DEFAULTING TO   *
+000170*                    'A' WHEN NOT SUPPLIED.                     *
+000180*    2026-08-09  PD  THE CONTROL CARD NOW GOES THROUGH THE      *
+000190*                    SHARED 9500-VALIDATE-PARM-CARD FRONT END    *
+000200*                    BEFORE ITS FIELDS ARE USED.                 *
+000210*****************************************************************
+000220 ENVIRONMENT DIVISION.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT ITEM-MASTER-FILE ASSIGN TO ITEMMAST
+000260         ORGANIZATION IS INDEXED
+000270         ACCESS MODE IS SEQUENTIAL
+000280         RECORD KEY IS ITM-ID
+000290         FILE STATUS IS WS-ITM-FILE-STATUS.
+000300
+000310     SELECT PROFILE-RPT ASSIGN TO PROFRPT
+000320         ORGANIZATION IS LINE SEQUENTIAL
+000330         FILE STATUS IS WS-RPT-FILE-STATUS.
+000340
+000350     SELECT CONTROL-CARD-FILE ASSIGN TO PARMCARD
+000360         ORGANIZATION IS LINE SEQUENTIAL
+000370         FILE STATUS IS WS-PARM-FILE-STATUS.
+000380
+000390 DATA DIVISION.
+000400 FILE SECTION.
+000410 FD  ITEM-MASTER-FILE
+000420     LABEL RECORDS ARE STANDARD.
+000430     COPY ITMMAST.
+000440
+000450 FD  PROFILE-RPT
+000460     LABEL RECORDS ARE STANDARD.
+000470     COPY PROFRPT.
+000480
+000490 FD  CONTROL-CARD-FILE
+000500     LABEL RECORDS ARE STANDARD.
+000510     COPY PARMCARD.
+000520
+000530 WORKING-STORAGE SECTION.
+000540     01  WS-ITM-FILE-STATUS       PIC X(02).
+000550         88  WS-ITM-OK            VALUE '00'.
+000560         88  WS-ITM-EOF           VALUE '10'.
+000570
+000580     01  WS-RPT-FILE-STATUS       PIC X(02).
+000590         88  WS-RPT-OK            VALUE '00'.
+000600
+000610     01  WS-PARM-FILE-STATUS      PIC X(02).
+000620         88  WS-PARM-OK           VALUE '00'.
+000630         88  WS-PARM-NOT-FOUND    VALUE '35'.
+000640
+000650     01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+000660         88  WS-EOF               VALUE 'Y'.
+000670
+000680     01  WS-TARGET-CHAR           PIC X(01) VALUE 'A'.
+000690     01  WS-SUSPECT-THRESHOLD     PIC 9(02) COMP VALUE 2.
+000700
+000710*****************************************************************
+000720*    PER-RECORD AND GRAND-TOTAL PROFILE COUNTERS                *
+000730*****************************************************************
+000740     01  WS-CHAR-COUNT            PIC 9(03) COMP.
+000750     01  WS-TARGET-COUNT          PIC 9(03) COMP.
+000760     01  WS-SUSPECT-SW            PIC X(01).
+000770         88  WS-SUSPECT           VALUE 'Y'.
+000780
+000790     01  WS-TOTALS.
+000800         05  WS-RECORD-COUNT      PIC 9(07) COMP VALUE 0.
+000810         05  WS-TOTAL-CHARS       PIC 9(09) COMP VALUE 0.
+000820         05  WS-TOTAL-TARGET      PIC 9(09) COMP VALUE 0.
+000830         05  WS-SUSPECT-COUNT     PIC 9(07) COMP VALUE 0.
+000840
+000850 PROCEDURE DIVISION.
+000860*****************************************************************
+000870*    0000-MAINLINE                                              *
+000880*****************************************************************
+000890 0000-MAINLINE.
+000900     PERFORM 1000-INITIALIZE
+000910         THRU 1000-INITIALIZE-EXIT.
+000920
+000930     PERFORM 2000-PROFILE-ITEM
+000940         THRU 2000-PROFILE-ITEM-EXIT
+000950         UNTIL WS-EOF.
+000960
+000970     PERFORM 3000-PRINT-SUMMARY
+000980         THRU 3000-PRINT-SUMMARY-EXIT.
+000990
+001000     PERFORM 9999-TERMINATE
+001010         THRU 9999-TERMINATE-EXIT.
+001020
+001030     STOP RUN.
+001040
+001050*****************************************************************
+001060*    1000-INITIALIZE                                            *
+001070*****************************************************************
+001080 1000-INITIALIZE.
+001090     PERFORM 1050-READ-CONTROL-CARD
+001100         THRU 1050-READ-CONTROL-CARD-EXIT.
+001110
+001120     OPEN INPUT ITEM-MASTER-FILE.
+001130     IF NOT WS-ITM-OK
+001140         DISPLAY 'LES05-STRING-B01: OPEN ITEM-MASTER FAILED '
+001150             WS-ITM-FILE-STATUS
+001160         MOVE 'Y' TO WS-EOF-SW
+001170     END-IF.
+001180
+001190     OPEN OUTPUT PROFILE-RPT.
+001200     IF NOT WS-RPT-OK
+001210         DISPLAY 'LES05-STRING-B01: OPEN PROFILE-RPT FAILED '
+001220             WS-RPT-FILE-STATUS
+001230     END-IF.
+001240
+001250     PERFORM 8000-READ-ITEM-MASTER
+001260         THRU 8000-READ-ITEM-MASTER-EXIT.
+001270 1000-INITIALIZE-EXIT.
+001280     EXIT.
+001290
+001300*****************************************************************
+001310*    1050-READ-CONTROL-CARD                                     *
+001320*    READ THE TARGET CHARACTER TO PROFILE.  THE CARD IS         *
+001330*    OPTIONAL - WHEN NOT PRESENT, OR THE CHARACTER ON IT IS A   *
+001340*    SPACE, THE RUN KEEPS THE SHOP DEFAULT OF 'A'.              *
+001350*****************************************************************
+001360 1050-READ-CONTROL-CARD.
+001370     OPEN INPUT CONTROL-CARD-FILE.
+001380     IF WS-PARM-NOT-FOUND
+001390         GO TO 1050-READ-CONTROL-CARD-EXIT
+001400     END-IF.
+001410
+001420     IF NOT WS-PARM-OK
+001430         DISPLAY 'LES05-STRING-B01: OPEN CONTROL-CARD FAILED '
+001440             WS-PARM-FILE-STATUS
+001450         GO TO 1050-READ-CONTROL-CARD-EXIT
+001460     END-IF.
+001470
+001480     READ CONTROL-CARD-FILE
+001490         AT END
+001500             CLOSE CONTROL-CARD-FILE
+001510             GO TO 1050-READ-CONTROL-CARD-EXIT
+001520     END-READ.
+001530
+001540     PERFORM 9500-VALIDATE-PARM-CARD
+001550         THRU 9500-VALIDATE-PARM-CARD-EXIT.
+001560
+001570     IF PARM-PROFILE-CHAR NOT = SPACE
+001580         MOVE PARM-PROFILE-CHAR TO WS-TARGET-CHAR
+001590     END-IF.
+001600     CLOSE CONTROL-CARD-FILE.
+001610 1050-READ-CONTROL-CARD-EXIT.
+001620     EXIT.
+001630
+001640*****************************************************************
+001650*    2000-PROFILE-ITEM                                          *
+001660*    INSPECT ITM-NAME ON THE CURRENT RECORD, CLASSIFY IT, WRITE *
+001670*    THE DETAIL LINE, AND READ THE NEXT RECORD.                 *
+001680*****************************************************************
+001690 2000-PROFILE-ITEM.
+001700     MOVE 0   TO WS-CHAR-COUNT WS-TARGET-COUNT.
+001710     MOVE 'N' TO WS-SUSPECT-SW.
+001720
+001730     INSPECT ITM-NAME TALLYING WS-CHAR-COUNT
+001740         FOR CHARACTERS BEFORE SPACE.
+001750     INSPECT ITM-NAME TALLYING WS-TARGET-COUNT
+001760         FOR ALL WS-TARGET-CHAR.
+001770
+001780     IF WS-CHAR-COUNT = 0
+001790         OR WS-TARGET-COUNT > WS-SUSPECT-THRESHOLD
+001800         MOVE 'Y' TO WS-SUSPECT-SW
+001810         ADD 1 TO WS-SUSPECT-COUNT
+001820     END-IF.
+001830
+001840     ADD 1            TO WS-RECORD-COUNT.
+001850     ADD WS-CHAR-COUNT   TO WS-TOTAL-CHARS.
+001860     ADD WS-TARGET-COUNT TO WS-TOTAL-TARGET.
+001870
+001880     MOVE ITM-ID          TO PRF-ITM-ID.
+001890     MOVE WS-CHAR-COUNT   TO PRF-CHAR-COUNT.
+001900     MOVE WS-TARGET-COUNT TO PRF-TARGET-COUNT.
+001910     MOVE WS-SUSPECT-SW   TO PRF-SUSPECT-FLAG.
+001920     WRITE PROFILE-RPT-LINE.
+001930
+001940     PERFORM 8000-READ-ITEM-MASTER
+001950         THRU 8000-READ-ITEM-MASTER-EXIT.
+001960 2000-PROFILE-ITEM-EXIT.
+001970     EXIT.
+001980
+001990*****************************************************************
+002000*    3000-PRINT-SUMMARY                                         *
+002010*    WRITE THE DATA-PROFILING GRAND TOTALS AS THE FINAL LINE.   *
+002020*****************************************************************
+002030 3000-PRINT-SUMMARY.
+002040     DISPLAY 'LES05-STRING-B01: RECORDS PROFILED....... '
+002050         WS-RECORD-COUNT.
+002060     DISPLAY 'LES05-STRING-B01: TOTAL CHARACTERS........ '
+002070         WS-TOTAL-CHARS.
+002080     DISPLAY 'LES05-STRING-B01: TOTAL TARGET CHAR ' WS-TARGET-CHAR
+002090         ' OCCURRENCES... ' WS-TOTAL-TARGET.
+002100     DISPLAY 'LES05-STRING-B01: SUSPECT RECORDS......... '
+002110         WS-SUSPECT-COUNT.
+002120 3000-PRINT-SUMMARY-EXIT.
+002130     EXIT.
+002140
+002150*****************************************************************
+002160*    8000-READ-ITEM-MASTER                                      *
+002170*****************************************************************
+002180 8000-READ-ITEM-MASTER.
+002190     READ ITEM-MASTER-FILE
+002200         AT END
+002210             MOVE 'Y' TO WS-EOF-SW
+002220     END-READ.
+002230 8000-READ-ITEM-MASTER-EXIT.
+002240     EXIT.
+002250
+002260*****************************************************************
+002270*    9999-TERMINATE                                             *
+002280*****************************************************************
+002290 9999-TERMINATE.
+002300     IF WS-ITM-OK OR WS-ITM-EOF
+002310         CLOSE ITEM-MASTER-FILE
+002320     END-IF.
+002330     CLOSE PROFILE-RPT.
+002340 9999-TERMINATE-EXIT.
+002350     EXIT.
+002360
+002370*****************************************************************
+002380*    9500-VALIDATE-PARM-CARD                                    *
+002390*    SHARED PARM-CARD VALIDATION FRONT END - SEE PARMVAL.CPY.    *
+002400*****************************************************************
+002410     COPY PARMVAL.

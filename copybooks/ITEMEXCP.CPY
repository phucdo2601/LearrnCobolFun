@@ -0,0 +1,14 @@
+000010*****************************************************************
+000020*    ITEMEXCP.CPY                                                *
+000030*    ITEM-MASTER MAINTENANCE EXCEPTION RECORD - WRITTEN WHEN     *
+000040*    ITEMMNT1 CANNOT APPLY AN ITEM-TRAN-REC.                     *
+000050*-----------------------------------------------------------------
+000060*    MOD-HISTORY                                                 *
+000070*    2026-08-09  PD    ORIGINAL RECORD.                          *
+000080*****************************************************************
+000090 01  ITEM-EXCEPTION-REC.
+000100     05  IEX-ACTION               PIC X(01).
+000110     05  FILLER                   PIC X(01).
+000120     05  IEX-ITM-ID               PIC X(05).
+000130     05  FILLER                   PIC X(01).
+000140     05  IEX-REASON               PIC X(30).

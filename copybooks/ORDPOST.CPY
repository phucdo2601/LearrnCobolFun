@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020*    ORDPOST.CPY                                                *
+000030*    ORDER-TRANSACTION RECORD - ONE PER ORDER TO BE POSTED TO   *
+000040*    CUSTOMER-MASTER BY ORDPOST1.                               *
+000050*-----------------------------------------------------------------
+000060*    MOD-HISTORY                                                *
+000070*    2026-08-09  PD    ORIGINAL RECORD.                         *
+000075*    2026-08-09  PD    ADDED OPT-CURRENCY-CODE - THE CURRENCY   *
+000076*                      OPT-ORDER-AMOUNT IS STATED IN.  ORDPOST1  *
+000077*                      CONVERTS IT TO THE CUSTOMER'S OWN         *
+000078*                      CURRENCY BEFORE POSTING.                 *
+000080*****************************************************************
+000090 01  ORDER-TRAN-REC.
+000100     05  OPT-ORDER-ID             PIC X(06).
+000110     05  OPT-CUST-ID              PIC X(05).
+000120     05  OPT-ORDER-AMOUNT         PIC S9(07)V9(02).
+000130     05  OPT-ORDER-DATE           PIC 9(08).
+000140     05  OPT-CURRENCY-CODE        PIC X(03).

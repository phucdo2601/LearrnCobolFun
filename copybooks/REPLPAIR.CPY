@@ -0,0 +1,12 @@
+000010*****************************************************************
+000020*    REPLPAIR.CPY                                               *
+000030*    FROM/TO CHARACTER-REPLACEMENT PAIR RECORD.  ONE RECORD PER *
+000040*    PAIR IS READ FROM THE REPLACEMENT CONTROL FILE SO A FEED   *
+000050*    CAN BE SCRUBBED WITHOUT A CODE CHANGE FOR EACH BAD CHAR.   *
+000060*-----------------------------------------------------------------
+000070*    MOD-HISTORY                                                *
+000080*    2026-08-09  PD    ORIGINAL RECORD.                         *
+000090*****************************************************************
+000100 01  REPL-PAIR-REC.
+000110     05  RPL-FROM-CHAR            PIC X(01).
+000120     05  RPL-TO-CHAR              PIC X(01).

@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020*    PRCAPPR.CPY                                                *
+000030*    PRICE-MARKDOWN APPROVAL RECORD.  ITEMMNT1 WRITES ONE OF     *
+000040*    THESE, INSTEAD OF APPLYING THE CHANGE, WHEN A CHANGE        *
+000050*    TRANSACTION WOULD SET ITM-NUM1 TO A NEGATIVE PRICE.         *
+000060*    ITMAPPR1 READS THE APPROVAL-DECISION-FILE AND APPLIES OR    *
+000070*    REJECTS EACH PENDING RECORD.                                *
+000080*-----------------------------------------------------------------
+000090*    MOD-HISTORY                                                *
+000100*    2026-08-09  PD    ORIGINAL RECORD.                         *
+000110*****************************************************************
+000120 01  PRICE-APPROVAL-REC.
+000130     05  PAP-ITM-ID               PIC X(05).
+000140     05  PAP-OLD-PRICE            PIC S9(03)V9(02).
+000150     05  PAP-NEW-PRICE            PIC S9(03)V9(02).
+000160     05  PAP-CHANGE-DATE          PIC 9(08).
+000170     05  PAP-STATUS               PIC X(01).
+000180         88  PAP-STATUS-PENDING   VALUE 'P'.
+000190         88  PAP-STATUS-APPROVED  VALUE 'A'.
+000200         88  PAP-STATUS-REJECTED  VALUE 'R'.

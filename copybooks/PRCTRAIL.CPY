@@ -0,0 +1,17 @@
+000010*****************************************************************
+000020*    PRCTRAIL.CPY                                                *
+000030*    PRICE-CHANGE AUDIT TRAIL RECORD - WRITTEN BY ITEMMNT1 EACH  *
+000040*    TIME A CHANGE TRANSACTION ALTERS ITM-NUM1, SO THE OLD AND   *
+000050*    NEW PRICE ARE BOTH ON RECORD.                               *
+000060*-----------------------------------------------------------------
+000070*    MOD-HISTORY                                                 *
+000080*    2026-08-09  PD    ORIGINAL RECORD.                          *
+000090*****************************************************************
+000100 01  PRICE-CHANGE-TRAIL-REC.
+000110     05  PCT-ITM-ID               PIC X(05).
+000120     05  FILLER                   PIC X(01).
+000130     05  PCT-OLD-PRICE            PIC S9(03)V9(02).
+000140     05  FILLER                   PIC X(01).
+000150     05  PCT-NEW-PRICE            PIC S9(03)V9(02).
+000160     05  FILLER                   PIC X(01).
+000170     05  PCT-CHANGE-DATE          PIC 9(08).

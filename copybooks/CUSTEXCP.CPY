@@ -0,0 +1,14 @@
+000010*****************************************************************
+000020*    CUSTEXCP.CPY                                                *
+000030*    CUSTOMER-MASTER MAINTENANCE EXCEPTION RECORD - WRITTEN FOR  *
+000040*    ANY TRANSACTION CUSTMNT1 CANNOT APPLY TO CUSTOMER-MASTER.   *
+000050*-----------------------------------------------------------------
+000060*    MOD-HISTORY                                                *
+000070*    2026-08-09  PD    ORIGINAL RECORD.                          *
+000080*****************************************************************
+000090 01  CUST-EXCEPTION-REC.
+000100     05  CEX-ACTION               PIC X(01).
+000110     05  FILLER                   PIC X(01).
+000120     05  CEX-CUST-ID              PIC X(05).
+000130     05  FILLER                   PIC X(01).
+000140     05  CEX-REASON               PIC X(30).

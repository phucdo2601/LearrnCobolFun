@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020*    ITEMTRAN.CPY                                                *
+000030*    ITEM-MASTER MAINTENANCE TRANSACTION - ADD/CHANGE/DELETE     *
+000040*    REQUEST APPLIED BY ITEMMNT1 AGAINST ITEM-MASTER-FILE.       *
+000050*-----------------------------------------------------------------
+000060*    MOD-HISTORY                                                 *
+000070*    2026-08-09  PD    ORIGINAL RECORD.                          *
+000080*****************************************************************
+000090 01  ITEM-TRAN-REC.
+000100     05  ITT-ACTION               PIC X(01).
+000110         88  ITT-ADD              VALUE 'A'.
+000120         88  ITT-CHANGE           VALUE 'C'.
+000130         88  ITT-DELETE           VALUE 'D'.
+000140     05  ITT-ITM-ID               PIC X(05).
+000150     05  ITT-ITM-NAME             PIC A(06).
+000160     05  ITT-ITM-NUM1             PIC S9(3)V9(2).
+000170     05  ITT-ITM-NUM3             PIC S9(3)V9(2).
+000180     05  ITT-CHANGE-DATE          PIC 9(08).

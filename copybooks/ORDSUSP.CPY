@@ -0,0 +1,16 @@
+000010*****************************************************************
+000020*    ORDSUSP.CPY                                                *
+000030*    ORDER-POSTING SUSPENSE RECORD - HOLDS AN ORDER-TRANSACTION *
+000040*    THAT ORDPOST1 COULD NOT POST SO IT CAN BE CORRECTED AND    *
+000050*    RE-ENTERED BY ORDSUSP1 RATHER THAN BEING LOST.             *
+000060*-----------------------------------------------------------------
+000070*    MOD-HISTORY                                                *
+000080*    2026-08-09  PD    ORIGINAL RECORD.                         *
+000090*****************************************************************
+000100 01  ORDER-SUSPENSE-REC.
+000110     05  SUS-ORDER-ID             PIC X(06).
+000120     05  SUS-CUST-ID              PIC X(05).
+000130     05  SUS-ORDER-AMOUNT         PIC S9(07)V9(02).
+000140     05  SUS-ORDER-DATE           PIC 9(08).
+000150     05  SUS-REASON               PIC X(30).
+000160     05  SUS-RETRY-COUNT          PIC 9(02).

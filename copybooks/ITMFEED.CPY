@@ -0,0 +1,30 @@
+000010*****************************************************************
+000020*    ITMFEED.CPY                                                *
+000030*    REAL-TIME ITEM-MASTER CHANGE FEED RECORD - WRITTEN BY      *
+000040*    ITEMMNT1 FOR EVERY ADD, CHANGE, OR DELETE IT ACTUALLY      *
+000050*    APPLIES TO ITEM-MASTER, SO A DOWNSTREAM CONSUMER CAN       *
+000060*    FOLLOW ITEM-MASTER ACTIVITY RECORD BY RECORD AS THE RUN    *
+000070*    HAPPENS, WITHOUT WAITING FOR A FULL EXTRACT OR DIFF        *
+000080*    REPORT.  UNLIKE PRICE-CHANGE-TRAIL-FILE AND NAME-CHANGE-   *
+000090*    TRAIL-FILE, WHICH ONLY LOG CHANGES TO ONE SPECIFIC FIELD,  *
+000100*    THIS FEED CARRIES ONE RECORD PER MUTATION REGARDLESS OF    *
+000110*    WHICH FIELDS CHANGED.                                     *
+000120*-----------------------------------------------------------------
+000130*    MOD-HISTORY                                                *
+000140*    2026-08-09  PD    ORIGINAL RECORD.                         *
+000150*****************************************************************
+000160 01  ITEM-CHANGE-FEED-REC.
+000170     05  CDF-ACTION               PIC X(01).
+000180         88  CDF-ACTION-ADD       VALUE 'A'.
+000190         88  CDF-ACTION-CHANGE    VALUE 'C'.
+000200         88  CDF-ACTION-DELETE    VALUE 'D'.
+000210     05  FILLER                   PIC X(01).
+000220     05  CDF-ITM-ID               PIC X(05).
+000230     05  FILLER                   PIC X(01).
+000240     05  CDF-ITM-NAME             PIC A(06).
+000250     05  FILLER                   PIC X(01).
+000260     05  CDF-ITM-NUM1             PIC S9(03)V9(02).
+000270     05  FILLER                   PIC X(01).
+000280     05  CDF-CHANGE-DATE          PIC 9(08).
+000290     05  FILLER                   PIC X(01).
+000300     05  CDF-CHANGE-TIME          PIC 9(08).

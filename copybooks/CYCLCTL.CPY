@@ -0,0 +1,15 @@
+000010*****************************************************************
+000020*    CYCLCTL.CPY                                                *
+000030*    BATCH WINDOW / CYCLE CONTROL RECORD.  HOLDS THE DATE AND   *
+000040*    CYCLE NUMBER OF THE LAST NIGHTLY RUN SO THE JOB STREAM     *
+000050*    CAN TELL WHETHER TODAY'S CYCLE HAS ALREADY BEEN COMPLETED. *
+000060*-----------------------------------------------------------------
+000070*    MOD-HISTORY                                                *
+000080*    2026-08-09  PD    ORIGINAL RECORD.                         *
+000090*****************************************************************
+000100 01  CYCLE-CONTROL-REC.
+000110     05  CYC-LAST-RUN-DATE        PIC 9(08).
+000120     05  CYC-CYCLE-NUMBER         PIC 9(07).
+000130     05  CYC-LAST-RUN-STATUS      PIC X(01).
+000140         88  CYC-STATUS-COMPLETE  VALUE 'C'.
+000150         88  CYC-STATUS-FAILED    VALUE 'F'.

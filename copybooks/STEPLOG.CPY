@@ -0,0 +1,19 @@
+000010*****************************************************************
+000020*    STEPLOG.CPY                                                *
+000030*    BATCH-STEP RUN LOG RECORD.  ONE RECORD IS WRITTEN FOR THE  *
+000040*    START AND THE END OF EACH STEP PARAGRAPH SO A JOB'S STEP   *
+000050*    TIMINGS CAN BE READ BACK OUT AFTER THE RUN.                *
+000060*-----------------------------------------------------------------
+000070*    MOD-HISTORY                                                *
+000080*    2026-08-09  PD    ORIGINAL RECORD.                         *
+000090*****************************************************************
+000100 01  STEP-LOG-REC.
+000110     05  LOG-STEP-NAME            PIC X(10).
+000120     05  FILLER                   PIC X(01).
+000130     05  LOG-STEP-EVENT           PIC X(05).
+000140         88  LOG-EVENT-START      VALUE 'START'.
+000150         88  LOG-EVENT-END        VALUE 'END'.
+000160     05  FILLER                   PIC X(01).
+000170     05  LOG-STEP-DATE            PIC 9(08).
+000180     05  FILLER                   PIC X(01).
+000190     05  LOG-STEP-TIME            PIC 9(08).

@@ -0,0 +1,14 @@
+000010*****************************************************************
+000020*    NAMEXCPT.CPY                                               *
+000030*    NAME-VALIDATION EXCEPTION RECORD - WRITTEN FOR ANY RECORD  *
+000040*    WHOSE NAME FIELD TALLIES ONE OR MORE DISALLOWED CHARACTERS.*
+000050*-----------------------------------------------------------------
+000060*    MOD-HISTORY                                                *
+000070*    2026-08-09  PD    ORIGINAL RECORD.                         *
+000080*****************************************************************
+000090 01  NAME-EXCEPTION-REC.
+000100     05  NEX-ITM-ID               PIC X(05).
+000110     05  FILLER                   PIC X(01).
+000120     05  NEX-ITM-NAME             PIC A(06).
+000130     05  FILLER                   PIC X(01).
+000140     05  NEX-INVALID-CHAR-CNT     PIC 9(02).

@@ -0,0 +1,17 @@
+000010*****************************************************************
+000020*    NAMTRAIL.CPY                                                *
+000030*    NAME-CHANGE AUDIT TRAIL RECORD - WRITTEN BY ITEMMNT1 EACH   *
+000040*    TIME A CHANGE TRANSACTION ALTERS ITM-NAME, SO THE OLD AND   *
+000050*    NEW NAME ARE BOTH ON RECORD.                                *
+000060*-----------------------------------------------------------------
+000070*    MOD-HISTORY                                                 *
+000080*    2026-08-09  PD    ORIGINAL RECORD.                          *
+000090*****************************************************************
+000100 01  NAME-CHANGE-TRAIL-REC.
+000110     05  NCT-ITM-ID               PIC X(05).
+000120     05  FILLER                   PIC X(01).
+000130     05  NCT-OLD-NAME             PIC A(06).
+000140     05  FILLER                   PIC X(01).
+000150     05  NCT-NEW-NAME             PIC A(06).
+000160     05  FILLER                   PIC X(01).
+000170     05  NCT-CHANGE-DATE          PIC 9(08).

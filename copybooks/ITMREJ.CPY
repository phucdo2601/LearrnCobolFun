@@ -0,0 +1,16 @@
+000010*****************************************************************
+000020*    ITMREJ.CPY                                                 *
+000030*    ITEM REJECT LISTING RECORD - ITEMS FAILING FIELD EDITS.    *
+000040*-----------------------------------------------------------------
+000050*    MOD-HISTORY                                                *
+000060*    2026-08-09  PD    ORIGINAL RECORD.                         *
+000070*****************************************************************
+000080 01  ITEM-REJECT-REC.
+000090     05  REJ-ITM-ID               PIC X(05).
+000100     05  FILLER                   PIC X(01).
+000110     05  REJ-ITM-NAME             PIC A(06).
+000120     05  FILLER                   PIC X(01).
+000130     05  REJ-REASON-CODE          PIC X(02).
+000140         88  REJ-INVALID-ITEM-ID  VALUE 'E1'.
+000150     05  FILLER                   PIC X(01).
+000160     05  REJ-REASON-TEXT          PIC X(40).

@@ -0,0 +1,12 @@
+000010*****************************************************************
+000020*    ACCTMAST.CPY                                               *
+000030*    ACCOUNT RECORD USED TO LOAD THE IN-MEMORY ACCOUNT TABLE    *
+000040*    WALKED BY THE PERFORM VARYING DEMONSTRATION.                *
+000050*-----------------------------------------------------------------
+000060*    MOD-HISTORY                                                *
+000070*    2026-08-09  PD    ORIGINAL RECORD.                         *
+000080*****************************************************************
+000090 01  ACCOUNT-REC.
+000100     05  ACCT-ID                  PIC X(05).
+000110     05  ACCT-NAME                PIC A(06).
+000120     05  ACCT-BALANCE             PIC S9(07)V9(02).

@@ -0,0 +1,12 @@
+000010*****************************************************************
+000020*    CKPTREC.CPY                                                *
+000030*    CHECKPOINT/RESTART RECORD FOR LONG-RUNNING ITEM-MASTER     *
+000040*    BATCH PASSES.  HOLDS THE KEY OF THE LAST ITEM SUCCESSFULLY *
+000050*    PROCESSED SO A RERUN CAN RESUME PAST THAT POINT.           *
+000060*-----------------------------------------------------------------
+000070*    MOD-HISTORY                                                *
+000080*    2026-08-09  PD    ORIGINAL RECORD.                         *
+000090*****************************************************************
+000100 01  CHECKPOINT-REC.
+000110     05  CKPT-LAST-ITM-ID         PIC X(05).
+000120     05  CKPT-RECORDS-PROCESSED   PIC 9(09).

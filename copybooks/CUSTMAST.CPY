@@ -0,0 +1,22 @@
+000010*****************************************************************
+000020*    CUSTMAST.CPY                                                *
+000030*    CUSTOMER-MASTER RECORD LAYOUT.                              *
+000040*    KEY FIELD CUST-ID IS THE CUSTOMER MASTER RECORD KEY.        *
+000050*-----------------------------------------------------------------
+000060*    MOD-HISTORY                                                *
+000070*    2026-08-09  PD    ORIGINAL RECORD.                          *
+000075*    2026-08-09  PD    ADDED CUST-CURRENCY-CODE - THE CURRENCY   *
+000076*                      CUST-BALANCE IS STATED IN.  ORDPOST1      *
+000077*                      CONVERTS EACH ORDER'S AMOUNT INTO THIS    *
+000078*                      CURRENCY BEFORE POSTING IT.               *
+000080*****************************************************************
+000090 01  CUSTOMER-REC.
+000100     05  CUST-ID                  PIC X(05).
+000110     05  CUST-NAME                PIC A(20).
+000120     05  CUST-ADDR                PIC X(20).
+000130     05  CUST-STATUS              PIC X(01).
+000140         88  CUST-ACTIVE          VALUE 'A'.
+000150         88  CUST-INACTIVE        VALUE 'I'.
+000155     05  CUST-CURRENCY-CODE       PIC X(03).
+000160     05  CUST-BALANCE             PIC S9(07)V9(02).
+000170     05  FILLER                   PIC X(04).

@@ -0,0 +1,15 @@
+000010*****************************************************************
+000020*    ORDERREC.CPY                                               *
+000030*    ORDER RECORD - QUANTITY/LIMIT COMPARISON INPUT FOR THE     *
+000040*    LES03-IF-BAS-01 ORDER-EDIT DEMONSTRATION PROGRAM.          *
+000050*-----------------------------------------------------------------
+000060*    MOD-HISTORY                                                *
+000070*    2026-08-09  PD    ORIGINAL RECORD.                         *
+000080*****************************************************************
+000090 01  ORDER-REC.
+000100     05  ORD-ORDER-NUM            PIC X(06).
+000110     05  ORD-QUANTITY             PIC 9(09).
+000120     05  ORD-LIMIT                PIC 9(09).
+000130     05  ORD-NUM3                 PIC 9(05).
+000140     05  ORD-NUM4                 PIC 9(06).
+000150     05  FILLER                   PIC X(45).

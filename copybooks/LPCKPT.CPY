@@ -0,0 +1,10 @@
+000010*****************************************************************
+000020*    LPCKPT.CPY                                                 *
+000030*    LOOP-COUNTER CHECKPOINT RECORD FOR PERFORM UNTIL LOOPS     *
+000040*    THAT NEED TO RESUME A PARTIALLY COMPLETED PASS.            *
+000050*-----------------------------------------------------------------
+000060*    MOD-HISTORY                                                *
+000070*    2026-08-09  PD    ORIGINAL RECORD.                         *
+000080*****************************************************************
+000090 01  LOOP-CKPT-REC.
+000100     05  CKPT-CNT-VALUE           PIC 9(01).

@@ -0,0 +1,27 @@
+000010*****************************************************************
+000020*    RATETAB.CPY                                                *
+000030*    EXTERNAL RATE-TABLE RECORD.  ONE RECORD PER RATE ROW IS    *
+000040*    READ AT START OF RUN TO LOAD THE WS-TABLE OCCURS TABLE IN  *
+000050*    LES06-TABLE-B02, SO A RATE CHANGE IS A DATA UPDATE RATHER  *
+000060*    THAN A RECOMPILE.  THE LOAD STEP SORTS THE ROWS ITSELF,    *
+000070*    SO THEY NEED NOT ARRIVE IN ASCENDING RTE-CODE ORDER.       *
+000080*-----------------------------------------------------------------
+000090*    MOD-HISTORY                                                *
+000100*    2026-08-09  PD    ORIGINAL RECORD.                         *
+000110*    2026-08-09  PD    ADDED RTE-EFF-DATE SO A CODE CAN HAVE    *
+000120*                      MORE THAN ONE RATE ROW ON FILE AT ONCE - *
+000130*                      THE LOAD STEP KEEPS ONLY THE ROW WITH    *
+000140*                      THE LATEST EFFECTIVE DATE THAT IS NOT    *
+000150*                      AFTER THE CURRENT RUN DATE.              *
+000160*    2026-08-09  PD    ADDED RTE-BREAK-QTY TO EACH TIER - TIER  *
+000170*                      1 IS THE BASE RATE, TIER 2 APPLIES ONLY  *
+000180*                      AT OR ABOVE ITS BREAK QUANTITY, SO A ROW *
+000190*                      NOW CARRIES A QUANTITY PRICE BREAK AS    *
+000200*                      WELL AS A RATE CODE.                     *
+000210*****************************************************************
+000220 01  RATE-TABLE-REC.
+000230     05  RTE-CODE                 PIC A(20).
+000240     05  RTE-EFF-DATE             PIC 9(08).
+000250     05  RTE-TIER OCCURS 2 TIMES.
+000260         10  RTE-BREAK-QTY         PIC 9(05).
+000270         10  RTE-VALUE             PIC X(06).

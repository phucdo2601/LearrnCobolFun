@@ -0,0 +1,14 @@
+000010*****************************************************************
+000020*    ORDPEXCP.CPY                                               *
+000030*    ORDER-POSTING EXCEPTION RECORD - WRITTEN WHEN ORDPOST1      *
+000040*    CANNOT POST AN ORDER-TRANSACTION TO CUSTOMER-MASTER.        *
+000050*-----------------------------------------------------------------
+000060*    MOD-HISTORY                                                *
+000070*    2026-08-09  PD    ORIGINAL RECORD.                         *
+000080*****************************************************************
+000090 01  ORDER-POST-EXCEPTION-REC.
+000100     05  OPX-ORDER-ID             PIC X(06).
+000110     05  FILLER                   PIC X(01).
+000120     05  OPX-CUST-ID              PIC X(05).
+000130     05  FILLER                   PIC X(01).
+000140     05  OPX-REASON               PIC X(30).

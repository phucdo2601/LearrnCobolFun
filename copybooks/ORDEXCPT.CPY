@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020*    ORDEXCPT.CPY                                               *
+000030*    ORDER TOLERANCE EXCEPTION RECORD - WRITTEN WHEN AN ORDER'S *
+000040*    TWO TOLERANCE FIELDS (ORD-NUM3/ORD-NUM4) DO NOT TIE OUT.   *
+000050*-----------------------------------------------------------------
+000060*    MOD-HISTORY                                                *
+000070*    2026-08-09  PD    ORIGINAL RECORD.                         *
+000080*****************************************************************
+000090 01  ORDER-EXCEPTION-REC.
+000100     05  EXC-ORDER-NUM            PIC X(06).
+000110     05  FILLER                   PIC X(01).
+000120     05  EXC-NUM3-VALUE           PIC 9(05).
+000130     05  FILLER                   PIC X(01).
+000140     05  EXC-NUM4-VALUE           PIC 9(06).
+000150     05  FILLER                   PIC X(01).
+000160     05  EXC-DIFFERENCE           PIC S9(06).
+000170     05  FILLER                   PIC X(01).
+000180     05  EXC-REASON-CODE          PIC X(02).

@@ -0,0 +1,15 @@
+000010*****************************************************************
+000020*    CURRATE.CPY                                                *
+000030*    EXCHANGE-RATE RECORD.  ONE RECORD PER CURRENCY PAIR GIVES  *
+000040*    THE RATE TO MULTIPLY AN AMOUNT IN CUR-FROM-CODE BY TO      *
+000050*    STATE IT IN CUR-TO-CODE.  READ ONCE AT START OF RUN TO     *
+000060*    LOAD A SMALL IN-MEMORY TABLE, SO A RATE CHANGE IS A DATA   *
+000070*    UPDATE RATHER THAN A RECOMPILE.                            *
+000080*-----------------------------------------------------------------
+000090*    MOD-HISTORY                                                *
+000100*    2026-08-09  PD    ORIGINAL RECORD.                         *
+000110*****************************************************************
+000120 01  CURRENCY-RATE-REC.
+000130     05  CUR-FROM-CODE            PIC X(03).
+000140     05  CUR-TO-CODE              PIC X(03).
+000150     05  CUR-EXCHANGE-RATE        PIC S9(03)V9(06) COMP-3.

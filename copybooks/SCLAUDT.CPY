@@ -0,0 +1,20 @@
+000010*****************************************************************
+000020*    SCLAUDT.CPY                                                *
+000030*    SCALED-FIELD CONVERSION AUDIT LOG RECORD.  WRITTEN EACH    *
+000040*    TIME A PPP999/IMPLIED-DECIMAL FIELD IS MOVED INTO A        *
+000050*    DIFFERENTLY SCALED DISPLAY FIELD, SO DECIMAL ALIGNMENT     *
+000060*    CAN BE PROVEN DURING A RECONCILIATION DISPUTE.             *
+000070*-----------------------------------------------------------------
+000080*    MOD-HISTORY                                                *
+000090*    2026-08-09  PD    ORIGINAL RECORD.                         *
+000100*****************************************************************
+000110 01  SCALE-AUDIT-REC.
+000120     05  SCL-AUD-FIELD-NAME       PIC X(15).
+000130     05  FILLER                   PIC X(01).
+000140     05  SCL-AUD-BEFORE-VALUE     PIC 9(03)V9(03).
+000150     05  FILLER                   PIC X(01).
+000160     05  SCL-AUD-AFTER-VALUE      PIC 9(03)V9(03).
+000170     05  FILLER                   PIC X(01).
+000180     05  SCL-AUD-TIMESTAMP.
+000190         10  SCL-AUD-DATE         PIC 9(08).
+000200         10  SCL-AUD-TIME         PIC 9(08).

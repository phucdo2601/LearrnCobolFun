@@ -0,0 +1,19 @@
+000010*****************************************************************
+000020*    PROFRPT.CPY                                                *
+000030*    DATA-PROFILING REPORT DETAIL RECORD.  ONE LINE IS WRITTEN  *
+000040*    PER INPUT RECORD SHOWING THE INSPECT TALLYING RESULTS FOR  *
+000050*    THE PROFILED FIELD AND WHETHER THE RECORD LOOKS SUSPECT.   *
+000060*-----------------------------------------------------------------
+000070*    MOD-HISTORY                                                *
+000080*    2026-08-09  PD    ORIGINAL RECORD.                         *
+000090*****************************************************************
+000100 01  PROFILE-RPT-LINE.
+000110     05  PRF-ITM-ID               PIC X(05).
+000120     05  FILLER                   PIC X(01).
+000130     05  PRF-CHAR-COUNT           PIC ZZ9.
+000140     05  FILLER                   PIC X(01).
+000150     05  PRF-TARGET-COUNT         PIC ZZ9.
+000160     05  FILLER                   PIC X(01).
+000170     05  PRF-SUSPECT-FLAG         PIC X(01).
+000180         88  PRF-SUSPECT          VALUE 'Y'.
+000190     05  FILLER                   PIC X(61).

@@ -0,0 +1,27 @@
+000010*****************************************************************
+000020*    PARMCARD.CPY                                               *
+000030*    GENERIC CONTROL-CARD (SYSIN PARM) RECORD SHARED BY THE     *
+000040*    BATCH DEMO PROGRAMS.  ONE CARD IS READ AT THE START OF A   *
+000050*    RUN SO OPERATIONS CAN CHANGE RUN PARAMETERS WITHOUT A      *
+000060*    RECOMPILE.                                                 *
+000070*-----------------------------------------------------------------
+000080*    MOD-HISTORY                                                *
+000090*    2026-08-09  PD    ORIGINAL RECORD.                         *
+000095*    2026-08-09  PD    ADDED PARM-CASE-CODE FOR THE LOOP-B05    *
+000096*                      DISPATCH DEMONSTRATION.                  *
+000097*    2026-08-09  PD    ADDED PARM-PROFILE-CHAR FOR THE DATA-    *
+000098*                      PROFILING REPORT TARGET CHARACTER.       *
+000099*    2026-08-09  PD    ADDED PARM-INQUIRY-CUST-ID FOR THE       *
+000100*                      ONLINE INQUIRY SIMULATION PROGRAM.       *
+000101*****************************************************************
+000110 01  PARM-CARD-REC.
+000120     05  PARM-RUN-DATE            PIC 9(08).
+000130     05  PARM-EDIT-SWITCH         PIC X(01).
+000140         88  PARM-EDIT-ON         VALUE 'Y'.
+000150         88  PARM-EDIT-OFF        VALUE 'N'.
+000160     05  PARM-CKPT-INTERVAL       PIC 9(07).
+000170     05  PARM-ITERATION-CNT       PIC 9(05).
+000175     05  PARM-CASE-CODE           PIC 9(01).
+000177     05  PARM-PROFILE-CHAR        PIC X(01).
+000178     05  PARM-INQUIRY-CUST-ID     PIC X(05).
+000180     05  FILLER                   PIC X(32).

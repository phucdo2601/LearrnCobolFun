@@ -0,0 +1,44 @@
+000010*****************************************************************
+000020*    PARMVAL.CPY                                                *
+000030*    SHARED PARM-CARD VALIDATION FRONT END.  COPY THIS INTO THE *
+000040*    PROCEDURE DIVISION OF ANY PROGRAM THAT READS PARM-CARD-REC  *
+000050*    (SEE PARMCARD.CPY), AND PERFORM 9500-VALIDATE-PARM-CARD    *
+000060*    THRU ITS EXIT RIGHT AFTER A SUCCESSFUL READ OF THE CARD.    *
+000070*    EACH FIELD IS CHECKED INDEPENDENTLY SO ONE BAD FIELD DOES   *
+000080*    NOT STOP THE OTHERS FROM BEING REPORTED.  THIS IS A         *
+000090*    DIAGNOSTIC FRONT END ONLY - IT DISPLAYS A WARNING FOR ANY   *
+000100*    FIELD THAT FAILS ITS CHECK BUT DOES NOT ALTER THE FIELD OR  *
+000110*    STOP THE RUN, SO EACH PROGRAM'S OWN DEFAULTING LOGIC FOR AN *
+000120*    OMITTED OR OUT-OF-RANGE VALUE IS UNCHANGED.                 *
+000130*-----------------------------------------------------------------
+000140*    MOD-HISTORY                                                *
+000150*    2026-08-09  PD    ORIGINAL PARAGRAPH.                       *
+000160*****************************************************************
+000170 9500-VALIDATE-PARM-CARD.
+000180     IF PARM-RUN-DATE NOT NUMERIC
+000190         DISPLAY 'PARMVAL: PARM-RUN-DATE NOT NUMERIC.......... '
+000200             PARM-RUN-DATE
+000210     END-IF.
+000220
+000230     IF PARM-EDIT-SWITCH NOT = 'Y' AND PARM-EDIT-SWITCH NOT = 'N'
+000240             AND PARM-EDIT-SWITCH NOT = SPACE
+000250         DISPLAY 'PARMVAL: PARM-EDIT-SWITCH NOT Y, N, OR SPACE. '
+000260             PARM-EDIT-SWITCH
+000270     END-IF.
+000280
+000290     IF PARM-CKPT-INTERVAL NOT NUMERIC
+000300         DISPLAY 'PARMVAL: PARM-CKPT-INTERVAL NOT NUMERIC...... '
+000310             PARM-CKPT-INTERVAL
+000320     END-IF.
+000330
+000340     IF PARM-ITERATION-CNT NOT NUMERIC
+000350         DISPLAY 'PARMVAL: PARM-ITERATION-CNT NOT NUMERIC...... '
+000360             PARM-ITERATION-CNT
+000370     END-IF.
+000380
+000390     IF PARM-CASE-CODE NOT NUMERIC
+000400         DISPLAY 'PARMVAL: PARM-CASE-CODE NOT NUMERIC.......... '
+000410             PARM-CASE-CODE
+000420     END-IF.
+000430 9500-VALIDATE-PARM-CARD-EXIT.
+000440     EXIT.

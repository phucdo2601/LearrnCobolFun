@@ -0,0 +1,17 @@
+000010*****************************************************************
+000020*    ITMMAST.CPY                                                *
+000030*    ITEM-MASTER RECORD LAYOUT.                                 *
+000040*    KEY FIELD ITM-ID IS THE ITEM MASTER RECORD KEY.             *
+000050*-----------------------------------------------------------------
+000060*    MOD-HISTORY                                                *
+000070*    2026-08-09  PD    ORIGINAL RECORD - ITM-ID/ITM-NAME/ITM-NUM1*
+000080*    2026-08-09  PD    ADDED ITM-NUM3 MARKDOWN/ADJUSTMENT PRICE  *
+000090*                      FIELD FOR THE PRICE AUDIT REPORT.         *
+000095*    2026-08-09  PD    ITM-NUM1/ITM-NUM3 NOW STORED COMP-3.      *
+000100*****************************************************************
+000110 01  ITEM-MASTER-REC.
+000120     05  ITM-ID                  PIC X(05).
+000130     05  ITM-NAME                PIC A(06).
+000140     05  ITM-NUM1                PIC S9(3)V9(2) COMP-3.
+000150     05  ITM-NUM3                PIC S9(3)V9(2) COMP-3.
+000160     05  FILLER                  PIC X(18).

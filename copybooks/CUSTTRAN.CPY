@@ -0,0 +1,18 @@
+000010*****************************************************************
+000020*    CUSTTRAN.CPY                                                *
+000030*    CUSTOMER-MASTER MAINTENANCE TRANSACTION RECORD.  ONE       *
+000040*    RECORD PER ADD/CHANGE/DELETE APPLIED TO CUSTOMER-MASTER BY *
+000050*    CUSTMNT1.                                                   *
+000060*-----------------------------------------------------------------
+000070*    MOD-HISTORY                                                *
+000080*    2026-08-09  PD    ORIGINAL RECORD.                          *
+000090*****************************************************************
+000100 01  CUST-TRAN-REC.
+000110     05  CTR-ACTION               PIC X(01).
+000120         88  CTR-ADD              VALUE 'A'.
+000130         88  CTR-CHANGE           VALUE 'C'.
+000140         88  CTR-DELETE           VALUE 'D'.
+000150     05  CTR-CUST-ID              PIC X(05).
+000160     05  CTR-CUST-NAME            PIC A(20).
+000170     05  CTR-CUST-ADDR            PIC X(20).
+000180     05  CTR-CUST-BALANCE         PIC S9(07)V9(02).

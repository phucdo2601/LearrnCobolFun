@@ -0,0 +1,15 @@
+000010*****************************************************************
+000020*    APPRDEC.CPY                                                *
+000030*    APPROVAL-DECISION RECORD - ONE PER PRICE-MARKDOWN APPROVAL  *
+000040*    TO BE ACTIONED BY ITMAPPR1, PREPARED BY WHOEVER REVIEWED    *
+000050*    THE PRICE-MARKDOWN-APPROVAL-RPT.                            *
+000060*-----------------------------------------------------------------
+000070*    MOD-HISTORY                                                *
+000080*    2026-08-09  PD    ORIGINAL RECORD.                         *
+000090*****************************************************************
+000100 01  APPROVAL-DECISION-REC.
+000110     05  ADC-ITM-ID               PIC X(05).
+000120     05  ADC-DECISION             PIC X(01).
+000130         88  ADC-APPROVE          VALUE 'A'.
+000140         88  ADC-REJECT           VALUE 'R'.
+000150     05  ADC-APPROVER-ID          PIC X(08).

@@ -0,0 +1,13 @@
+000010*****************************************************************
+000020*    ITMSCRUB.CPY                                               *
+000030*    SCRUBBED-OUTPUT RECORD FOR THE CHARACTER-REPLACEMENT       *
+000040*    UTILITY - ITM-ID UNCHANGED, ITM-NAME AFTER ALL REPLACEMENT *
+000050*    PAIRS HAVE BEEN APPLIED.                                   *
+000060*-----------------------------------------------------------------
+000070*    MOD-HISTORY                                                *
+000080*    2026-08-09  PD    ORIGINAL RECORD.                         *
+000090*****************************************************************
+000100 01  ITEM-SCRUBBED-REC.
+000110     05  SCR-ITM-ID               PIC X(05).
+000120     05  FILLER                   PIC X(01).
+000130     05  SCR-ITM-NAME             PIC A(06).

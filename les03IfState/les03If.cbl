@@ -1,26 +1,191 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LES03-IF-BAS-01.
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-               01 WS-NUM1 PIC 9(9).
-               01 WS-NUM2 PIC 9(9).
-               01 WS-NUM3 PIC 9(5).
-               01 WS-NUM4 PIC 9(6).
-
-           PROCEDURE DIVISION.
-               A000-FIRST-PARA.
-               MOVE 25 TO WS-NUM1 WS-NUM3.
-               MOVE 15 TO WS-NUM2 WS-NUM4.
-
-               IF WS-NUM1 > WS-NUM2 THEN
-                   DISPLAY 'IN LOOP 1 - IF BLOCK'
-
-                   IF WS-NUM3 = WS-NUM4 THEN
-                       DISPLAY 'IN LOOP 2 - IF BLOCK'
-                   ELSE
-                       DISPLAY 'IN LOOP 2 - ELSE BLOCK'
-                   END-IF
-               ELSE
-                   DISPLAY 'IN LOOP 1 -ELSE BLOCK'
-               END-IF
-           STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    LES03-IF-BAS-01.
+000030 AUTHOR.        PD.
+000040 INSTALLATION.  LEARNCOBOLFUN BATCH.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD-HISTORY                                                *
+000090*    2026-08-09  PD  ORIGINAL - IF/ELSE DEMONSTRATION ON        *
+000100*                    HARDCODED WS-NUM1 THRU WS-NUM4.            *
+000110*    2026-08-09  PD  DRIVE COMPARISONS FROM AN ORDER-REC FILE   *
+000120*                    INSTEAD OF MOVE 25/15 LITERALS.            *
+000130*    2026-08-09  PD  REPLACE THE NESTED IF WITH EVALUATE AND    *
+000140*                    REASON CODES IN A000-FIRST-PARA.           *
+000150*    2026-08-09  PD  WRITE TOLERANCE MISMATCHES TO AN EXCEPTION *
+000160*                    REPORT INSTEAD OF JUST DISPLAYING THEM.    *
+000170*    2026-08-09  PD  GUARD THE QUANTITY/LIMIT COMPARISON WITH A *
+000180*                    NUMERIC BOUNDS CHECK AND ON SIZE ERROR ON  *
+000190*                    THE DIFFERENCE COMPUTATION.                *
+000200*****************************************************************
+000210 ENVIRONMENT DIVISION.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT ORDER-FILE ASSIGN TO ORDRFILE
+000250         ORGANIZATION IS LINE SEQUENTIAL
+000260         FILE STATUS IS WS-ORD-FILE-STATUS.
+000270
+000280     SELECT ORDER-EXCEPT-RPT ASSIGN TO ORDEXCRP
+000290         ORGANIZATION IS LINE SEQUENTIAL
+000300         FILE STATUS IS WS-EXC-FILE-STATUS.
+000310
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  ORDER-FILE
+000350     LABEL RECORDS ARE STANDARD.
+000360     COPY ORDERREC.
+000370
+000380 FD  ORDER-EXCEPT-RPT
+000390     LABEL RECORDS ARE STANDARD.
+000400     COPY ORDEXCPT.
+000410
+000420 WORKING-STORAGE SECTION.
+000430     01  WS-ORD-FILE-STATUS       PIC X(02).
+000440         88  WS-ORD-OK            VALUE '00'.
+000450         88  WS-ORD-NOT-FOUND     VALUE '35'.
+000460         88  WS-ORD-EOF           VALUE '10'.
+000470
+000480     01  WS-EXC-FILE-STATUS       PIC X(02).
+000490         88  WS-EXC-OK            VALUE '00'.
+000500
+000510     01  WS-EOF-SW                PIC X(01) VALUE 'N'.
+000520         88  WS-EOF               VALUE 'Y'.
+000530
+000540     01  WS-NUM1 PIC 9(9).
+000550     01  WS-NUM2 PIC 9(9).
+000560     01  WS-NUM3 PIC 9(5).
+000570     01  WS-NUM4 PIC 9(6).
+000580
+000590     01  WS-REASON-CODE           PIC X(02).
+000600         88  RSN-QTY-OVER-IN-TOL  VALUE 'R1'.
+000610         88  RSN-QTY-OVER-MISMATCH VALUE 'R2'.
+000620         88  RSN-QTY-WITHIN-LIMIT VALUE 'R3'.
+000630         88  RSN-BAD-DATA         VALUE 'R4'.
+000640
+000650 PROCEDURE DIVISION.
+000660*****************************************************************
+000670*    0000-MAINLINE                                              *
+000680*****************************************************************
+000690 0000-MAINLINE.
+000700     PERFORM 1000-INITIALIZE
+000710         THRU 1000-INITIALIZE-EXIT.
+000720
+000730     PERFORM A000-FIRST-PARA
+000740         THRU A000-FIRST-PARA-EXIT
+000750         UNTIL WS-EOF.
+000760
+000770     PERFORM 9999-TERMINATE
+000780         THRU 9999-TERMINATE-EXIT.
+000790
+000800     STOP RUN.
+000810
+000820*****************************************************************
+000830*    1000-INITIALIZE                                            *
+000840*****************************************************************
+000850 1000-INITIALIZE.
+000860     OPEN INPUT ORDER-FILE.
+000870     IF WS-ORD-NOT-FOUND
+000880         DISPLAY 'LES03-IF-BAS-01: NO ORDER FILE - NOTHING TO DO'
+000890         MOVE 'Y' TO WS-EOF-SW
+000900         GO TO 1000-INITIALIZE-EXIT
+000910     END-IF.
+000920     IF NOT WS-ORD-OK
+000930         DISPLAY 'LES03-IF-BAS-01: OPEN ORDER-FILE FAILED '
+000940             WS-ORD-FILE-STATUS
+000950         MOVE 'Y' TO WS-EOF-SW
+000960         GO TO 1000-INITIALIZE-EXIT
+000970     END-IF.
+000980
+000990     OPEN OUTPUT ORDER-EXCEPT-RPT.
+001000     IF NOT WS-EXC-OK
+001010         DISPLAY 'LES03-IF-BAS-01: OPEN ORDER-EXCEPT-RPT FAILED '
+001020             WS-EXC-FILE-STATUS
+001030     END-IF.
+001040
+001050     PERFORM 8000-READ-ORDER
+001060         THRU 8000-READ-ORDER-EXIT.
+001070 1000-INITIALIZE-EXIT.
+001080     EXIT.
+001090
+001100*****************************************************************
+001110*    A000-FIRST-PARA                                            *
+001120*    COMPARE THE CURRENT ORDER'S QUANTITY/LIMIT AND ITS TWO     *
+001130*    TOLERANCE FIELDS, THEN READ THE NEXT ORDER RECORD.         *
+001140*****************************************************************
+001150 A000-FIRST-PARA.
+001160     MOVE ORD-QUANTITY TO WS-NUM1.
+001170     MOVE ORD-NUM3     TO WS-NUM3.
+001180     MOVE ORD-LIMIT    TO WS-NUM2.
+001190     MOVE ORD-NUM4     TO WS-NUM4.
+001200
+001210     IF ORD-QUANTITY NOT NUMERIC OR ORD-LIMIT NOT NUMERIC
+001220         MOVE 'R4' TO WS-REASON-CODE
+001230         DISPLAY 'REASON ' WS-REASON-CODE
+001240             ': NON-NUMERIC QUANTITY/LIMIT - RECORD SKIPPED'
+001250         PERFORM 2200-WRITE-EXCEPTION
+001260             THRU 2200-WRITE-EXCEPTION-EXIT
+001270     ELSE
+001280     EVALUATE TRUE
+001290         WHEN WS-NUM1 > WS-NUM2 AND WS-NUM3 = WS-NUM4
+001300             MOVE 'R1' TO WS-REASON-CODE
+001310             DISPLAY 'REASON ' WS-REASON-CODE
+001320                 ': QUANTITY OVER LIMIT, TOLERANCE IN RANGE'
+001330         WHEN WS-NUM1 > WS-NUM2 AND WS-NUM3 NOT = WS-NUM4
+001340             MOVE 'R2' TO WS-REASON-CODE
+001350             DISPLAY 'REASON ' WS-REASON-CODE
+001360                 ': QUANTITY OVER LIMIT, TOLERANCE MISMATCH'
+001370             PERFORM 2200-WRITE-EXCEPTION
+001380                 THRU 2200-WRITE-EXCEPTION-EXIT
+001390         WHEN OTHER
+001400             MOVE 'R3' TO WS-REASON-CODE
+001410             DISPLAY 'REASON ' WS-REASON-CODE
+001420                 ': QUANTITY WITHIN LIMIT'
+001430     END-EVALUATE
+001440     END-IF.
+001450
+001460     PERFORM 8000-READ-ORDER
+001470         THRU 8000-READ-ORDER-EXIT.
+001480 A000-FIRST-PARA-EXIT.
+001490     EXIT.
+001500
+001510*****************************************************************
+001520*    2200-WRITE-EXCEPTION                                       *
+001530*    RECORD THE ORDER KEY, THE TWO TOLERANCE VALUES, AND THEIR  *
+001540*    DIFFERENCE WHEN ORD-NUM3 AND ORD-NUM4 DO NOT TIE OUT.      *
+001550*****************************************************************
+001560 2200-WRITE-EXCEPTION.
+001570     MOVE ORD-ORDER-NUM  TO EXC-ORDER-NUM.
+001580     MOVE WS-NUM3        TO EXC-NUM3-VALUE.
+001590     MOVE WS-NUM4        TO EXC-NUM4-VALUE.
+001600     COMPUTE EXC-DIFFERENCE = WS-NUM3 - WS-NUM4
+001610         ON SIZE ERROR
+001620             DISPLAY 'LES03-IF-BAS-01: EXCEPTION DIFFERENCE '
+001630                 'SIZE ERROR ON ORDER ' ORD-ORDER-NUM
+001640             MOVE 999999 TO EXC-DIFFERENCE
+001650     END-COMPUTE.
+001660     MOVE WS-REASON-CODE TO EXC-REASON-CODE.
+001670     WRITE ORDER-EXCEPTION-REC.
+001680 2200-WRITE-EXCEPTION-EXIT.
+001690     EXIT.
+001700
+001710*****************************************************************
+001720*    8000-READ-ORDER                                            *
+001730*****************************************************************
+001740 8000-READ-ORDER.
+001750     READ ORDER-FILE
+001760         AT END
+001770             MOVE 'Y' TO WS-EOF-SW
+001780     END-READ.
+001790 8000-READ-ORDER-EXIT.
+001800     EXIT.
+001810
+001820*****************************************************************
+001830*    9999-TERMINATE                                             *
+001840*****************************************************************
+001850 9999-TERMINATE.
+001860     IF WS-ORD-OK OR WS-ORD-EOF
+001870         CLOSE ORDER-FILE
+001880     END-IF.
+001890     CLOSE ORDER-EXCEPT-RPT.
+001900 9999-TERMINATE-EXIT.
+001910     EXIT.

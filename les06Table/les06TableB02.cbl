@@ -1,15 +1,649 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. LES06-TABLE-B01.
-
-       *> Two-Dimensional Table
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-               01 WS-TABLE.
-                   05 WS-A OCCURS 3 TIMES.
-                       10 WS-B PIC A(20) VALUE "TEST-PAR-CASE01".
-                       10 WS-C OCCURS 2 TIMES.
-                           15 WS-D PIC X(6) VALUE 'POINT'.
-
-       PROCEDURE DIVISION.
-           DISPLAY "2-D TABLE: "WS-TABLE.
-       STOP RUN.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    LES06-TABLE-B02.
+000030 AUTHOR.        PD.
+000040 INSTALLATION.  LEARNCOBOLFUN BATCH.
+000050 DATE-WRITTEN.  2026-08-09.
+000060 DATE-COMPILED.
+000070*****************************************************************
+000080*    MOD-HISTORY                                                *
+000090*    2026-08-09  PD  ORIGINAL - TWO-LEVEL OCCURS TABLE          *
+000100*                    DEMONSTRATION.  ALSO FIXED THE PROGRAM-ID, *
+000110*                    WHICH WAS MISTAKENLY COPIED FROM A         *
+000120*                    NONEXISTENT LES06-TABLE-B01.                *
+000130*    2026-08-09  PD  ADDED AN ASCENDING KEY ON WS-B AND A       *
+000140*                    SEARCH ALL BINARY LOOKUP PARAGRAPH SO A    *
+000150*                    RATE CAN BE FOUND BY KEY INSTEAD OF A      *
+000160*                    SEQUENTIAL SCAN.  THE THREE ROWS NOW HOLD  *
+000170*                    DISTINCT KEYS (VIA A REDEFINES OVER A      *
+000180*                    LITERAL-PER-ROW LAYOUT, SINCE A VALUE      *
+000190*                    CLAUSE UNDER OCCURS CANNOT VARY BY ROW).   *
+000200*    2026-08-09  PD  GREW WS-TABLE TO AN OCCURS DEPENDING ON    *
+000210*                    TABLE AND ADDED A START-OF-RUN PARAGRAPH   *
+000220*                    THAT LOADS IT FROM THE EXTERNAL RATE FILE, *
+000230*                    SO A RATE CHANGE IS A DATA UPDATE, NOT A   *
+000240*                    RECOMPILE.  THE THREE LITERAL ROWS REMAIN  *
+000250*                    AS THE FALLBACK WHEN NO RATE FILE IS       *
+000260*                    PRESENT.  THE RATE FILE MUST ALREADY BE IN *
+000270*                    ASCENDING RTE-CODE ORDER.                  *
+000280*    2026-08-09  PD  ADDED 2050-VALIDATE-ROW-NUMBER AND A SAFE  *
+000290*                    ROW ACCESSOR, 2100-GET-RATE-ROW, SO A ROW  *
+000300*                    NUMBER IS NEVER USED TO INDEX WS-B/WS-D    *
+000310*                    WITHOUT FIRST BEING CHECKED AGAINST        *
+000320*                    WS-RATE-COUNT.  2000-SEARCH-RATE-TABLE ALSO*
+000330*                    NOW SKIPS THE SEARCH ALL WHEN THE TABLE IS *
+000340*                    EMPTY, SINCE AN OCCURS TABLE HAS NO ZERO-  *
+000350*                    OCCURRENCE STATE TO SEARCH.                *
+000360*    2026-08-09  PD  ADDED A SORT STEP AHEAD OF THE TABLE LOAD  *
+000370*                    SO THE RATE FILE NO LONGER HAS TO ARRIVE   *
+000380*                    PRESORTED INTO ASCENDING RTE-CODE ORDER -  *
+000390*                    1000-LOAD-RATE-TABLE NOW SORTS RATE-FILE   *
+000400*                    INTO SORTED-RATE-FILE AND LOADS FROM THAT. *
+000410*    2026-08-09  PD  RATE-FILE MAY NOW CARRY MORE THAN ONE ROW  *
+000420*                    PER RTE-CODE, EACH WITH ITS OWN            *
+000430*                    RTE-EFF-DATE.  THE SORT IS NOW ASCENDING   *
+000440*                    RTE-CODE / DESCENDING RTE-EFF-DATE, AND    *
+000450*                    1200-ADD-RATE-ROW ONLY KEEPS THE FIRST     *
+000460*                    ROW IT SEES FOR A CODE WHOSE EFFECTIVE     *
+000470*                    DATE IS NOT AFTER TODAY'S DATE - I.E. THE  *
+000480*                    ROW CURRENTLY IN EFFECT.                  *
+000490*    2026-08-09  PD  ADDED A DUPLICATE-KEY DETECTION PASS.  A   *
+000500*                    RATE-FILE ROW THAT SHARES BOTH RTE-CODE    *
+000510*                    AND RTE-EFF-DATE WITH THE ROW JUST AHEAD  *
+000520*                    OF IT IN SORTED-RATE-FILE IS A DATA ERROR  *
+000530*                    (NOT A SECOND EFFECTIVE-DATED VERSION,     *
+000540*                    WHICH WOULD HAVE A DIFFERENT RTE-EFF-DATE) *
+000550*                    AND IS WRITTEN TO DUPLICATE-KEY-RPT        *
+000560*                    INSTEAD OF BEING LOADED A SECOND TIME.     *
+000570*    2026-08-09  PD  EACH TIER NOW CARRIES ITS OWN RTE-BREAK-  *
+000580*                    QTY.  2150-GET-TIER-FOR-QTY PICKS TIER 2   *
+000590*                    OVER TIER 1 WHEN THE CALLER'S QUANTITY     *
+000600*                    MEETS OR EXCEEDS TIER 2'S BREAK QUANTITY,  *
+000610*                    SO A ROW NOW SUPPORTS A QUANTITY BREAK.    *
+000620*    2026-08-09  PD  ADDED A VENDOR RATE FEED RECONCILIATION    *
+000630*                    REPORT.  1200-ADD-RATE-ROW NOW TALLIES     *
+000640*                    WHAT HAPPENED TO EVERY ROW THE VENDOR FEED *
+000650*                    SENT - LOADED, NOT YET EFFECTIVE, OR       *
+000660*                    SUPERSEDED BY AN ALREADY-LOADED ROW FOR    *
+000670*                    THE SAME CODE - AND 1900-PRINT-RATE-RECON  *
+000680*                    WRITES THE TIE-OUT TO RATE-RECON-RPT SO    *
+000690*                    THE FEED CAN BE RECONCILED WITHOUT RE-     *
+000700*                    READING RATE-FILE BY HAND.                 *
+000710*    2026-08-09  PD  1200-ADD-RATE-ROW KEEPS ONLY THE ROW        *
+000720*                    CURRENTLY IN EFFECT FOR EACH RTE-CODE - IT  *
+000730*                    DOES NOT RETAIN SUPERSEDED ROWS FOR A       *
+000740*                    POINT-IN-TIME LOOKUP.  "HISTORY" HERE MEANS *
+000750*                    CURRENT-AS-OF-TODAY SELECTION FROM A FEED   *
+000760*                    THAT MAY CARRY OLDER ROWS, NOT A QUERYABLE  *
+000770*                    PAST-DATE ARCHIVE.                          *
+000780*    2026-08-09  PD  1000-LOAD-RATE-TABLE STOPPED READING THE    *
+000790*                    FEED ONCE WS-TABLE FILLED, WHICH COULD      *
+000800*                    SILENTLY DROP TRAILING ROWS WITHOUT EVER    *
+000810*                    COUNTING THEM - AND SINCE WS-RCN-READ-COUNT *
+000820*                    ONLY COUNTS ROWS ACTUALLY READ, THE FEED    *
+000830*                    ALWAYS TIED OUT "IN BALANCE" EVEN WHEN ROWS *
+000840*                    WERE DROPPED.  A NEW WS-RCN-TRUNCATED-SW IS *
+000850*                    NOW SET WHEN THE TABLE FILLS BEFORE THE     *
+000860*                    FEED REACHES END OF FILE, AND IS REPORTED   *
+000870*                    ON ITS OWN LINE IN RATE-RECON-RPT,          *
+000880*                    SEPARATE FROM THE LOADED/FUTURE/SUPERSEDED  *
+000890*                    BALANCE CHECK (WHICH STILL HOLDS BY         *
+000900*                    CONSTRUCTION FOR WHATEVER WAS ACTUALLY      *
+000910*                    READ).                                     *
+000920*    2026-08-09  PD  REVIEW FIX - WS-RCN-READ-COUNT WAS          *
+000930*                    INCREMENTED BY THE TRAILING READ INSIDE    *
+000940*                    1200-ADD-RATE-ROW BEFORE THE LOAD LOOP'S    *
+000950*                    UNTIL CONDITION WAS RE-TESTED, SO THE ROW   *
+000960*                    THAT FILLED WS-TABLE WAS COUNTED AS READ    *
+000970*                   BUT THE LOOP EXITED BEFORE IT COULD BE      *
+000980*                   CLASSIFIED, THROWING OFF THE BALANCE CHECK *
+000990*                   ON EVERY TRUNCATED LOAD.  THE COUNT IS NOW  *
+001000*                   TAKEN AT THE START OF 1200-ADD-RATE-ROW,    *
+001010*                   WHEN A ROW IS ABOUT TO BE CLASSIFIED, SO A  *
+001020*                   ROW THAT TRIGGERS TRUNCATION IS SIMPLY NOT  *
+001030*                   COUNTED - THE SAME OUTCOME AS EXCLUDING IT  *
+001040*                   FROM THE READ TALLY, AND THE BALANCE CHECK  *
+001050*                   HOLDS EVEN WHEN WS-RCN-TRUNCATED-SW IS SET. *
+001060*****************************************************************
+001070 ENVIRONMENT DIVISION.
+001080 INPUT-OUTPUT SECTION.
+001090 FILE-CONTROL.
+001100     SELECT RATE-FILE ASSIGN TO RATEFILE
+001110         ORGANIZATION IS LINE SEQUENTIAL
+001120         FILE STATUS IS WS-RTE-FILE-STATUS.
+001130
+001140     SELECT SORTED-RATE-FILE ASSIGN TO RATESRTD
+001150         ORGANIZATION IS LINE SEQUENTIAL
+001160         FILE STATUS IS WS-SRT-FILE-STATUS.
+001170
+001180     SELECT SORT-WORK-FILE ASSIGN TO "SORTWK01".
+001190
+001200     SELECT DUPLICATE-KEY-RPT ASSIGN TO DUPKEYRP
+001210         ORGANIZATION IS LINE SEQUENTIAL
+001220         FILE STATUS IS WS-DUP-FILE-STATUS.
+001230
+001240     SELECT RATE-RECON-RPT ASSIGN TO RATERECN
+001250         ORGANIZATION IS LINE SEQUENTIAL
+001260         FILE STATUS IS WS-RCN-FILE-STATUS.
+001270
+001280 DATA DIVISION.
+001290 FILE SECTION.
+001300 FD  RATE-FILE
+001310     LABEL RECORDS ARE STANDARD.
+001320     COPY RATETAB.
+001330
+001340 FD  SORTED-RATE-FILE
+001350     LABEL RECORDS ARE STANDARD.
+001360     COPY RATETAB
+001370         REPLACING RATE-TABLE-REC BY SORTED-RATE-REC.
+001380
+001390 SD  SORT-WORK-FILE.
+001400     COPY RATETAB
+001410         REPLACING RATE-TABLE-REC BY SORT-WORK-REC.
+001420
+001430 FD  DUPLICATE-KEY-RPT
+001440     LABEL RECORDS ARE STANDARD.
+001450     01  DUPLICATE-KEY-LINE       PIC X(80).
+001460
+001470 FD  RATE-RECON-RPT
+001480     LABEL RECORDS ARE STANDARD.
+001490     01  RATE-RECON-LINE          PIC X(80).
+001500
+001510 WORKING-STORAGE SECTION.
+001520     01  WS-RTE-FILE-STATUS       PIC X(02).
+001530         88  WS-RTE-OK            VALUE '00'.
+001540         88  WS-RTE-NOT-FOUND     VALUE '35'.
+001550
+001560     01  WS-SRT-FILE-STATUS       PIC X(02).
+001570         88  WS-SRT-OK            VALUE '00'.
+001580
+001590     01  WS-RTE-EOF-SW            PIC X(01) VALUE 'N'.
+001600         88  WS-RTE-EOF           VALUE 'Y'.
+001610
+001620     01  WS-RATE-COUNT            PIC 9(02) COMP VALUE 3.
+001630     01  WS-MAX-RATE-ROWS         PIC 9(02) COMP VALUE 50.
+001640
+001650*****************************************************************
+001660*    EFFECTIVE-DATING WORKING STORAGE - SEE 1200-ADD-RATE-ROW.   *
+001670*****************************************************************
+001680     01  WS-CURRENT-DATE          PIC 9(08).
+001690     01  WS-LAST-CODE-LOADED      PIC A(20) VALUE SPACES.
+001700
+001710*****************************************************************
+001720*    DUPLICATE-KEY DETECTION WORKING STORAGE.                    *
+001730*****************************************************************
+001740     01  WS-DUP-FILE-STATUS       PIC X(02).
+001750         88  WS-DUP-OK            VALUE '00'.
+001760     01  WS-PRIOR-CODE            PIC A(20) VALUE SPACES.
+001770     01  WS-PRIOR-EFF-DATE        PIC 9(08) VALUE 0.
+001780     01  WS-DUP-COUNT             PIC 9(05) COMP VALUE 0.
+001790     01  WS-DUP-LINE.
+001800         05  WS-DUP-CODE          PIC A(20).
+001810         05  FILLER               PIC X(02).
+001820         05  WS-DUP-EFF-DATE      PIC 9(08).
+001830         05  FILLER               PIC X(48).
+001840
+001850*****************************************************************
+001860*    VENDOR RATE FEED RECONCILIATION WORKING STORAGE.  EVERY     *
+001870*    ROW READ FROM SORTED-RATE-FILE IN 1200-ADD-RATE-ROW IS      *
+001880*    TALLIED INTO EXACTLY ONE OF THE THREE COUNTERS BELOW, SO    *
+001890*    WS-RCN-READ-COUNT ALWAYS EQUALS THE SUM OF THE OTHER THREE. *
+001900*****************************************************************
+001910     01  WS-RCN-FILE-STATUS       PIC X(02).
+001920         88  WS-RCN-OK            VALUE '00'.
+001930     01  WS-RCN-READ-COUNT        PIC 9(05) COMP VALUE 0.
+001940     01  WS-RCN-LOADED-COUNT      PIC 9(05) COMP VALUE 0.
+001950     01  WS-RCN-FUTURE-COUNT      PIC 9(05) COMP VALUE 0.
+001960     01  WS-RCN-SUPERSEDED-COUNT  PIC 9(05) COMP VALUE 0.
+001970     01  WS-RCN-OUT-OF-BAL-SW     PIC X(01) VALUE 'N'.
+001980         88  WS-RCN-OUT-OF-BAL    VALUE 'Y'.
+001990     01  WS-RCN-TRUNCATED-SW      PIC X(01) VALUE 'N'.
+002000         88  WS-RCN-TRUNCATED     VALUE 'Y'.
+002010*****************************************************************
+002020*    RATE TABLE.  WHEN NO RATE FILE IS PRESENT, PARAGRAPH        *
+002030*    1050-SET-DEFAULT-RATE-ROWS LOADS THE SAME THREE FALLBACK   *
+002040*    ROWS THAT USED TO BE HARD-CODED HERE AS VALUE CLAUSES.     *
+002050*    (A VARIABLE-LENGTH TABLE CANNOT CARRY VALUE CLAUSES, SO    *
+002060*    THE LITERALS MOVED FROM DATA DIVISION INTO PROCEDURE CODE.)*
+002070*****************************************************************
+002080*> Two-Dimensional Table
+002090     01  WS-TABLE.
+002100         05  WS-A OCCURS 1 TO 50 TIMES
+002110                 DEPENDING ON WS-RATE-COUNT
+002120                 ASCENDING KEY IS WS-B
+002130                 INDEXED BY WS-A-IDX.
+002140             10  WS-B             PIC A(20).
+002150             10  WS-C OCCURS 2 TIMES
+002160                     INDEXED BY WS-C-IDX.
+002170                15  WS-BREAK-QTY PIC 9(05).
+002180                 15  WS-D         PIC X(6).
+002190
+002200     01  WS-SEARCH-KEY            PIC A(20).
+002210     01  WS-FOUND-SW              PIC X(01) VALUE 'N'.
+002220         88  WS-FOUND             VALUE 'Y'.
+002230
+002240*****************************************************************
+002250*    QUANTITY-PRICE-BREAK LOOKUP WORKING STORAGE.               *
+002260*****************************************************************
+002270     01  WS-QTY-IN                PIC 9(05).
+002280     01  WS-OUT-BREAK-VALUE       PIC X(06).
+002290
+002300*****************************************************************
+002310*    ROW-NUMBER VALIDATION AND SAFE ACCESSOR WORKING STORAGE.   *
+002320*****************************************************************
+002330     01  WS-ROW-NUMBER            PIC 9(02) COMP.
+002340     01  WS-ROW-VALID-SW          PIC X(01) VALUE 'N'.
+002350         88  WS-ROW-VALID         VALUE 'Y'.
+002360
+002370     01  WS-OUT-CODE              PIC A(20).
+002380     01  WS-OUT-VALUE-1           PIC X(06).
+002390     01  WS-OUT-VALUE-2           PIC X(06).
+002400
+002410
+002420*****************************************************************
+002430*    VENDOR RATE FEED RECONCILIATION REPORT LINE LAYOUTS.        *
+002440*****************************************************************
+002450     01  WS-RCN-READ-LINE.
+002460         05  FILLER               PIC X(24) VALUE
+002470             'VENDOR ROWS RECEIVED....'.
+002480         05  WS-RPT-RCN-READ      PIC ZZ,ZZ9.
+002490         05  FILLER               PIC X(48) VALUE SPACES.
+002500
+002510     01  WS-RCN-LOADED-LINE.
+002520         05  FILLER               PIC X(24) VALUE
+002530             'ROWS LOADED INTO TABLE..'.
+002540         05  WS-RPT-RCN-LOADED    PIC ZZ,ZZ9.
+002550         05  FILLER               PIC X(48) VALUE SPACES.
+002560
+002570     01  WS-RCN-FUTURE-LINE.
+002580         05  FILLER               PIC X(24) VALUE
+002590             'ROWS NOT YET EFFECTIVE..'.
+002600         05  WS-RPT-RCN-FUTURE    PIC ZZ,ZZ9.
+002610         05  FILLER               PIC X(48) VALUE SPACES.
+002620
+002630     01  WS-RCN-SUPERSEDED-LINE.
+002640         05  FILLER               PIC X(24) VALUE
+002650             'ROWS SUPERSEDED.........'.
+002660         05  WS-RPT-RCN-SUPERSEDED PIC ZZ,ZZ9.
+002670         05  FILLER               PIC X(47) VALUE SPACES.
+002680
+002690     01  WS-RCN-DUP-LINE.
+002700         05  FILLER               PIC X(24) VALUE
+002710             'DUPLICATE KEYS SKIPPED..'.
+002720         05  WS-RPT-RCN-DUP       PIC ZZ,ZZ9.
+002730         05  FILLER               PIC X(48) VALUE SPACES.
+002740
+002750     01  WS-RCN-BALANCE-LINE.
+002760         05  FILLER               PIC X(24) VALUE
+002770             'FEED RECONCILIATION.....'.
+002780         05  WS-RPT-RCN-BALANCE   PIC X(11).
+002790         05  FILLER               PIC X(41) VALUE SPACES.
+002800
+002810     01  WS-RCN-TRUNC-LINE.
+002820         05  FILLER               PIC X(24) VALUE
+002830             'TABLE FULL - FEED TRUNC.'.
+002840         05  WS-RPT-RCN-TRUNC     PIC X(03).
+002850         05  FILLER               PIC X(49) VALUE SPACES.
+002860
+002870 PROCEDURE DIVISION.
+002880*****************************************************************
+002890*    0000-MAINLINE                                              *
+002900*****************************************************************
+002910 0000-MAINLINE.
+002920     PERFORM 1000-LOAD-RATE-TABLE
+002930         THRU 1000-LOAD-RATE-TABLE-EXIT.
+002940
+002950     DISPLAY "RATE TABLE ROWS LOADED: " WS-RATE-COUNT.
+002960
+002970     MOVE 'CASE02' TO WS-SEARCH-KEY.
+002980     PERFORM 2000-SEARCH-RATE-TABLE
+002990         THRU 2000-SEARCH-RATE-TABLE-EXIT.
+003000
+003010     IF WS-FOUND
+003020         MOVE WS-A-IDX TO WS-ROW-NUMBER
+003030         PERFORM 2100-GET-RATE-ROW
+003040             THRU 2100-GET-RATE-ROW-EXIT
+003050         DISPLAY 'LES06-TABLE-B02: FOUND ' WS-SEARCH-KEY
+003060             ' AT ROW ' WS-ROW-NUMBER
+003070         DISPLAY 'LES06-TABLE-B02: VALUES ' WS-OUT-VALUE-1
+003080             ' / ' WS-OUT-VALUE-2
+003090     ELSE
+003100         DISPLAY 'LES06-TABLE-B02: KEY NOT FOUND ' WS-SEARCH-KEY
+003110     END-IF.
+003120
+003130*    DEMONSTRATE THE QUANTITY PRICE BREAK - A QUANTITY OF 100
+003140*    OR MORE SHOULD PICK UP TIER 2'S RATE FOR THE SAME ROW.
+003150     IF WS-FOUND
+003160         MOVE 100 TO WS-QTY-IN
+003170         PERFORM 2150-GET-TIER-FOR-QTY
+003180             THRU 2150-GET-TIER-FOR-QTY-EXIT
+003190         DISPLAY 'LES06-TABLE-B02: BREAK VALUE AT QTY '
+003200             WS-QTY-IN ' IS ' WS-OUT-BREAK-VALUE
+003210     END-IF.
+003220
+003230*    DEMONSTRATE THE BOUNDS CHECK REJECTING AN OUT-OF-RANGE ROW.
+003240     ADD 1 TO WS-RATE-COUNT GIVING WS-ROW-NUMBER.
+003250     PERFORM 2100-GET-RATE-ROW
+003260         THRU 2100-GET-RATE-ROW-EXIT.
+003270
+003280     STOP RUN.
+003290
+003300*****************************************************************
+003310*    1000-LOAD-RATE-TABLE                                       *
+003320*    SORT THE RATE-FILE INTO ASCENDING RTE-CODE ORDER AND LOAD   *
+003330*    THE RESULT INTO WS-TABLE.  THE FILE IS OPTIONAL - WHEN IT   *
+003340*    IS NOT PRESENT THE THREE LITERAL FALLBACK ROWS ABOVE ARE    *
+003350*    KEPT AS-IS.                                                 *
+003360*****************************************************************
+003370 1000-LOAD-RATE-TABLE.
+003380     OPEN INPUT RATE-FILE.
+003390     IF WS-RTE-NOT-FOUND
+003400         PERFORM 1050-SET-DEFAULT-RATE-ROWS
+003410             THRU 1050-SET-DEFAULT-RATE-ROWS-EXIT
+003420         GO TO 1000-LOAD-RATE-TABLE-EXIT
+003430     END-IF.
+003440     IF NOT WS-RTE-OK
+003450         DISPLAY 'LES06-TABLE-B02: OPEN RATE-FILE FAILED '
+003460             WS-RTE-FILE-STATUS
+003470         PERFORM 1050-SET-DEFAULT-RATE-ROWS
+003480             THRU 1050-SET-DEFAULT-RATE-ROWS-EXIT
+003490         GO TO 1000-LOAD-RATE-TABLE-EXIT
+003500     END-IF.
+003510     CLOSE RATE-FILE.
+003520
+003530     PERFORM 1070-SORT-RATE-FILE
+003540         THRU 1070-SORT-RATE-FILE-EXIT.
+003550
+003560     OPEN INPUT SORTED-RATE-FILE.
+003570     IF NOT WS-SRT-OK
+003580         DISPLAY 'LES06-TABLE-B02: OPEN SORTED-RATE-FILE FAILED '
+003590             WS-SRT-FILE-STATUS
+003600         PERFORM 1050-SET-DEFAULT-RATE-ROWS
+003610             THRU 1050-SET-DEFAULT-RATE-ROWS-EXIT
+003620         GO TO 1000-LOAD-RATE-TABLE-EXIT
+003630     END-IF.
+003640
+003650     OPEN OUTPUT DUPLICATE-KEY-RPT.
+003660     IF NOT WS-DUP-OK
+003670         DISPLAY 'LES06-TABLE-B02: OPEN DUPLICATE-KEY-RPT FAILED '
+003680             WS-DUP-FILE-STATUS
+003690     END-IF.
+003700
+003710     OPEN OUTPUT RATE-RECON-RPT.
+003720     IF NOT WS-RCN-OK
+003730         DISPLAY 'LES06-TABLE-B02: OPEN RATE-RECON-RPT FAILED '
+003740             WS-RCN-FILE-STATUS
+003750     END-IF.
+003760
+003770     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+003780     MOVE SPACES TO WS-LAST-CODE-LOADED.
+003790     MOVE SPACES TO WS-PRIOR-CODE.
+003800     MOVE 0      TO WS-PRIOR-EFF-DATE.
+003810     MOVE 0 TO WS-RATE-COUNT.
+003820     PERFORM 1100-READ-RATE
+003830         THRU 1100-READ-RATE-EXIT.
+003840     PERFORM 1200-ADD-RATE-ROW
+003850         THRU 1200-ADD-RATE-ROW-EXIT
+003860         UNTIL WS-RTE-EOF OR WS-RATE-COUNT = WS-MAX-RATE-ROWS.
+003870
+003880     IF WS-RATE-COUNT = WS-MAX-RATE-ROWS AND NOT WS-RTE-EOF
+003890         MOVE 'Y' TO WS-RCN-TRUNCATED-SW
+003900     END-IF.
+003910
+003920     CLOSE SORTED-RATE-FILE.
+003930     CLOSE DUPLICATE-KEY-RPT.
+003940     DISPLAY 'LES06-TABLE-B02: DUPLICATE KEYS FOUND.. '
+003950         WS-DUP-COUNT.
+003960
+003970     PERFORM 1900-PRINT-RATE-RECON
+003980         THRU 1900-PRINT-RATE-RECON-EXIT.
+003990     CLOSE RATE-RECON-RPT.
+004000
+004010     IF WS-RATE-COUNT = 0
+004020         PERFORM 1050-SET-DEFAULT-RATE-ROWS
+004030             THRU 1050-SET-DEFAULT-RATE-ROWS-EXIT
+004040     END-IF.
+004050 1000-LOAD-RATE-TABLE-EXIT.
+004060     EXIT.
+004070
+004080*****************************************************************
+004090*    1070-SORT-RATE-FILE                                        *
+004100*    SORT RATE-FILE INTO ASCENDING RTE-CODE / DESCENDING         *
+004110*    RTE-EFF-DATE ORDER, GIVING SORTED-RATE-FILE, SO THE FIRST   *
+004120*    ROW SEEN FOR A CODE IN 1200-ADD-RATE-ROW IS ITS MOST        *
+004130*    RECENTLY EFFECTIVE ONE.                                    *
+004140*****************************************************************
+004150 1070-SORT-RATE-FILE.
+004160     SORT SORT-WORK-FILE
+004170         ON ASCENDING KEY RTE-CODE OF SORT-WORK-REC
+004180         ON DESCENDING KEY RTE-EFF-DATE OF SORT-WORK-REC
+004190         USING RATE-FILE
+004200         GIVING SORTED-RATE-FILE.
+004210 1070-SORT-RATE-FILE-EXIT.
+004220     EXIT.
+004230
+004240*****************************************************************
+004250*    1050-SET-DEFAULT-RATE-ROWS                                 *
+004260*    THE THREE ORIGINAL DEMONSTRATION ROWS, USED WHEN NO RATE   *
+004270*    FILE IS AVAILABLE TO LOAD.                                 *
+004280*****************************************************************
+004290 1050-SET-DEFAULT-RATE-ROWS.
+004300     MOVE 3 TO WS-RATE-COUNT.
+004310     MOVE 'CASE01'   TO WS-B(1).
+004320     MOVE 1          TO WS-BREAK-QTY(1, 1).
+004330     MOVE 'POINT1'   TO WS-D(1, 1).
+004340     MOVE 100        TO WS-BREAK-QTY(1, 2).
+004350     MOVE 'POINT2'   TO WS-D(1, 2).
+004360     MOVE 'CASE02'   TO WS-B(2).
+004370     MOVE 1          TO WS-BREAK-QTY(2, 1).
+004380     MOVE 'POINT3'   TO WS-D(2, 1).
+004390     MOVE 100        TO WS-BREAK-QTY(2, 2).
+004400     MOVE 'POINT4'   TO WS-D(2, 2).
+004410     MOVE 'CASE03'   TO WS-B(3).
+004420     MOVE 1          TO WS-BREAK-QTY(3, 1).
+004430     MOVE 'POINT5'   TO WS-D(3, 1).
+004440     MOVE 100        TO WS-BREAK-QTY(3, 2).
+004450     MOVE 'POINT6'   TO WS-D(3, 2).
+004460 1050-SET-DEFAULT-RATE-ROWS-EXIT.
+004470     EXIT.
+004480
+004490*****************************************************************
+004500*    1100-READ-RATE                                             *
+004510*****************************************************************
+004520 1100-READ-RATE.
+004530     READ SORTED-RATE-FILE
+004540         AT END
+004550             MOVE 'Y' TO WS-RTE-EOF-SW
+004560     END-READ.
+004570 1100-READ-RATE-EXIT.
+004580     EXIT.
+004590
+004600*****************************************************************
+004610*    1200-ADD-RATE-ROW                                          *
+004620*****************************************************************
+004630 1200-ADD-RATE-ROW.
+004640     ADD 1 TO WS-RCN-READ-COUNT.
+004650     IF RTE-CODE OF SORTED-RATE-REC = WS-PRIOR-CODE
+004660             AND RTE-EFF-DATE OF SORTED-RATE-REC
+004670                 = WS-PRIOR-EFF-DATE
+004680         PERFORM 1210-LOG-DUPLICATE-KEY
+004690             THRU 1210-LOG-DUPLICATE-KEY-EXIT
+004700     END-IF.
+004710
+004720     IF RTE-EFF-DATE OF SORTED-RATE-REC <= WS-CURRENT-DATE
+004730             AND RTE-CODE OF SORTED-RATE-REC
+004740                 NOT = WS-LAST-CODE-LOADED
+004750         MOVE RTE-CODE OF SORTED-RATE-REC
+004760             TO WS-LAST-CODE-LOADED
+004770         ADD 1 TO WS-RATE-COUNT
+004780         ADD 1 TO WS-RCN-LOADED-COUNT
+004790         MOVE RTE-CODE OF SORTED-RATE-REC
+004800             TO WS-B(WS-RATE-COUNT)
+004810        MOVE RTE-BREAK-QTY OF SORTED-RATE-REC(1)
+004820            TO WS-BREAK-QTY(WS-RATE-COUNT, 1)
+004830         MOVE RTE-VALUE OF SORTED-RATE-REC(1)
+004840             TO WS-D(WS-RATE-COUNT, 1)
+004850        MOVE RTE-BREAK-QTY OF SORTED-RATE-REC(2)
+004860            TO WS-BREAK-QTY(WS-RATE-COUNT, 2)
+004870         MOVE RTE-VALUE OF SORTED-RATE-REC(2)
+004880             TO WS-D(WS-RATE-COUNT, 2)
+004890     ELSE
+004900         IF RTE-EFF-DATE OF SORTED-RATE-REC > WS-CURRENT-DATE
+004910             ADD 1 TO WS-RCN-FUTURE-COUNT
+004920         ELSE
+004930             ADD 1 TO WS-RCN-SUPERSEDED-COUNT
+004940         END-IF
+004950     END-IF.
+004960
+004970     MOVE RTE-CODE OF SORTED-RATE-REC     TO WS-PRIOR-CODE.
+004980     MOVE RTE-EFF-DATE OF SORTED-RATE-REC TO WS-PRIOR-EFF-DATE.
+004990
+005000     PERFORM 1100-READ-RATE
+005010         THRU 1100-READ-RATE-EXIT.
+005020 1200-ADD-RATE-ROW-EXIT.
+005030     EXIT.
+005040
+005050*****************************************************************
+005060*    1210-LOG-DUPLICATE-KEY                                     *
+005070*****************************************************************
+005080 1210-LOG-DUPLICATE-KEY.
+005090     ADD 1 TO WS-DUP-COUNT.
+005100     MOVE RTE-CODE OF SORTED-RATE-REC     TO WS-DUP-CODE.
+005110     MOVE RTE-EFF-DATE OF SORTED-RATE-REC TO WS-DUP-EFF-DATE.
+005120     WRITE DUPLICATE-KEY-LINE FROM WS-DUP-LINE.
+005130 1210-LOG-DUPLICATE-KEY-EXIT.
+005140     EXIT.
+005150
+005160
+005170*****************************************************************
+005180*    1900-PRINT-RATE-RECON                                      *
+005190*    WRITE THE VENDOR RATE FEED TIE-OUT - HOW MANY ROWS THE      *
+005200*    FEED CONTAINED AND WHAT HAPPENED TO EACH ONE.  WS-RCN-READ- *
+005210*    COUNT MUST EQUAL THE SUM OF THE LOADED/FUTURE/SUPERSEDED    *
+005220*    COUNTERS; IF IT DOES NOT, THE FEED IS FLAGGED OUT OF        *
+005230*    BALANCE RATHER THAN LETTING THE MISMATCH PASS SILENTLY.     *
+005240*****************************************************************
+005250 1900-PRINT-RATE-RECON.
+005260     MOVE WS-RCN-READ-COUNT       TO WS-RPT-RCN-READ.
+005270     WRITE RATE-RECON-LINE FROM WS-RCN-READ-LINE.
+005280
+005290     MOVE WS-RCN-LOADED-COUNT     TO WS-RPT-RCN-LOADED.
+005300     WRITE RATE-RECON-LINE FROM WS-RCN-LOADED-LINE.
+005310
+005320     MOVE WS-RCN-FUTURE-COUNT     TO WS-RPT-RCN-FUTURE.
+005330     WRITE RATE-RECON-LINE FROM WS-RCN-FUTURE-LINE.
+005340
+005350     MOVE WS-RCN-SUPERSEDED-COUNT TO WS-RPT-RCN-SUPERSEDED.
+005360     WRITE RATE-RECON-LINE FROM WS-RCN-SUPERSEDED-LINE.
+005370
+005380     MOVE WS-DUP-COUNT            TO WS-RPT-RCN-DUP.
+005390     WRITE RATE-RECON-LINE FROM WS-RCN-DUP-LINE.
+005400
+005410     MOVE 'N' TO WS-RCN-OUT-OF-BAL-SW.
+005420     IF WS-RCN-READ-COUNT NOT =
+005430             WS-RCN-LOADED-COUNT + WS-RCN-FUTURE-COUNT
+005440                 + WS-RCN-SUPERSEDED-COUNT
+005450         MOVE 'Y' TO WS-RCN-OUT-OF-BAL-SW
+005460     END-IF.
+005470
+005480     IF WS-RCN-OUT-OF-BAL
+005490         MOVE 'OUT OF BALANCE' TO WS-RPT-RCN-BALANCE
+005500     ELSE
+005510         MOVE 'IN BALANCE'     TO WS-RPT-RCN-BALANCE
+005520     END-IF.
+005530     WRITE RATE-RECON-LINE FROM WS-RCN-BALANCE-LINE.
+005540
+005550     IF WS-RCN-TRUNCATED
+005560         MOVE 'YES' TO WS-RPT-RCN-TRUNC
+005570     ELSE
+005580         MOVE 'NO '  TO WS-RPT-RCN-TRUNC
+005590     END-IF.
+005600     WRITE RATE-RECON-LINE FROM WS-RCN-TRUNC-LINE.
+005610 1900-PRINT-RATE-RECON-EXIT.
+005620     EXIT.
+005630
+005640*****************************************************************
+005650*    2000-SEARCH-RATE-TABLE                                     *
+005660*    BINARY-SEARCH WS-A FOR THE ROW WHOSE WS-B MATCHES           *
+005670*    WS-SEARCH-KEY.  WS-TABLE MUST BE IN ASCENDING WS-B ORDER.  *
+005680*    AN EMPTY TABLE IS TREATED AS NOT-FOUND WITHOUT ISSUING THE  *
+005690*    SEARCH ALL, SINCE WS-A HAS NO ZERO-OCCURRENCE STATE.        *
+005700*****************************************************************
+005710 2000-SEARCH-RATE-TABLE.
+005720     MOVE 'N' TO WS-FOUND-SW.
+005730     IF WS-RATE-COUNT = 0
+005740         GO TO 2000-SEARCH-RATE-TABLE-EXIT
+005750     END-IF.
+005760
+005770     SEARCH ALL WS-A
+005780         WHEN WS-B(WS-A-IDX) = WS-SEARCH-KEY
+005790             MOVE 'Y' TO WS-FOUND-SW
+005800     END-SEARCH.
+005810 2000-SEARCH-RATE-TABLE-EXIT.
+005820     EXIT.
+005830
+005840*****************************************************************
+005850*    2050-VALIDATE-ROW-NUMBER                                   *
+005860*    CONFIRM WS-ROW-NUMBER FALLS WITHIN THE CURRENTLY LOADED     *
+005870*    RANGE OF WS-TABLE (1 THRU WS-RATE-COUNT) BEFORE IT IS USED  *
+005880*    TO SUBSCRIPT WS-B OR WS-D.                                  *
+005890*****************************************************************
+005900 2050-VALIDATE-ROW-NUMBER.
+005910     MOVE 'N' TO WS-ROW-VALID-SW.
+005920     IF WS-ROW-NUMBER >= 1 AND WS-ROW-NUMBER <= WS-RATE-COUNT
+005930         MOVE 'Y' TO WS-ROW-VALID-SW
+005940     END-IF.
+005950 2050-VALIDATE-ROW-NUMBER-EXIT.
+005960     EXIT.
+005970
+005980*****************************************************************
+005990*    2100-GET-RATE-ROW                                          *
+006000*    SAFE ACCESSOR - MOVES THE ROW AT WS-ROW-NUMBER INTO WS-OUT-*
+006010*    CODE/WS-OUT-VALUE-1/WS-OUT-VALUE-2 ONLY AFTER              *
+006020*    2050-VALIDATE-ROW-NUMBER CONFIRMS THE SUBSCRIPT IS IN       *
+006030*    RANGE.  AN OUT-OF-RANGE ROW NUMBER IS REPORTED AND THE      *
+006040*    OUTPUT FIELDS ARE LEFT BLANK RATHER THAN INDEXING WS-TABLE. *
+006050*****************************************************************
+006060 2100-GET-RATE-ROW.
+006070     PERFORM 2050-VALIDATE-ROW-NUMBER
+006080         THRU 2050-VALIDATE-ROW-NUMBER-EXIT.
+006090
+006100     IF NOT WS-ROW-VALID
+006110         DISPLAY 'LES06-TABLE-B02: ROW NUMBER OUT OF RANGE '
+006120             WS-ROW-NUMBER
+006130         MOVE SPACES TO WS-OUT-CODE
+006140         MOVE SPACES TO WS-OUT-VALUE-1
+006150         MOVE SPACES TO WS-OUT-VALUE-2
+006160         GO TO 2100-GET-RATE-ROW-EXIT
+006170     END-IF.
+006180
+006190     MOVE WS-B(WS-ROW-NUMBER)         TO WS-OUT-CODE.
+006200     MOVE WS-D(WS-ROW-NUMBER, 1)      TO WS-OUT-VALUE-1.
+006210     MOVE WS-D(WS-ROW-NUMBER, 2)      TO WS-OUT-VALUE-2.
+006220 2100-GET-RATE-ROW-EXIT.
+006230     EXIT.
+006240
+006250*****************************************************************
+006260*    2150-GET-TIER-FOR-QTY                                      *
+006270*    SAFE ACCESSOR - GIVEN A VALID WS-ROW-NUMBER AND A QUANTITY  *
+006280*    IN WS-QTY-IN, RETURNS THE RATE VALUE OF THE HIGHEST TIER    *
+006290*    WHOSE WS-BREAK-QTY DOES NOT EXCEED WS-QTY-IN.  TIER 1 IS    *
+006300*    THE BASE RATE AND ALWAYS QUALIFIES; TIER 2 IS USED ONLY     *
+006310*    WHEN WS-QTY-IN MEETS OR EXCEEDS ITS OWN BREAK QUANTITY.     *
+006320*****************************************************************
+006330 2150-GET-TIER-FOR-QTY.
+006340     PERFORM 2050-VALIDATE-ROW-NUMBER
+006350         THRU 2050-VALIDATE-ROW-NUMBER-EXIT.
+006360
+006370     IF NOT WS-ROW-VALID
+006380         DISPLAY 'LES06-TABLE-B02: ROW NUMBER OUT OF RANGE '
+006390             WS-ROW-NUMBER
+006400         MOVE SPACES TO WS-OUT-BREAK-VALUE
+006410         GO TO 2150-GET-TIER-FOR-QTY-EXIT
+006420     END-IF.
+006430
+006440     MOVE WS-D(WS-ROW-NUMBER, 1) TO WS-OUT-BREAK-VALUE.
+006450     IF WS-QTY-IN >= WS-BREAK-QTY(WS-ROW-NUMBER, 2)
+006460         MOVE WS-D(WS-ROW-NUMBER, 2) TO WS-OUT-BREAK-VALUE
+006470     END-IF.
+006480 2150-GET-TIER-FOR-QTY-EXIT.
+006490     EXIT.

@@ -0,0 +1,54 @@
+//NIGHTRUN JOB (ACCTG),'LEARNCOBOLFUN NIGHTLY',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*********************************************************************
+//* NIGHTRUN - NIGHTLY BATCH JOB STREAM FOR LEARNCOBOLFUN.            *
+//*                                                                   *
+//* RUNS THE CUSTOMER MAINTENANCE, NAME VALIDATION, AND PRICE AUDIT   *
+//* STEPS IN SEQUENCE AGAINST THE ITEM-MASTER AND CUSTOMER-MASTER     *
+//* FILES.  EACH STEP ONLY RUNS IF THE PRIOR STEP ENDED WITH A        *
+//* CONDITION CODE OF 0000 (COND=(0,NE) ON EACH SUBSEQUENT STEP).     *
+//*-----------------------------------------------------------------*
+//* MOD-HISTORY                                                      *
+//* 2026-08-09  PD    ORIGINAL JOB STREAM.                            *
+//* 2026-08-09  PD    ADDED STEP005 TO CHECK/ADVANCE THE BATCH        *
+//*                   WINDOW CONTROL FILE AHEAD OF THE REST OF THE    *
+//*                   STREAM, SO A RERUN ON THE SAME DAY SKIPS ALL    *
+//*                   COND=(0,NE) STEPS INSTEAD OF POSTING THE SAME   *
+//*                   DAY'S WORK TWICE.                               *
+//* 2026-08-09  PD    CYCLCTLO IS OPENED OUTPUT BY CYCLCTL1 TO        *
+//*                   REWRITE THE CYCLE-CONTROL RECORD, SO IT NOW     *
+//*                   USES DISP=OLD INSTEAD OF SHR ON THE SAME        *
+//*                   DATASET AS CYCLCTL - SHR ON A STEP THAT         *
+//*                   REWRITES THE FILE RISKED A CONCURRENT READER    *
+//*                   SEEING A HALF-WRITTEN RECORD.                   *
+//* 2026-08-09  PD    CUSTMNT1 OPENS CUSTOMER-MASTER I-O AND CAN       *
+//*                   WRITE/REWRITE/DELETE ANY RECORD ON IT, THE SAME *
+//*                   RISK CYCLCTLO WAS FIXED FOR ABOVE - STEP010 NOW  *
+//*                   USES DISP=OLD ON CUSTMAST INSTEAD OF SHR.        *
+//*********************************************************************
+//*
+//STEP005  EXEC PGM=CYCLCTL1
+//STEPLIB  DD DSN=LCF.PROD.LOADLIB,DISP=SHR
+//CYCLCTL  DD DSN=LCF.PROD.CYCLCTL,DISP=SHR
+//CYCLCTLO DD DSN=LCF.PROD.CYCLCTL,DISP=OLD
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP010  EXEC PGM=CUSTMNT1,COND=(0,NE)
+//STEPLIB  DD DSN=LCF.PROD.LOADLIB,DISP=SHR
+//CUSTMAST DD DSN=LCF.PROD.CUSTMAST,DISP=OLD
+//CUSTTRAN DD DSN=LCF.PROD.CUSTTRAN,DISP=SHR
+//CUSTEXRP DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=NAMVAL01,COND=(0,NE)
+//STEPLIB  DD DSN=LCF.PROD.LOADLIB,DISP=SHR
+//ITEMMAST DD DSN=LCF.PROD.ITEMMAST,DISP=SHR
+//NAMEXCRP DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=PRCAUD01,COND=(0,NE)
+//STEPLIB  DD DSN=LCF.PROD.LOADLIB,DISP=SHR
+//ITEMMAST DD DSN=LCF.PROD.ITEMMAST,DISP=SHR
+//PRCAUDRP DD SYSOUT=*
+//SYSOUT   DD SYSOUT=*
+//*
